@@ -2,22 +2,68 @@
        PROGRAM-ID. HW04NB.
        AUTHOR. NIKOLINA BEST.
       *Top Ten Subcompact Crossovers.
+      *04/15/2026 NB Vehicle list, origin, towing class, price and
+      *            MPG now come from an external table file instead
+      *            of hardcoded 88-level VALUE clauses, so next
+      *            model year's list update is a data change, not a
+      *            recompile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-TABLE-IN ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\HW07VEH.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VEHICLE-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  VEHICLE-TABLE-IN
+           RECORDING MODE IS F
+           DATA RECORD IS VEHICLE-REC-IN.
+       01 VEHICLE-REC-IN.
+          05  VEHICLE-IN-MODEL       PIC X(10).
+          05  VEHICLE-IN-ORIGIN      PIC X(01).
+          05  VEHICLE-IN-TOW-CLASS   PIC X(01).
+          05  VEHICLE-IN-PRICE       PIC 9(06)V99.
+          05  VEHICLE-IN-MPG         PIC 9(02)V9.
+
        WORKING-STORAGE SECTION.
+       01 WS-VEHICLE-FILE-STATUS  PIC X(02) VALUE "00".
+       01 WS-VEHICLE-COUNT        PIC 9(02) VALUE 0.
+       01 WS-VEHICLE-TABLE.
+          05  WS-VEHICLE-REC OCCURS 1 TO 50 TIMES
+                  DEPENDING ON WS-VEHICLE-COUNT.
+              10  WS-VEHICLE-MODEL      PIC X(10).
+              10  WS-VEHICLE-ORIGIN     PIC X(01).
+                  88  WS-VEHICLE-DOMESTIC   VALUE "D".
+                  88  WS-VEHICLE-FOREIGN    VALUE "F".
+              10  WS-VEHICLE-TOW-CLASS  PIC X(01).
+                  88  WS-VEHICLE-TOW-1000   VALUE "1".
+                  88  WS-VEHICLE-TOW-2000   VALUE "2".
+              10  WS-VEHICLE-PRICE      PIC 9(06)V99.
+              10  WS-VEHICLE-MPG        PIC 9(02)V9.
+
+       01 WS-VEHICLE-SUB          PIC 9(02).
+       01 WS-VEHICLE-FOUND-SW     PIC X(01) VALUE "N".
+           88 WS-VEHICLE-FOUND        VALUE "Y".
+
+       01 WS-FOUND-VEHICLE.
+          05  WS-FOUND-ORIGIN         PIC X(01).
+              88  WS-FOUND-DOMESTIC       VALUE "D".
+              88  WS-FOUND-FOREIGN        VALUE "F".
+          05  WS-FOUND-TOW-CLASS      PIC X(01).
+              88  WS-FOUND-TOW-1000       VALUE "1".
+              88  WS-FOUND-TOW-2000       VALUE "2".
+          05  WS-FOUND-PRICE          PIC 9(06)V99.
+          05  WS-FOUND-MPG            PIC 9(02)V9.
 
        01 WS-TYPE-OF-CAR       PIC X(10).
-           88 WS-DOMESTIC      VALUE "Encore", "Renegade", "Ecosport",
-                               "Trax".
-           88 WS-FOREIGN       VALUE "HRV", "500X", "CX7", "X1",
-                               "Countryman", "Juke". 
-           88 WS-1000-LBS      VALUE "Encore", "EcoSport", "Trax",
-                               "Renegade", "X1".
-           88 WS-2000-LBS      VALUE "Renegade", "X1".
 
        PROCEDURE DIVISION.
 
        BEGIN.
+           PERFORM 0500-LOAD-VEHICLES.
            DISPLAY "Choose a Top 10 Subcompact Crossover from the list"
                ": ".
 
@@ -25,45 +71,79 @@
 
            ACCEPT WS-TYPE-OF-CAR.
 
-           IF WS-1000-LBS THEN
-               IF WS-DOMESTIC THEN
-                   DISPLAY WS-TYPE-OF-CAR " Top 10 Domestic Model with"
-                   " over 1000 lbs towing capacity."
-               ELSE
-                   IF WS-FOREIGN THEN
-                       DISPLAY WS-TYPE-OF-CAR " is a Top 10 Import " 
-                       "Model with over 1000 lbs towing capacity."
+           PERFORM 2000-LOOKUP-VEHICLE.
+
+           IF WS-VEHICLE-FOUND
+               IF WS-FOUND-TOW-1000
+                   IF WS-FOUND-DOMESTIC
+                       DISPLAY WS-TYPE-OF-CAR " Top 10 Domestic Model"
+                       " with over 1000 lbs towing capacity."
                    ELSE
-                       DISPLAY "Your Choice is not a top 10 Model."
+                       DISPLAY WS-TYPE-OF-CAR " is a Top 10 Import "
+                       "Model with over 1000 lbs towing capacity."
                    END-IF
-               END-IF
-           ELSE 
-               IF WS-DOMESTIC THEN
-                   DISPLAY WS-TYPE-OF-CAR " Top 10 Domestic Model with"
-                   " no towing capacity."
                ELSE
-                   IF WS-FOREIGN THEN
-                       DISPLAY WS-TYPE-OF-CAR " is a Top 10 Import " 
-                       "Model with no towing capacity."
+                   IF WS-FOUND-DOMESTIC
+                       DISPLAY WS-TYPE-OF-CAR " Top 10 Domestic Model"
+                       " with no towing capacity."
                    ELSE
-                       DISPLAY "Your Choice is not a top 10 Model."
+                       DISPLAY WS-TYPE-OF-CAR " is a Top 10 Import "
+                       "Model with no towing capacity."
                    END-IF
                END-IF
+               DISPLAY "PRICE: " WS-FOUND-PRICE
+               DISPLAY "MPG: " WS-FOUND-MPG
+           ELSE
+               DISPLAY "Your Choice is not a top 10 Model."
            END-IF
 
            STOP RUN.
 
-    
-       1000-LIST-MODELS.                                                  
-               DISPLAY "Encore".
-               DISPLAY "Renegade".
-               DISPLAY "Ecosport".
-               DISPLAY "HRV".
-               DISPLAY "500X".
-               DISPLAY "CX7".
-               DISPLAY "X1".
-               DISPLAY "Countryman".
-               DISPLAY "Juke".
-               DISPLAY "Trax".
-
-       
\ No newline at end of file
+       0500-LOAD-VEHICLES.
+           MOVE 0 TO WS-VEHICLE-COUNT.
+           OPEN INPUT VEHICLE-TABLE-IN.
+           IF WS-VEHICLE-FILE-STATUS = "00"
+               READ VEHICLE-TABLE-IN
+               PERFORM UNTIL WS-VEHICLE-FILE-STATUS > "00"
+                   ADD 1 TO WS-VEHICLE-COUNT
+                   MOVE VEHICLE-IN-MODEL
+                       TO WS-VEHICLE-MODEL(WS-VEHICLE-COUNT)
+                   MOVE VEHICLE-IN-ORIGIN
+                       TO WS-VEHICLE-ORIGIN(WS-VEHICLE-COUNT)
+                   MOVE VEHICLE-IN-TOW-CLASS
+                       TO WS-VEHICLE-TOW-CLASS(WS-VEHICLE-COUNT)
+                   MOVE VEHICLE-IN-PRICE
+                       TO WS-VEHICLE-PRICE(WS-VEHICLE-COUNT)
+                   MOVE VEHICLE-IN-MPG
+                       TO WS-VEHICLE-MPG(WS-VEHICLE-COUNT)
+                   READ VEHICLE-TABLE-IN
+               END-PERFORM
+               CLOSE VEHICLE-TABLE-IN
+           ELSE
+               DISPLAY "ERROR OPENING VEHICLE-TABLE-IN - FILE STATUS: "
+                   WS-VEHICLE-FILE-STATUS
+           END-IF.
+
+       1000-LIST-MODELS.
+           PERFORM VARYING WS-VEHICLE-SUB FROM 1 BY 1
+               UNTIL WS-VEHICLE-SUB > WS-VEHICLE-COUNT
+               DISPLAY WS-VEHICLE-MODEL(WS-VEHICLE-SUB)
+           END-PERFORM.
+
+       2000-LOOKUP-VEHICLE.
+           MOVE "N" TO WS-VEHICLE-FOUND-SW.
+           PERFORM VARYING WS-VEHICLE-SUB FROM 1 BY 1
+               UNTIL WS-VEHICLE-SUB > WS-VEHICLE-COUNT
+               IF WS-VEHICLE-MODEL(WS-VEHICLE-SUB) = WS-TYPE-OF-CAR
+                   MOVE "Y" TO WS-VEHICLE-FOUND-SW
+                   MOVE WS-VEHICLE-ORIGIN(WS-VEHICLE-SUB)
+                       TO WS-FOUND-ORIGIN
+                   MOVE WS-VEHICLE-TOW-CLASS(WS-VEHICLE-SUB)
+                       TO WS-FOUND-TOW-CLASS
+                   MOVE WS-VEHICLE-PRICE(WS-VEHICLE-SUB)
+                       TO WS-FOUND-PRICE
+                   MOVE WS-VEHICLE-MPG(WS-VEHICLE-SUB)
+                       TO WS-FOUND-MPG
+                   MOVE WS-VEHICLE-COUNT TO WS-VEHICLE-SUB
+               END-IF
+           END-PERFORM.
