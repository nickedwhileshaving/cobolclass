@@ -2,29 +2,86 @@
        PROGRAM-ID.   HW05NB.                                                  
        AUTHOR.       NIKOLINA BEST.                                                    
        DATE-WRITTEN. FEBRUARY 11 2018.                                           
-      *-----------------------------------------------------------------        
-      * CORRECT DATA DIVISION TO MATCH INPUT DATA                               
-      *-----------------------------------------------------------------        
-       ENVIRONMENT DIVISION.                                                    
-       DATA DIVISION.                                                           
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
-                                                                                
-       01  BEGIN-WORKING-STORAGE       PIC X(50)   VALUE                        
-            '** DATDIVFL BEGIN WORKING STORAGE **'.                             
-                                                                                
-       01 WS-DISPLAY-COUNT    PIC 9(2) VALUE 0.                                
-       01 CUSTOMER-REC.                                                         
-          05 CUST-ID          PIC X(5).                                        
-          05 CUST-NAME.                                                         
-             10 CUST-TITLE    PIC X(3).                                           
-             10 CUST-INIT     PIC X(2).                                           
-             10 CUST-SURNAME  PIC X(11).                                        
-          05 CUST-GENDER      PIC X(6).                                        
-          05 CUST-PAYMENT     PIC 9(6)V9(3).                                     
-                                                                                
-       01  END-WORKING-STORAGE         PIC X(50)   VALUE                        
-            '** DATDEVBL **  END WORKING-STORAGE **'.                           
+      *-----------------------------------------------------------------
+      * CORRECT DATA DIVISION TO MATCH INPUT DATA
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * READ CUSTOMER RECORDS FROM AN EXTERNAL FILE INSTEAD OF LITERAL
+      * MOVE STATEMENTS SO NEW CUSTOMERS CAN BE ADDED WITHOUT A RECOMPILE.
+      * EDIT EACH INCOMING RECORD AND ROUTE BAD CUST-ID/CUST-PAYMENT
+      * VALUES TO AN EXCEPTION LISTING INSTEAD OF THE CUSTOMER DISPLAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE-IN ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\HW05IN01.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT EXCEPTION-RPT-OUT ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\HW05EXCP.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE-IN
+           RECORDING MODE IS F
+           DATA RECORD IS CUSTOMER-REC-IN.
+       01  CUSTOMER-REC-IN.
+           05 CUST-ID-IN          PIC X(5).
+           05 CUST-TITLE-IN       PIC X(3).
+           05 CUST-INIT-IN        PIC X(2).
+           05 CUST-SURNAME-IN     PIC X(11).
+           05 CUST-GENDER-IN      PIC X(6).
+           05 CUST-PAYMENT-IN     PIC 9(6)V9(3).
+
+       FD  EXCEPTION-RPT-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS EXCEPTION-REC-OUT.
+       01  EXCEPTION-REC-OUT      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  BEGIN-WORKING-STORAGE       PIC X(50)   VALUE
+            '** DATDIVFL BEGIN WORKING STORAGE **'.
+
+       01 WS-DISPLAY-COUNT    PIC 9(2) VALUE 0.
+       01 WS-EXCEPTION-COUNT  PIC 9(2) VALUE 0.
+       01 WS-PAYMENT-TOTAL    PIC 9(8)V9(3) VALUE 0.
+       01 WS-CUSTOMER-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-EXCEPTION-RPT-STATUS PIC X(02) VALUE "00".
+
+       01 WS-VALID-ID-CHARS   PIC X(36) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+       01 WS-ID-CHAR-SUB      PIC 9(02) VALUE 0.
+       01 WS-BAD-CHAR-COUNT   PIC 9(02) VALUE 0.
+       01 WS-FOUND-COUNT      PIC 9(02) VALUE 0.
+
+       01 WS-EDIT-SW          PIC X(01).
+          88 VALID-RECORD           VALUE "V".
+          88 INVALID-RECORD         VALUE "I".
+
+       01 EXCEPTION-LINE.
+          05 EXCP-CUST-ID     PIC X(5).
+          05 FILLER           PIC X(3) VALUE SPACES.
+          05 EXCP-CUST-PAYMENT PIC 9(6)V9(3).
+          05 FILLER           PIC X(3) VALUE SPACES.
+          05 EXCP-REASON      PIC X(40).
+
+       01 CUSTOMER-REC.
+          05 CUST-ID          PIC X(5).
+          05 CUST-NAME.
+             10 CUST-TITLE    PIC X(3).
+             10 CUST-INIT     PIC X(2).
+             10 CUST-SURNAME  PIC X(11).
+          05 CUST-GENDER      PIC X(6).
+          05 CUST-PAYMENT     PIC 9(6)V9(3).
+
+       01  END-WORKING-STORAGE         PIC X(50)   VALUE
+            '** DATDEVBL **  END WORKING-STORAGE **'.
                                                                                 
        PROCEDURE DIVISION.                                                      
                                                                                 
@@ -32,128 +89,112 @@
              FUNCTION CURRENT-DATE (1:8) ' AT '                                 
              FUNCTION CURRENT-DATE (9:8).                                       
                                                                                 
-           PERFORM 2000-INITIALIZE-RECORD.                                      
-                                      
-           MOVE '75842'   TO CUST-ID.                                           
-           MOVE 'MR'      TO CUST-TITLE.                                        
-           MOVE 'RD'      TO CUST-INIT.                                         
-           MOVE 'FITZROY' TO CUST-SURNAME.                                      
-           MOVE 'MALE'    TO CUST-GENDER.                                       
-           MOVE 34        TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE '82014'   TO CUST-ID.                                           
-           MOVE 'MRS'     TO CUST-TITLE                                         
-           MOVE 'NM'      TO CUST-INIT.                                         
-           MOVE 'BAK'     TO CUST-SURNAME.                                      
-           MOVE 'FEMALE'  TO CUST-GENDER.                                       
-           MOVE 400045    TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE 'A2214'   TO CUST-ID.                                           
-           MOVE 'MRS'     TO CUST-TITLE.                                        
-           MOVE 'KA'      TO CUST-INIT.                                         
-           MOVE 'RICE'    TO CUST-SURNAME.                                      
-           MOVE 'FEMALE'  TO CUST-GENDER.                                       
-           MOVE .110    TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE '225Z2'    TO CUST-ID.                                           
-           MOVE 'MRS'     TO CUST-TITLE.                                        
-           MOVE 'OB'      TO CUST-INIT.                                         
-           MOVE 'KWIAIT'  TO CUST-SURNAME.                                      
-           MOVE 'FEMALE'  TO CUST-GENDER.                                       
-           MOVE 2.25      TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE '#15R5'   TO CUST-ID.                                           
-           MOVE 'MR '     TO CUST-TITLE.                                        
-           MOVE 'IM'      TO CUST-INIT.                                         
-           MOVE 'WRIGHT'  TO CUST-SURNAME.                                      
-           MOVE 'MALE  '  TO CUST-GENDER.                                       
-           MOVE 7734.34   TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE '575T6'   TO CUST-ID.                                           
-           MOVE 'MR '     TO CUST-TITLE.                                        
-           MOVE 'UR'      TO CUST-INIT.                                         
-           MOVE 'WONG  '  TO CUST-SURNAME.                                      
-           MOVE 'MALE  '  TO CUST-GENDER.                                       
-           MOVE 321      TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE '78978'   TO CUST-ID.                                           
-           MOVE 'MR '     TO CUST-TITLE.                                        
-           MOVE 'IO'      TO CUST-INIT.                                         
-           MOVE 'SILVER'  TO CUST-SURNAME.                                      
-           MOVE 'MALE  '  TO CUST-GENDER.                                       
-           MOVE .321      TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE '2241A'   TO CUST-ID.                                           
-           MOVE 'MR '     TO CUST-TITLE.                                        
-           MOVE 'OH'      TO CUST-INIT.                                         
-           MOVE 'TAKASHAYAWA'  TO CUST-SURNAME.                                 
-           MOVE 'MALE  '  TO CUST-GENDER.                                       
-           MOVE 99.88     TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE 'A1DD3'   TO CUST-ID.                                           
-           MOVE 'MR '     TO CUST-TITLE.                                        
-           MOVE 'CF'      TO CUST-INIT.                                         
-           MOVE 'EYECAIR' TO CUST-SURNAME.                                      
-           MOVE 'MALE  '  TO CUST-GENDER.                                       
-           MOVE 11000.1   TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE 'FG134'   TO CUST-ID.                                           
-           MOVE 'MR '     TO CUST-TITLE.                                        
-           MOVE 'UB'      TO CUST-INIT.                                         
-           MOVE 'WALKEN ' TO CUST-SURNAME.                                      
-           MOVE 'MALE  '  TO CUST-GENDER.                                       
-           MOVE 8.8       TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE 'FRCDA'   TO CUST-ID.                                           
-           MOVE 'MRS'     TO CUST-TITLE.                                        
-           MOVE 'IC'      TO CUST-INIT.                                         
-           MOVE 'LONDON ' TO CUST-SURNAME.                                      
-           MOVE 'FEMALE'  TO CUST-GENDER.                                       
-           MOVE 3.157     TO CUST-PAYMENT.                                      
-                                                                                
-           MOVE 'DF111'   TO CUST-ID.                                           
-           MOVE 'MRS'     TO CUST-TITLE.                                        
-           MOVE 'IC'      TO CUST-INIT.                                         
-           MOVE 'FRANCE ' TO CUST-SURNAME.                                      
-           MOVE 'FEMALE'  TO CUST-GENDER.                                       
-           MOVE 333       TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           MOVE '56321'   TO CUST-ID.                                           
-           MOVE 'MR '     TO CUST-TITLE.                                        
-           MOVE 'ES'      TO CUST-INIT.                                         
-           MOVE 'KIMOPI' TO CUST-SURNAME.                                      
-           MOVE 'MALE'    TO CUST-GENDER.                                       
-           MOVE 3.14      TO CUST-PAYMENT.                                      
-           PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-                                                                                
-           DISPLAY 'DATDIVFL EXECUTION CONCLUDES ON '                           
-             FUNCTION CURRENT-DATE (1:8) ' AT '                                 
-             FUNCTION CURRENT-DATE (9:8).                                       
-           GOBACK.                                                              
+           PERFORM 2000-INITIALIZE-RECORD.
+
+           OPEN INPUT CUSTOMER-FILE-IN.
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CUSTOMER-FILE-IN - FILE STATUS: "
+                   WS-CUSTOMER-FILE-STATUS
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-RPT-OUT.
+           IF WS-EXCEPTION-RPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EXCEPTION-RPT-OUT - FILE STATUS: "
+                   WS-EXCEPTION-RPT-STATUS
+           END-IF.
+
+           READ CUSTOMER-FILE-IN
+               AT END MOVE "10" TO WS-CUSTOMER-FILE-STATUS
+           END-READ.
+           PERFORM UNTIL WS-CUSTOMER-FILE-STATUS > "00"
+               PERFORM 2000-INITIALIZE-RECORD
+               PERFORM 1500-MOVE-CUSTOMER-FIELDS
+               PERFORM 1600-EDIT-CUSTOMER-RECORD
+               IF VALID-RECORD
+                   PERFORM 1000-DISPLAY-RECORD-FIELDS
+               ELSE
+                   PERFORM 1700-WRITE-EXCEPTION
+               END-IF
+               READ CUSTOMER-FILE-IN
+                   AT END MOVE "10" TO WS-CUSTOMER-FILE-STATUS
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE-IN.
+           CLOSE EXCEPTION-RPT-OUT.
+
+           PERFORM 3000-DISPLAY-PAYMENT-TOTAL.
+
+           DISPLAY 'DATDIVFL EXECUTION CONCLUDES ON '
+             FUNCTION CURRENT-DATE (1:8) ' AT '
+             FUNCTION CURRENT-DATE (9:8).
+           GOBACK.
 
        1000-DISPLAY-RECORD-FIELDS.
-                                                                                
-           ADD 1 TO WS-DISPLAY-COUNT.                                           
-           DISPLAY '--'.                                                        
-           DISPLAY 'CUSTOMER NUMBER ' WS-DISPLAY-COUNT ':'.                     
-           DISPLAY 'CUST-ID:        ' CUST-ID.                                  
-           DISPLAY 'CUST-TITLE:     ' CUST-TITLE.                               
-           DISPLAY 'CUST-NAME:      ' CUST-NAME.                                
-           DISPLAY 'CUST-INIT:      ' CUST-INIT.                                
-           DISPLAY 'CUST-SURNAME:   ' CUST-SURNAME.                             
-           DISPLAY 'CUST-GENDER:    ' CUST-GENDER.                              
-           DISPLAY 'CUST-PAYMENT:   ' CUST-PAYMENT.                             
-                                                                                
-       2000-INITIALIZE-RECORD.                                                  
-           MOVE SPACES TO CUSTOMER-REC.                                         
+
+           ADD 1 TO WS-DISPLAY-COUNT.
+           ADD CUST-PAYMENT TO WS-PAYMENT-TOTAL.
+           DISPLAY '--'.
+           DISPLAY 'CUSTOMER NUMBER ' WS-DISPLAY-COUNT ':'.
+           DISPLAY 'CUST-ID:        ' CUST-ID.
+           DISPLAY 'CUST-TITLE:     ' CUST-TITLE.
+           DISPLAY 'CUST-NAME:      ' CUST-NAME.
+           DISPLAY 'CUST-INIT:      ' CUST-INIT.
+           DISPLAY 'CUST-SURNAME:   ' CUST-SURNAME.
+           DISPLAY 'CUST-GENDER:    ' CUST-GENDER.
+           DISPLAY 'CUST-PAYMENT:   ' CUST-PAYMENT.
+
+       1500-MOVE-CUSTOMER-FIELDS.
+           MOVE CUST-ID-IN      TO CUST-ID.
+           MOVE CUST-TITLE-IN   TO CUST-TITLE.
+           MOVE CUST-INIT-IN    TO CUST-INIT.
+           MOVE CUST-SURNAME-IN TO CUST-SURNAME.
+           MOVE CUST-GENDER-IN  TO CUST-GENDER.
+           MOVE CUST-PAYMENT-IN TO CUST-PAYMENT.
+
+       1600-EDIT-CUSTOMER-RECORD.
+      * A CUST-ID IS ONLY VALID WHEN EVERY POSITION IS A LETTER OR A
+      * DIGIT; A CUST-PAYMENT OF ZERO IS ALSO REJECTED. EITHER FAULT
+      * ROUTES THE RECORD TO THE EXCEPTION LISTING INSTEAD OF DISPLAY.
+           SET VALID-RECORD TO TRUE.
+           MOVE 0 TO WS-BAD-CHAR-COUNT.
+           PERFORM VARYING WS-ID-CHAR-SUB FROM 1 BY 1
+               UNTIL WS-ID-CHAR-SUB > 5
+               MOVE 0 TO WS-FOUND-COUNT
+               INSPECT WS-VALID-ID-CHARS TALLYING WS-FOUND-COUNT
+                   FOR ALL CUST-ID-IN(WS-ID-CHAR-SUB:1)
+               IF WS-FOUND-COUNT = 0
+                   ADD 1 TO WS-BAD-CHAR-COUNT
+               END-IF
+           END-PERFORM.
+           IF WS-BAD-CHAR-COUNT > 0
+               SET INVALID-RECORD TO TRUE
+           END-IF.
+           IF CUST-PAYMENT-IN = ZERO
+               SET INVALID-RECORD TO TRUE
+           END-IF.
+
+       1700-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE SPACES TO EXCEPTION-LINE.
+           MOVE CUST-ID-IN      TO EXCP-CUST-ID.
+           MOVE CUST-PAYMENT-IN TO EXCP-CUST-PAYMENT.
+           IF WS-BAD-CHAR-COUNT > 0
+               MOVE "INVALID CUST-ID" TO EXCP-REASON
+           ELSE
+               MOVE "INVALID CUST-PAYMENT" TO EXCP-REASON
+           END-IF.
+           MOVE EXCEPTION-LINE TO EXCEPTION-REC-OUT.
+           WRITE EXCEPTION-REC-OUT.
+           IF WS-EXCEPTION-RPT-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING EXCEPTION-RPT-OUT - FILE STATUS: "
+                   WS-EXCEPTION-RPT-STATUS
+           END-IF.
+
+       3000-DISPLAY-PAYMENT-TOTAL.
+           DISPLAY '--'.
+           DISPLAY 'CUSTOMERS DISPLAYED:  ' WS-DISPLAY-COUNT.
+           DISPLAY 'CUSTOMERS EXCEPTED:   ' WS-EXCEPTION-COUNT.
+           DISPLAY 'TOTAL CUST-PAYMENT:   ' WS-PAYMENT-TOTAL.
+
+       2000-INITIALIZE-RECORD.
+           MOVE SPACES TO CUSTOMER-REC.
