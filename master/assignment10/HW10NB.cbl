@@ -4,51 +4,84 @@
       * CONVERT THE IN-LINE PERFORMS INTO PARAGRAPHS.
        DATE-WRITTEN. 03/23/18.
 
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 NUM-IN          PIC XXXX.
           88 USER-WANTS-TO-QUIT    VALUE "x" "X" "XX" "xx".
-       01 NUM-IN-INT REDEFINES
-          NUM-IN          PIC 9999.
+       01 NUM-IN-INT REDEFINES NUM-IN PIC 9999.
        01 WS-QUOTIENT     PIC 9999
                                    VALUE 0.
        01 WS-REMAINDER    PIC 9999 VALUE 1.
-          88 NOT-PRIME-NUMBER      VALUE 0.
        01 WS-DIVISOR      PIC 9999 VALUE 0.
-        
+
+       01 WS-FACTOR-COUNT PIC 9(02) VALUE 0.
+       01 WS-FACTOR-SUB   PIC 9(02) VALUE 0.
+       01 WS-FACTOR-TABLE.
+          05 WS-FACTOR OCCURS 100 TIMES PIC 9999.
+
+       01 WS-MODE-SELECT  PIC X(01).
+          88 RANGE-MODE            VALUE "R" "r".
+          88 SINGLE-MODE           VALUE "S" "s".
+
+       01 WS-LOW-BOUND    PIC 9999 VALUE 0.
+       01 WS-HIGH-BOUND   PIC 9999 VALUE 0.
+       01 WS-RANGE-PRIME-COUNT PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
        0000-DRIVER.
            DISPLAY "Prime Number Checking Program".
-           PERFORM 1100-GET-USER-INPUT.
-           PERFORM 1000-CHECK-NUMBER
-             UNTIL USER-WANTS-TO-QUIT.
+           DISPLAY "ENTER S FOR SINGLE-NUMBER MODE OR R FOR A RANGE "
+                   "REPORT - " WITH NO ADVANCING.
+           ACCEPT WS-MODE-SELECT.
+           IF RANGE-MODE
+               PERFORM 2000-RANGE-REPORT
+           ELSE
+               PERFORM 1100-GET-USER-INPUT
+               PERFORM 1000-CHECK-NUMBER
+                 UNTIL USER-WANTS-TO-QUIT
+           END-IF.
            DISPLAY "EXIT".
            GOBACK.
-           
+
        1000-CHECK-NUMBER.
-           MOVE 1 TO WS-REMAINDER.
            PERFORM 1010-DIVISION-CALC.
+           PERFORM 1020-PRIME-CHK.
 
        1010-DIVISION-CALC.
-           PERFORM VARYING WS-DIVISOR FROM 2 BY 1 
-             UNTIL WS-REMAINDER = 0
-                OR WS-DIVISOR = (NUM-IN-INT - 1)
+      * WALK EVERY DIVISOR FROM 2 UP TO NUM-IN-INT - 1 INSTEAD OF
+      * STOPPING AT THE FIRST HIT, SO THE FULL FACTORIZATION IS
+      * AVAILABLE TO 1020-PRIME-CHK, NOT JUST A PRIME/COMPOSITE FLAG:
+           MOVE 0 TO WS-FACTOR-COUNT.
+           PERFORM VARYING WS-DIVISOR FROM 2 BY 1
+             UNTIL WS-DIVISOR > (NUM-IN-INT - 1)
                 OR NUM-IN-INT = 1
-               DIVIDE NUM-IN-INT by WS-DIVISOR 
+               DIVIDE NUM-IN-INT by WS-DIVISOR
                  GIVING WS-QUOTIENT REMAINDER WS-REMAINDER
-           END-PERFORM
-           PERFORM 1020-PRIME-CHK.
+               IF WS-REMAINDER = 0
+                   ADD 1 TO WS-FACTOR-COUNT
+                   MOVE WS-DIVISOR TO WS-FACTOR(WS-FACTOR-COUNT)
+               END-IF
+           END-PERFORM.
 
        1020-PRIME-CHK.
-           IF NOT-PRIME-NUMBER OR NUM-IN-INT = 1
+           IF NUM-IN-INT = 0 OR NUM-IN-INT = 1 OR WS-FACTOR-COUNT > 0
              DISPLAY NUM-IN " IS NOT A PRIME"
-           ELSE  
+             IF NUM-IN-INT NOT = 1
+                 DISPLAY "FACTORS OF " NUM-IN ":"
+                 PERFORM 1025-DISPLAY-FACTORS
+                     VARYING WS-FACTOR-SUB FROM 1 BY 1
+                     UNTIL WS-FACTOR-SUB > WS-FACTOR-COUNT
+             END-IF
+           ELSE
              DISPLAY NUM-IN " IS A PRIME".
-             
+
            MOVE SPACES TO NUM-IN.
            PERFORM 1100-GET-USER-INPUT.
            PERFORM 1110-INPUT-CHECK.
 
+       1025-DISPLAY-FACTORS.
+           DISPLAY "  " WS-FACTOR(WS-FACTOR-SUB).
+
        1100-GET-USER-INPUT.
            PERFORM 1110-INPUT-CHECK.
 
@@ -57,4 +90,30 @@
              display "ENTER INTEGER 0000-9999 (WITH LEADING ZEROES)"
              display "(OR ENTER X TO QUIT)."
              ACCEPT NUM-IN
-           END-PERFORM
\ No newline at end of file
+           END-PERFORM.
+
+       2000-RANGE-REPORT.
+      * RUN THE FACTOR SEARCH ACROSS A WHOLE RANGE OF NUMBERS SO WE
+      * DON'T NEED A FRESH INTERACTIVE ENTRY FOR EVERY SINGLE NUMBER
+      * WHEN WE NEED A LIST:
+           DISPLAY "ENTER THE LOW BOUND, 0000-9999 (WITH LEADING "
+                   "ZEROES) - " WITH NO ADVANCING.
+           ACCEPT WS-LOW-BOUND.
+           DISPLAY "ENTER THE HIGH BOUND, 0000-9999 (WITH LEADING "
+                   "ZEROES) - " WITH NO ADVANCING.
+           ACCEPT WS-HIGH-BOUND.
+           MOVE 0 TO WS-RANGE-PRIME-COUNT.
+           DISPLAY "PRIME NUMBERS FROM " WS-LOW-BOUND
+                   " TO " WS-HIGH-BOUND ":".
+           PERFORM 2010-CHECK-RANGE-NUMBER
+               VARYING NUM-IN-INT FROM WS-LOW-BOUND BY 1
+               UNTIL NUM-IN-INT > WS-HIGH-BOUND.
+           DISPLAY "PRIME COUNT: " WS-RANGE-PRIME-COUNT.
+
+       2010-CHECK-RANGE-NUMBER.
+           PERFORM 1010-DIVISION-CALC.
+           IF NUM-IN-INT NOT = 0 AND NUM-IN-INT NOT = 1
+                   AND WS-FACTOR-COUNT = 0
+               DISPLAY NUM-IN-INT " IS A PRIME"
+               ADD 1 TO WS-RANGE-PRIME-COUNT
+           END-IF.
