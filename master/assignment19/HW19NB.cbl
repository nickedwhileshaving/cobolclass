@@ -9,10 +9,17 @@
 003900 INPUT-OUTPUT SECTION.
 004000 FILE-CONTROL.
            SELECT WS-PRESIDENTS
-001300     assign to
-           "C:\school\cobol\cobolclass\master\data\USPRES.dat"
+001300     assign to WS-PRESIDENTS-DSN
            organization is line sequential
            FILE STATUS IS WS-PRESIDENTS-STATUS.
+
+           SELECT BATCH-ERROR-LOG ASSIGN TO WS-ERROR-LOG-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERROR-LOG-STATUS.
+000450*  DATASET NAME IS RESOLVED AT RUNTIME BY 0900-RESOLVE-FILE
+000451*  -NAMES FROM ENVIRONMENT VARIABLE USPRES, FALLING BACK TO
+000452*  THE DEVELOPMENT DEFAULT SHOWN THERE WHEN NOT SET. THE ERROR
+000453*  LOG (ENV VAR BATCHERRLOG) IS SHARED WITH HW15NB AND HW16NB.
 004600
 004700 DATA DIVISION.
 004800
@@ -23,27 +30,83 @@
 005300     DATA RECORD IS WS-PRESIDENTS-IN.
 005400
 005500 01 WS-PRESIDENTS-IN.
-005600    05  WS-PRESIDENTS-RECORD     PIC X(27).
+005600    05  WS-PRESIDENTS-RECORD     PIC X(50).
+
+       FD  BATCH-ERROR-LOG
+           RECORDING MODE IS F
+           DATA RECORD IS BATCH-ERROR-LOG-REC.
+       01 BATCH-ERROR-LOG-REC          PIC X(80).
 
 
 007600 WORKING-STORAGE SECTION.
 009100 01 WS-PRESIDENTS-STATUS       PIC X(02) VALUE "00".
+       01 WS-PRESIDENTS-DSN          PIC X(80).
+
+       01  WS-ERROR-LOG-DSN             PIC X(80).
+       01  WS-ERROR-LOG-STATUS          PIC X(02).
+       01  WS-ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM            PIC X(08).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERRLOG-PARAGRAPH          PIC X(20).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERRLOG-FILE               PIC X(20).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERRLOG-STATUS             PIC X(02).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERRLOG-DATE               PIC X(08).
+       01  WS-ERR-PARAGRAPH-NAME        PIC X(20).
+       01  WS-ERR-FILE-NAME             PIC X(20).
+       01  WS-ERR-STATUS-CODE           PIC X(02).
+       01 WS-PRESIDENT-COUNT          PIC 9(02) VALUE 0.
        01 WS-PRESIDENT-FILE.
-          05  WS-PRESIDENT-RECORD OCCURS 45 TIMES.
+          05  WS-PRESIDENT-RECORD OCCURS 1 TO 99 TIMES
+                  DEPENDING ON WS-PRESIDENT-COUNT.
               10  WS-PRESIDENTS-INDEX      PIC X(02).
               10  WS-PRESIDENTS-NAME       PIC X(25).
+              10  WS-PRESIDENTS-TERM-START PIC X(04).
+              10  WS-PRESIDENTS-TERM-END   PIC X(04).
+              10  WS-PRESIDENTS-PARTY      PIC X(15).
 
        01 WS-COUNTERS.
           05 WS-PRESIDENT-SUB          PIC 9(02).
-             88 WS-VALID-PRESIDENT-SUB VALUE 1 THRU 45.
 
        01 WS-MISC.
-          05 WS-THE-PROMPT             PIC X(46) 
-                  VALUE "WHICH PRESIDENT DO YOU WANT TO KNOW (01 - 45)?".
+          05 WS-THE-PROMPT             PIC X(46)
+                  VALUE "WHICH PRESIDENT? (ENTER POSITION NUMBER)"
+                  .
 
        01 CharIn PIC X(02).
            88 ExitCharacter VALUE "x", "X".
            88 ListAll       VALUE "LA", "la".
+           88 NameSearch    VALUE "NA", "na".
+           88 MaintainMode  VALUE "MT", "mt".
+           88 AlphaList     VALUE "AB", "ab".
+
+       01 WS-MAINT-POSITION          PIC 9(02).
+       01 WS-MAINT-NAME              PIC X(25).
+
+       01 WS-SORT-FILE.
+          05  WS-SORT-RECORD OCCURS 1 TO 99 TIMES
+                  DEPENDING ON WS-PRESIDENT-COUNT.
+              10  WS-SORT-INDEX          PIC X(02).
+              10  WS-SORT-NAME           PIC X(25).
+              10  WS-SORT-TERM-START     PIC X(04).
+              10  WS-SORT-TERM-END       PIC X(04).
+              10  WS-SORT-PARTY          PIC X(15).
+       01  WS-SORT-TEMP-RECORD.
+           05  WS-SORT-TEMP-INDEX        PIC X(02).
+           05  WS-SORT-TEMP-NAME         PIC X(25).
+           05  WS-SORT-TEMP-TERM-START   PIC X(04).
+           05  WS-SORT-TEMP-TERM-END     PIC X(04).
+           05  WS-SORT-TEMP-PARTY        PIC X(15).
+       01  WS-SORT-SUB1                  PIC 9(02).
+       01  WS-SORT-SUB2                  PIC 9(02).
+
+       01 WS-SEARCH-NAME             PIC X(25).
+       01 WS-SEARCH-LEN              PIC 9(02).
+       01 WS-NAME-MATCH-COUNT        PIC 9(02).
+       01 WS-NAME-MATCH-FOUND-SW     PIC X(01) VALUE "N".
+           88 NAME-MATCH-FOUND             VALUE "Y".
 
 
 
@@ -58,7 +121,19 @@
                IF ListAll
                    PERFORM 5000-LIST-ALL
                ELSE
-                   PERFORM 2000-LOOKUP-DISPLAY-CHOSEN-PRESIDENT
+                 IF AlphaList
+                   PERFORM 5100-LIST-ALPHA
+                 ELSE
+                   IF NameSearch
+                       PERFORM 2500-LOOKUP-BY-NAME
+                   ELSE
+                       IF MaintainMode
+                           PERFORM 6000-MAINTAIN-PRESIDENT
+                       ELSE
+                           PERFORM 2000-LOOKUP-DISPLAY-CHOSEN-PRESIDENT
+                       END-IF
+                   END-IF
+                 END-IF
                END-IF
                DISPLAY WS-THE-PROMPT
                ACCEPT CharIn
@@ -68,35 +143,169 @@
 011000 
 015600     GOBACK.
 
+       0900-RESOLVE-FILE-NAMES.
+           ACCEPT WS-PRESIDENTS-DSN FROM ENVIRONMENT "USPRES".
+           IF WS-PRESIDENTS-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\USPRES.dat"
+               TO WS-PRESIDENTS-DSN
+           END-IF.
+           ACCEPT WS-ERROR-LOG-DSN FROM ENVIRONMENT "BATCHERRLOG".
+           IF WS-ERROR-LOG-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\BATCHERR.log"
+               TO WS-ERROR-LOG-DSN
+           END-IF.
+
+       0850-LOG-FILE-ERROR.
+           OPEN EXTEND BATCH-ERROR-LOG.
+           MOVE "HW19NB"              TO ERRLOG-PROGRAM.
+           MOVE WS-ERR-PARAGRAPH-NAME TO ERRLOG-PARAGRAPH.
+           MOVE WS-ERR-FILE-NAME      TO ERRLOG-FILE.
+           MOVE WS-ERR-STATUS-CODE    TO ERRLOG-STATUS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ERRLOG-DATE.
+           WRITE BATCH-ERROR-LOG-REC FROM WS-ERROR-LOG-LINE.
+           CLOSE BATCH-ERROR-LOG.
+           MOVE 16 TO RETURN-CODE.
+
        1000-INITIALIZE.
+           PERFORM 0900-RESOLVE-FILE-NAMES.
            OPEN INPUT  WS-PRESIDENTS.
+           IF WS-PRESIDENTS-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE" TO WS-ERR-PARAGRAPH-NAME
+               MOVE "WS-PRESIDENTS"   TO WS-ERR-FILE-NAME
+               MOVE WS-PRESIDENTS-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+           END-IF.
            READ WS-PRESIDENTS.
       *    FILL IN OUR TABLE.
-           MOVE 1 TO WS-PRESIDENT-SUB.
+           MOVE 0 TO WS-PRESIDENT-COUNT.
 011800     PERFORM UNTIL WS-PRESIDENTS-STATUS > "00"
-               MOVE WS-PRESIDENTS-RECORD TO WS-PRESIDENT-RECORD(WS-PRESIDENT-SUB)
-               ADD 1 TO WS-PRESIDENT-SUB
+               ADD 1 TO WS-PRESIDENT-COUNT
+               MOVE WS-PRESIDENT-COUNT TO WS-PRESIDENT-SUB
+               MOVE WS-PRESIDENTS-RECORD TO
+                   WS-PRESIDENT-RECORD(WS-PRESIDENT-SUB)
 013900       READ WS-PRESIDENTS
 014200     END-PERFORM.
            CLOSE WS-PRESIDENTS.
 
        2000-LOOKUP-DISPLAY-CHOSEN-PRESIDENT.
            MOVE CharIn TO WS-PRESIDENT-SUB.
-           IF WS-VALID-PRESIDENT-SUB
+           IF WS-PRESIDENT-SUB >= 1 AND
+                   WS-PRESIDENT-SUB <= WS-PRESIDENT-COUNT
                DISPLAY "THE PRESIDENT'S POSITION: " WS-PRESIDENT-SUB
                DISPLAY "THE PRESIDENT'S NAME: "
                    WS-PRESIDENTS-NAME (WS-PRESIDENT-SUB)
+               DISPLAY "TERM: "
+                   WS-PRESIDENTS-TERM-START(WS-PRESIDENT-SUB)
+                   "-" WS-PRESIDENTS-TERM-END(WS-PRESIDENT-SUB)
+               DISPLAY "PARTY: "
+                   WS-PRESIDENTS-PARTY (WS-PRESIDENT-SUB)
            ELSE
                DISPLAY "The president was not found."
            END-IF.
 
+       2500-LOOKUP-BY-NAME.
+           DISPLAY "ENTER PART OF THE LAST NAME TO SEARCH FOR: ".
+           ACCEPT WS-SEARCH-NAME.
+           MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-NAME.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+               TO WS-SEARCH-LEN.
+           MOVE "N" TO WS-NAME-MATCH-FOUND-SW.
+           IF WS-SEARCH-LEN > 0
+               PERFORM VARYING WS-PRESIDENT-SUB FROM 1 BY 1
+                   UNTIL WS-PRESIDENT-SUB > WS-PRESIDENT-COUNT
+                   MOVE 0 TO WS-NAME-MATCH-COUNT
+                   INSPECT WS-PRESIDENTS-NAME(WS-PRESIDENT-SUB) TALLYING
+                       WS-NAME-MATCH-COUNT FOR ALL
+                       WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+                   IF WS-NAME-MATCH-COUNT > 0
+                       MOVE "Y" TO WS-NAME-MATCH-FOUND-SW
+                       DISPLAY "THE PRESIDENT'S POSITION: "
+                           WS-PRESIDENT-SUB
+                       DISPLAY "THE PRESIDENT'S NAME: "
+                           WS-PRESIDENTS-NAME (WS-PRESIDENT-SUB)
+                       DISPLAY "TERM: "
+                           WS-PRESIDENTS-TERM-START(WS-PRESIDENT-SUB)
+                           "-" WS-PRESIDENTS-TERM-END(WS-PRESIDENT-SUB)
+                       DISPLAY "PARTY: "
+                           WS-PRESIDENTS-PARTY (WS-PRESIDENT-SUB)
+                       DISPLAY ""
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF NOT NAME-MATCH-FOUND
+               DISPLAY "NO PRESIDENT NAME MATCHED YOUR SEARCH."
+           END-IF.
+
        5000-LIST-ALL.
            PERFORM VARYING WS-PRESIDENT-SUB FROM 1 BY 1
-             UNTIL WS-PRESIDENT-SUB = 45 + 1
+             UNTIL WS-PRESIDENT-SUB > WS-PRESIDENT-COUNT
                DISPLAY "THE PRESIDENT'S POSITION: " WS-PRESIDENT-SUB
                DISPLAY "THE PRESIDENT'S NAME: "
                    WS-PRESIDENTS-NAME (WS-PRESIDENT-SUB)
+               DISPLAY "TERM: "
+                   WS-PRESIDENTS-TERM-START(WS-PRESIDENT-SUB)
+                   "-" WS-PRESIDENTS-TERM-END(WS-PRESIDENT-SUB)
+               DISPLAY "PARTY: "
+                   WS-PRESIDENTS-PARTY (WS-PRESIDENT-SUB)
                DISPLAY ""
            END-PERFORM.
 
+       5100-LIST-ALPHA.
+           MOVE WS-PRESIDENT-FILE TO WS-SORT-FILE.
+           PERFORM VARYING WS-SORT-SUB1 FROM 1 BY 1
+               UNTIL WS-SORT-SUB1 >= WS-PRESIDENT-COUNT
+               PERFORM VARYING WS-SORT-SUB2 FROM 1 BY 1
+                   UNTIL WS-SORT-SUB2 >
+                       WS-PRESIDENT-COUNT - WS-SORT-SUB1
+                   IF WS-SORT-NAME(WS-SORT-SUB2) >
+                           WS-SORT-NAME(WS-SORT-SUB2 + 1)
+                       MOVE WS-SORT-RECORD(WS-SORT-SUB2)
+                           TO WS-SORT-TEMP-RECORD
+                       MOVE WS-SORT-RECORD(WS-SORT-SUB2 + 1)
+                           TO WS-SORT-RECORD(WS-SORT-SUB2)
+                       MOVE WS-SORT-TEMP-RECORD
+                           TO WS-SORT-RECORD(WS-SORT-SUB2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           PERFORM VARYING WS-SORT-SUB1 FROM 1 BY 1
+               UNTIL WS-SORT-SUB1 > WS-PRESIDENT-COUNT
+               DISPLAY "THE PRESIDENT'S NAME: "
+                   WS-SORT-NAME (WS-SORT-SUB1)
+               DISPLAY "THE PRESIDENT'S POSITION: "
+                   WS-SORT-INDEX (WS-SORT-SUB1)
+               DISPLAY "TERM: " WS-SORT-TERM-START(WS-SORT-SUB1)
+                   "-" WS-SORT-TERM-END(WS-SORT-SUB1)
+               DISPLAY "PARTY: " WS-SORT-PARTY (WS-SORT-SUB1)
+               DISPLAY ""
+           END-PERFORM.
+
+       6000-MAINTAIN-PRESIDENT.
+           DISPLAY "ENTER THE POSITION TO CORRECT: ".
+           ACCEPT WS-MAINT-POSITION.
+           MOVE WS-MAINT-POSITION TO WS-PRESIDENT-SUB.
+           IF WS-PRESIDENT-SUB >= 1 AND
+                   WS-PRESIDENT-SUB <= WS-PRESIDENT-COUNT
+               DISPLAY "CURRENT NAME: "
+                   WS-PRESIDENTS-NAME (WS-PRESIDENT-SUB)
+               DISPLAY "ENTER THE CORRECTED NAME: "
+               ACCEPT WS-MAINT-NAME
+               MOVE WS-MAINT-NAME TO
+                   WS-PRESIDENTS-NAME (WS-PRESIDENT-SUB)
+               PERFORM 6100-REWRITE-PRESIDENTS-FILE
+               DISPLAY "USPRES.dat UPDATED."
+           ELSE
+               DISPLAY "The president was not found."
+           END-IF.
+
+       6100-REWRITE-PRESIDENTS-FILE.
+           OPEN OUTPUT WS-PRESIDENTS.
+           PERFORM VARYING WS-PRESIDENT-SUB FROM 1 BY 1
+               UNTIL WS-PRESIDENT-SUB > WS-PRESIDENT-COUNT
+               MOVE WS-PRESIDENT-RECORD(WS-PRESIDENT-SUB)
+                   TO WS-PRESIDENTS-RECORD
+               WRITE WS-PRESIDENTS-IN
+           END-PERFORM.
+           CLOSE WS-PRESIDENTS.
+
 
