@@ -4,16 +4,57 @@
        DATE-WRITTEN. 04/08/18.
 
       * ASK USER FOR THE NUMBER OF UNITS SOLD AND THE UNIT PRICE.
-      * DISPLAY THE PRICE AND UNITS ENTERED. 
-      * CALCULATE THE GROSS SALES AMOUNT (UNITS X PRICE).  
+      * DISPLAY THE PRICE AND UNITS ENTERED.
+      * CALCULATE THE GROSS SALES AMOUNT (UNITS X PRICE).
       * DISPLAY GROSS SALES.
       * CALCULATE THE COMMISSION (GROSS * COMM-RATE).
       * DISPLAY THE COMMISSION.
       * CALCULATE THE NET PROFIT FOR THE ITEM
-       
+
+      * MODIFICATION HISTORY:
+      * ADDED BATCH FILE MODE FOR MONTH-END TRANSACTION VOLUME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTIONS-IN ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\HW13TRAN.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSACTIONS-STATUS.
+
+           SELECT BATCH-RPT-OUT ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\HW13BRPT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BATCH-RPT-STATUS.
+
+           SELECT COMMISSION-RPT-OUT ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\HW13CRPT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-COMMISSION-RPT-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRANSACTIONS-IN
+           RECORDING MODE IS F
+           DATA RECORD IS TRANSACTION-REC-IN.
+       01  TRANSACTION-REC-IN.
+           05 TRAN-UNITS                PIC 9(03).
+           05 TRAN-RATE                 PIC 9(03)V99.
+
+       FD  BATCH-RPT-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS BATCH-RPT-REC-OUT.
+       01  BATCH-RPT-REC-OUT            PIC X(80).
+
+       FD  COMMISSION-RPT-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS COMMISSION-RPT-REC-OUT.
+       01  COMMISSION-RPT-REC-OUT       PIC X(80).
+
        WORKING-STORAGE SECTION.
-        
+
        01  WS-TODAYS-DATE             PIC X(08).
        01  WS-TIME                    PIC 9(08).
        01  WS-END                     PIC X(01).
@@ -31,10 +72,21 @@
        01  WS-COMM-RATE               PIC V99 VALUE .09.
        01  WS-COMM-PERCENT            PIC 99.
 
-       01  WS-GROSS-SALES             PIC 9(4)V99 VALUE 0.
-       01  WS-COMM-AMOUNT             PIC 999V99 VALUE 0.
+       01  WS-COMM-TIER-1-RATE        PIC V99 VALUE .09.
+       01  WS-COMM-TIER-2-RATE        PIC V99 VALUE .12.
+       01  WS-COMM-TIER-3-RATE        PIC V99 VALUE .15.
+       01  WS-COMM-TIER-1-MAX         PIC 9(4)V99 VALUE 1000.00.
+       01  WS-COMM-TIER-2-MAX         PIC 9(4)V99 VALUE 5000.00.
+
+       01  WS-GROSS-SALES             PIC 9(6)V99 VALUE 0.
+       01  WS-COMM-AMOUNT             PIC 9(6)V99 VALUE 0.
        01  WS-NET-PROFIT              PIC 9(6)V99 VALUE 0.
 
+       01  WS-LINE-ITEM-COUNT-IN      PIC X(02).
+       01  WS-LINE-ITEM-COUNT         PIC 9(02) VALUE 0.
+       01  WS-LINE-ITEM-SUB           PIC 9(02) VALUE 0.
+       01  WS-LINE-GROSS              PIC 9(6)V99 VALUE 0.
+
        01  WS-UNITS-SOLD-FORM         PIC ZZZZZZZZZZZZZ9.
        01  WS-RATE-ENTERED-FORM       PIC $ZZZZZZZZZZ.99.     
        01  WS-GROSS-SALES-FORM        PIC ZZZZZZZZZZZ.99.
@@ -42,6 +94,71 @@
        01  WS-PROFIT-AMOUNT-FORM      PIC $ZZZZZZZZZZ.99.
        01  WS-COMM-PERCENT-FORM       PIC ZZZZZZZZZZZ99.
 
+       01  WS-MODE-SELECT             PIC X(01).
+           88 BATCH-MODE                       VALUE "B", "b".
+           88 INTERACTIVE-MODE                 VALUE "I", "i".
+
+       01  WS-TRANSACTIONS-STATUS     PIC X(02) VALUE "00".
+       01  WS-BATCH-RPT-STATUS        PIC X(02) VALUE "00".
+       01  WS-BATCH-TRAN-COUNT        PIC 9(05) VALUE 0.
+       01  WS-BATCH-TOTAL-GROSS       PIC 9(07)V99 VALUE 0.
+       01  WS-BATCH-TOTAL-COMM        PIC 9(07)V99 VALUE 0.
+       01  WS-BATCH-TOTAL-PROFIT      PIC 9(07)V99 VALUE 0.
+
+       01  BATCH-RPT-HDR1.
+           05 FILLER                  PIC X(40)
+                                 VALUE "SALES COMMISSION BATCH REPORT".
+
+       01  BATCH-RPT-HDR2.
+           05 FILLER                  PIC X(10) VALUE "UNITS".
+           05 FILLER                  PIC X(12) VALUE "RATE".
+           05 FILLER                  PIC X(14) VALUE "GROSS".
+           05 FILLER                  PIC X(14) VALUE "COMMISSION".
+           05 FILLER                  PIC X(14) VALUE "NET PROFIT".
+
+       01  BATCH-RPT-DETAIL.
+           05 BRD-UNITS               PIC ZZ9.
+           05 FILLER                  PIC X(07) VALUE ALL SPACES.
+           05 BRD-RATE                PIC $ZZZ.99.
+           05 FILLER                  PIC X(05) VALUE ALL SPACES.
+           05 BRD-GROSS               PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE ALL SPACES.
+           05 BRD-COMM                PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE ALL SPACES.
+           05 BRD-PROFIT              PIC $Z,ZZZ,ZZ9.99.
+
+       01  WS-SALESPERSON             PIC X(20) VALUE SPACES.
+       01  WS-DATE-RANGE-BEGIN        PIC X(08) VALUE SPACES.
+       01  WS-DATE-RANGE-END          PIC X(08) VALUE SPACES.
+       01  WS-COMMISSION-RPT-STATUS   PIC X(02) VALUE "00".
+
+       01  COMMISSION-RECAP-LINE.
+           05 CR-SALESPERSON          PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 CR-DATE-BEGIN           PIC X(08).
+           05 FILLER                  PIC X(01) VALUE "-".
+           05 CR-DATE-END             PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 CR-GROSS                PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 CR-COMM                 PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 CR-PROFIT               PIC $Z,ZZZ,ZZ9.99.
+
+       01  BATCH-RPT-TOTAL-LINE.
+           05 FILLER                  PIC X(07)
+                                 VALUE "TRANS: ".
+           05 BRT-TRAN-COUNT          PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(02) VALUE ALL SPACES.
+           05 FILLER                  PIC X(07) VALUE "GROSS: ".
+           05 BRT-TOTAL-GROSS         PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE ALL SPACES.
+           05 FILLER                  PIC X(06) VALUE "COMM: ".
+           05 BRT-TOTAL-COMM          PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE ALL SPACES.
+           05 FILLER                  PIC X(08) VALUE "PROFIT: ".
+           05 BRT-TOTAL-PROFIT        PIC $Z,ZZZ,ZZ9.99.
+
        01  WS-DASHED-LINE             PIC X(30)
                                  VALUE '______________________________'.
        01  WS-DATE-TIME-LINE.
@@ -56,12 +173,69 @@
        0000-MAINLINE.
            DISPLAY 'START HW13NB BY NIKI BEST.'.
            PERFORM 1000-GET-DATE-TIME.
+           DISPLAY "ENTER I FOR INTERACTIVE OR B FOR BATCH MODE - "
+                   WITH NO ADVANCING.
+           ACCEPT WS-MODE-SELECT.
+           IF BATCH-MODE
+               PERFORM 7000-BATCH-MODE
+           ELSE
+               PERFORM 1500-INTERACTIVE-MODE
+           END-IF.
+           GOBACK.
+
+       1500-INTERACTIVE-MODE.
+      * REAL ORDERS ARE ALMOST NEVER A SINGLE PRODUCT LINE, SO WALK
+      * THE USER THROUGH EVERY LINE ITEM ON THE INVOICE AND ACCUMULATE
+      * AN INVOICE-LEVEL GROSS BEFORE PRICING ONE OVERALL COMMISSION:
+           PERFORM 1060-GET-SALESPERSON-INFO.
+           PERFORM 1050-GET-LINE-ITEM-COUNT.
+           MOVE 0 TO WS-GROSS-SALES.
+           PERFORM 1550-PROCESS-LINE-ITEM
+               VARYING WS-LINE-ITEM-SUB FROM 1 BY 1
+               UNTIL WS-LINE-ITEM-SUB > WS-LINE-ITEM-COUNT.
+           PERFORM 2000-DISPLAY-VALUES.
+
+       1060-GET-SALESPERSON-INFO.
+      * CAPTURE WHO THE SALE BELONGS TO AND WHAT PERIOD IT COVERS SO
+      * THE RECAP REPORT CAN BE FILED BY SALESPERSON AND DATE RANGE:
+           DISPLAY "ENTER SALESPERSON NAME - " WITH NO ADVANCING.
+           ACCEPT WS-SALESPERSON.
+           DISPLAY "ENTER DATE RANGE BEGIN, MMDDYYYY - "
+                   WITH NO ADVANCING.
+           ACCEPT WS-DATE-RANGE-BEGIN.
+           DISPLAY "ENTER DATE RANGE END, MMDDYYYY - "
+                   WITH NO ADVANCING.
+           ACCEPT WS-DATE-RANGE-END.
+
+       1050-GET-LINE-ITEM-COUNT.
+      * PROMPT FOR HOW MANY LINE ITEMS ARE ON THIS INVOICE:
+           PERFORM UNTIL WS-LINE-ITEM-COUNT-IN IS NUMERIC
+                     AND WS-LINE-ITEM-COUNT-IN NOT = "00"
+             DISPLAY "ENTER THE NUMBER OF LINE ITEMS ON THIS INVOICE "
+                     "(01 TO 99) AND PRESS ENTER"
+             ACCEPT WS-LINE-ITEM-COUNT-IN
+           END-PERFORM.
+           MOVE WS-LINE-ITEM-COUNT-IN TO WS-LINE-ITEM-COUNT.
+
+       1550-PROCESS-LINE-ITEM.
+           DISPLAY "LINE ITEM " WS-LINE-ITEM-SUB " OF "
+                   WS-LINE-ITEM-COUNT.
            PERFORM 1100-GET-USER-RATE.
            PERFORM 1200-GET-USER-UNITS.
            PERFORM 1300-CONVERT-TO-NUMERICS.
-           PERFORM 2000-DISPLAY-VALUES.
-           GOBACK.
-        
+           COMPUTE WS-LINE-GROSS = WS-NUMERIC-RATE * WS-UNITS-NUMERIC.
+           PERFORM 1560-DISPLAY-LINE-ITEM.
+           ADD WS-LINE-GROSS TO WS-GROSS-SALES.
+
+       1560-DISPLAY-LINE-ITEM.
+      * FORMAT AND DISPLAY THIS LINE ITEM'S UNITS/PRICE/GROSS:
+           MOVE WS-UNITS-NUMERIC TO WS-UNITS-SOLD-FORM.
+           DISPLAY '  UNITS SOLD   : ' WS-UNITS-SOLD-FORM.
+           MOVE WS-NUMERIC-RATE TO WS-RATE-ENTERED-FORM.
+           DISPLAY '  RATE ENTERED : ' WS-RATE-ENTERED-FORM.
+           MOVE WS-LINE-GROSS TO WS-GROSS-SALES-FORM.
+           DISPLAY '  LINE GROSS   : ' WS-GROSS-SALES-FORM.
+
        1000-GET-DATE-TIME.
              MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-LINE-DATE.                                
              MOVE FUNCTION CURRENT-DATE (9:8) TO WS-DATE-LINE-TIME.
@@ -92,24 +266,30 @@
            INTO WS-UNIT-RATE-DUMMY-FIVE.
            MOVE WS-UNIT-RATE-DUMMY-FIVE TO WS-NUMERIC-RATE.
 
+       1900-DETERMINE-COMM-RATE.
+      * OUR COMP PLAN PAYS A HIGHER RATE ONCE GROSS SALES CROSS A
+      * THRESHOLD FOR THE INVOICE:
+           EVALUATE TRUE
+             WHEN WS-GROSS-SALES > WS-COMM-TIER-2-MAX
+               MOVE WS-COMM-TIER-3-RATE TO WS-COMM-RATE
+             WHEN WS-GROSS-SALES > WS-COMM-TIER-1-MAX
+               MOVE WS-COMM-TIER-2-RATE TO WS-COMM-RATE
+             WHEN OTHER
+               MOVE WS-COMM-TIER-1-RATE TO WS-COMM-RATE
+           END-EVALUATE.
+
        2000-DISPLAY-VALUES.
            DISPLAY WS-DASHED-LINE.
-      * FORMAT UNITS IN AND DISPLAY:
-           MOVE WS-UNITS-NUMERIC TO WS-UNITS-SOLD-FORM.
-           DISPLAY 'UNITS SOLD   : ' WS-UNITS-SOLD-FORM.
-
-      * FORMAT AND DISPLAY UNIT PRICE:            
-           MOVE WS-NUMERIC-RATE TO WS-RATE-ENTERED-FORM.
-           DISPLAY 'RATE ENTERED : ' WS-RATE-ENTERED-FORM.
-        
-      * COMPUTE, FORMAT AND DISPLAY GROSS SALES:             
-           COMPUTE WS-GROSS-SALES = WS-NUMERIC-RATE
-                           * WS-UNITS-NUMERIC.
+      * FORMAT AND DISPLAY THE INVOICE-LEVEL GROSS SALES ACCUMULATED
+      * ACROSS ALL LINE ITEMS BY 1550-PROCESS-LINE-ITEM:
            MOVE WS-GROSS-SALES   TO WS-GROSS-SALES-FORM.
            DISPLAY 'GROSS SALES  : ' WS-GROSS-SALES-FORM.
-           
-      * COMPUTE, FORMAT AND DISPLAY COMMISSION:             
-           COMPUTE WS-COMM-AMOUNT = WS-GROSS-SALES 
+
+      * LOOK UP THE TIERED COMMISSION RATE FOR THIS GROSS AMOUNT:
+           PERFORM 1900-DETERMINE-COMM-RATE.
+
+      * COMPUTE, FORMAT AND DISPLAY COMMISSION:
+           COMPUTE WS-COMM-AMOUNT = WS-GROSS-SALES
                            * WS-COMM-RATE.
            MOVE WS-COMM-AMOUNT TO WS-COMMISSION-FORM.
            DISPLAY 'COMMISSION   : ' WS-COMMISSION-FORM.
@@ -122,5 +302,78 @@
            MOVE WS-COMM-PERCENT TO WS-COMM-PERCENT-FORM.
            DISPLAY 'COMMISSION   : %' WS-COMM-PERCENT-FORM.
            DISPLAY WS-DASHED-LINE.
+           PERFORM 2900-WRITE-COMMISSION-RECAP.
            DISPLAY 'PROGRAM ENDS'.
-           DISPLAY WS-DATE-TIME-LINE.
\ No newline at end of file
+           DISPLAY WS-DATE-TIME-LINE.
+
+       2900-WRITE-COMMISSION-RECAP.
+      * FILE THE INVOICE RESULTS TO A RECAP REPORT INSTEAD OF LETTING
+      * THEM ONLY EXIST AS TERMINAL OUTPUT THAT SCROLLS AWAY; APPENDED
+      * ACROSS RUNS THE SAME WAY THE GAME LOG IS IN HW09IFNB:
+           MOVE WS-SALESPERSON TO CR-SALESPERSON.
+           MOVE WS-DATE-RANGE-BEGIN TO CR-DATE-BEGIN.
+           MOVE WS-DATE-RANGE-END TO CR-DATE-END.
+           MOVE WS-GROSS-SALES TO CR-GROSS.
+           MOVE WS-COMM-AMOUNT TO CR-COMM.
+           MOVE WS-NET-PROFIT TO CR-PROFIT.
+           OPEN EXTEND COMMISSION-RPT-OUT.
+           IF WS-COMMISSION-RPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING COMMISSION-RPT-OUT - STATUS: "
+                   WS-COMMISSION-RPT-STATUS
+           END-IF.
+           WRITE COMMISSION-RPT-REC-OUT FROM COMMISSION-RECAP-LINE.
+           CLOSE COMMISSION-RPT-OUT.
+
+       7000-BATCH-MODE.
+      * PROCESS A MONTH-END FILE OF UNIT/RATE TRANSACTIONS, ONE
+      * SALE PER LINE, INSTEAD OF ONE ACCEPT AT A TIME:
+           OPEN INPUT TRANSACTIONS-IN.
+           IF WS-TRANSACTIONS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TRANSACTIONS-IN - STATUS: "
+                   WS-TRANSACTIONS-STATUS
+           END-IF.
+           OPEN OUTPUT BATCH-RPT-OUT.
+           IF WS-BATCH-RPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BATCH-RPT-OUT - STATUS: "
+                   WS-BATCH-RPT-STATUS
+           END-IF.
+           WRITE BATCH-RPT-REC-OUT FROM BATCH-RPT-HDR1.
+           WRITE BATCH-RPT-REC-OUT FROM BATCH-RPT-HDR2.
+           MOVE 0 TO WS-BATCH-TRAN-COUNT.
+           MOVE 0 TO WS-BATCH-TOTAL-GROSS.
+           MOVE 0 TO WS-BATCH-TOTAL-COMM.
+           MOVE 0 TO WS-BATCH-TOTAL-PROFIT.
+           READ TRANSACTIONS-IN.
+           PERFORM UNTIL WS-TRANSACTIONS-STATUS > "00"
+               PERFORM 7100-PROCESS-TRANSACTION
+               READ TRANSACTIONS-IN
+           END-PERFORM.
+           MOVE WS-BATCH-TRAN-COUNT TO BRT-TRAN-COUNT.
+           MOVE WS-BATCH-TOTAL-GROSS TO BRT-TOTAL-GROSS.
+           MOVE WS-BATCH-TOTAL-COMM TO BRT-TOTAL-COMM.
+           MOVE WS-BATCH-TOTAL-PROFIT TO BRT-TOTAL-PROFIT.
+           WRITE BATCH-RPT-REC-OUT FROM BATCH-RPT-TOTAL-LINE.
+           CLOSE TRANSACTIONS-IN BATCH-RPT-OUT.
+           DISPLAY "BATCH COMMISSION REPORT COMPLETE. TRANSACTIONS: "
+                   WS-BATCH-TRAN-COUNT.
+
+       7100-PROCESS-TRANSACTION.
+           MOVE TRAN-UNITS TO WS-UNITS-NUMERIC.
+           MOVE TRAN-RATE TO WS-NUMERIC-RATE.
+           COMPUTE WS-GROSS-SALES = WS-NUMERIC-RATE * WS-UNITS-NUMERIC.
+           PERFORM 1900-DETERMINE-COMM-RATE.
+           COMPUTE WS-COMM-AMOUNT = WS-GROSS-SALES * WS-COMM-RATE.
+           COMPUTE WS-NET-PROFIT = WS-GROSS-SALES - WS-COMM-AMOUNT.
+           PERFORM 7110-WRITE-BATCH-LINE.
+
+       7110-WRITE-BATCH-LINE.
+           ADD 1 TO WS-BATCH-TRAN-COUNT.
+           ADD WS-GROSS-SALES TO WS-BATCH-TOTAL-GROSS.
+           ADD WS-COMM-AMOUNT TO WS-BATCH-TOTAL-COMM.
+           ADD WS-NET-PROFIT TO WS-BATCH-TOTAL-PROFIT.
+           MOVE WS-UNITS-NUMERIC TO BRD-UNITS.
+           MOVE WS-NUMERIC-RATE TO BRD-RATE.
+           MOVE WS-GROSS-SALES TO BRD-GROSS.
+           MOVE WS-COMM-AMOUNT TO BRD-COMM.
+           MOVE WS-NET-PROFIT TO BRD-PROFIT.
+           WRITE BATCH-RPT-REC-OUT FROM BATCH-RPT-DETAIL.
\ No newline at end of file
