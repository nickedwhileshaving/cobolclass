@@ -12,62 +12,142 @@
 001000 INPUT-OUTPUT SECTION.
 001100 FILE-CONTROL.
 001200     SELECT SHAPE-FILE-IN
-001300     assign to
-           "C:\school\cobol\cobolclass\master\data\MATHSHPSBIGGER.dat"
+001300     assign to WS-SHAPE-IN-DSN
            organization is line sequential
            FILE STATUS IS WS-SHAPE-FILE-IN-STATUS.
-001400 
+001400
 001700     SELECT SHAPE-FILE-OUT
-           ASSIGN TO
-           "C:\school\cobol\cobolclass\master\data\MATHOUT.dat"
+           ASSIGN TO WS-SHAPE-OUT-DSN
            ORGANIZATION IS LINE SEQUENTIAL
 001800     FILE STATUS IS WS-SHAPE-FILE-OUT-STATUS.
 001900
 002105     SELECT SHAPE-REPORT-OUT
-           ASSIGN TO
-           "C:\school\cobol\cobolclass\master\data\SHAPERPT.rpt"
+           ASSIGN TO WS-SHAPE-RPT-DSN
            ORGANIZATION IS LINE SEQUENTIAL
 001800     FILE STATUS IS WS-SHAPE-REPORT-STATUS.
-001900 
+001900
+
+           SELECT SHAPE-REJECT
+           ASSIGN TO WS-SHAPE-REJ-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SHAPE-REJECT-STATUS.
+
+           SELECT SHAPE-QUOTE-FLAG
+           ASSIGN TO WS-SHAPE-QUOTE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SHAPE-QUOTE-STATUS.
+
+           SELECT SHAPE-FILE-OUT-CSV
+           ASSIGN TO WS-SHAPE-CSV-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SHAPE-FILE-CSV-STATUS.
+
+           SELECT BATCH-ERROR-LOG
+           ASSIGN TO WS-ERROR-LOG-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERROR-LOG-STATUS.
+
 002110*  IMPORTANT:  AN ADDITIONAL SELECT STATEMENT IS NEEDED
 002120*              HERE FOR THE REPORT.  AN ASSOCIATED FD STATEMENT
 002121*              IS ALSO NEEDED BELOW.
 002130
+002110*  DATASET NAMES ARE RESOLVED AT RUNTIME BY 0900-RESOLVE-FILE
+002111*  -NAMES FROM THE ENVIRONMENT VARIABLES BELOW, FALLING BACK TO
+002112*  DEVELOPMENT DEFAULTS SHOWN THERE WHEN A VARIABLE IS NOT SET:
+002113*      SHAPEIN     SHAPEOUT     SHAPERPT
+002114*      SHAPEREJ    SHAPEQUOTE   SHAPECSV
+002115*      BATCHERRLOG - SHARED ACROSS HW15NB, HW16NB, AND HW19NB SO
+002116*      FILE-STATUS ERRORS FROM ALL THREE PROGRAMS LAND IN ONE LOG
 002200 DATA DIVISION.
 002300 FILE SECTION.
 002400 FD  SHAPE-FILE-IN
 002500     RECORDING MODE IS F
 002600     DATA RECORD IS SHAPE-REC-IN.
-002700 01 SHAPE-REC-IN              PIC X(21).
+002700 01 SHAPE-REC-IN              PIC X(26).
 002800
 002900 FD  SHAPE-FILE-OUT
 003000     RECORDING MODE IS F
 003100     DATA RECORD IS SHAPE-REC-OUT.
-003200 01 SHAPE-REC-OUT             PIC X(39).
+003200 01 SHAPE-REC-OUT             PIC X(53).
 
        FD  SHAPE-REPORT-OUT
 003000     RECORDING MODE IS F
 003100     DATA RECORD IS SHAPE-REC-OUT-RPT.
 003200 01 SHAPE-REC-OUT-RPT         PIC X(133).
 003320
+       FD  SHAPE-REJECT
+           RECORDING MODE IS F
+           DATA RECORD IS SHAPE-REJECT-REC.
+       01 SHAPE-REJECT-REC.
+          05 REJ-RAW-SHAPE-RECORD      PIC X(26).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 REJ-SHAPE-REASON          PIC X(40).
+
+       FD  SHAPE-QUOTE-FLAG
+           RECORDING MODE IS F
+           DATA RECORD IS SHAPE-QUOTE-FLAG-REC.
+       01 SHAPE-QUOTE-FLAG-REC         PIC X(01).
+
+       FD  SHAPE-FILE-OUT-CSV
+           RECORDING MODE IS F
+           DATA RECORD IS SHAPE-REC-OUT-CSV.
+       01 SHAPE-REC-OUT-CSV            PIC X(80).
+
+       FD  BATCH-ERROR-LOG
+           RECORDING MODE IS F
+           DATA RECORD IS BATCH-ERROR-LOG-REC.
+       01 BATCH-ERROR-LOG-REC          PIC X(80).
+
 003400 working-storage section.
 003500 01  CALCULATED-SHAPES-RECORD.
 003600     05 SHAPE-TYPE             PIC X(10).
 003700     05 SIZE-1                 PIC 9(03).
 003800     05 SIZE-2                 PIC 9(03).
 003900     05 SQ-FT-PRICE            PIC 9(03)V99.
+           05 ORDER-ID               PIC X(05).
 004000     05 CALCULATED-FIELDS-OUT.
 004100        10 AREA-OUT            PIC 9(06)V99.
 004200        10 PERIMETER-OUT       PIC 9(04).
 004300        10 PRICE-OUT           PIC 9(06)V99.
+004350        10 DISCOUNT-OUT        PIC 9(05)V99.
 004400
 004500 01  WS-CALCULATION-FIELDS.
 004600     05 WS-RECORD-COUNT-IN     PIC 9(02).
 004700     05 WS-RECORD-COUNT-OUT    PIC 9(02).
 004800     05 WS-TOTAL-FILE-COST     PIC 9(06)V99.
+           05 WS-TOTAL-DISCOUNT      PIC 9(07)V99.
+
+       01  WS-DISCOUNT-PCT           PIC V99.
+
+       01  WS-PREV-SHAPE-TYPE        PIC X(10).
+       01  WS-TYPE-SUBTOTAL-FIELDS.
+           05 WS-TYPE-COUNT          PIC 9(05).
+           05 WS-TYPE-AREA           PIC 9(07)V99.
+           05 WS-TYPE-PERIMETER      PIC 9(06).
+           05 WS-TYPE-PRICE          PIC 9(07)V99.
+       01  WS-RUN-TOTAL-AREA         PIC 9(07)V99.
+       01  WS-RUN-TOTAL-PERIMETER    PIC 9(06).
+
+       01  WS-PREV-ORDER-ID          PIC X(05).
+       01  WS-ORDER-SUBTOTAL-FIELDS.
+           05 WS-ORDER-COUNT         PIC 9(05).
+           05 WS-ORDER-AREA          PIC 9(07)V99.
+           05 WS-ORDER-PERIMETER     PIC 9(06).
+           05 WS-ORDER-PRICE         PIC 9(07)V99.
+
+       01  WS-PI-CONSTANT            PIC 9V9(5) VALUE 3.14159.
+       01  WS-TRIANGLE-HYPOTENUSE    PIC 9(04)V99.
 004900
 005000 01  WS-COST-OUT               PIC $ZZZ,ZZZ.99.
 005100
+       01  WS-SHAPE-IN-DSN           PIC X(80).
+       01  WS-SHAPE-OUT-DSN          PIC X(80).
+       01  WS-SHAPE-RPT-DSN          PIC X(80).
+       01  WS-SHAPE-REJ-DSN          PIC X(80).
+       01  WS-SHAPE-QUOTE-DSN        PIC X(80).
+       01  WS-SHAPE-CSV-DSN          PIC X(80).
+       01  WS-ERROR-LOG-DSN          PIC X(80).
+
 005200 01  WS-SHAPE-FILE-IN-STATUS   pic X(02).
 005300     88 SHAPE-FILE-IN-SUCCESSFUL         VALUE "00".
 005400     88 END-OF-SHAPE-FILE                VALUE "10".
@@ -79,15 +159,51 @@
 
        01  WS-SHAPE-REPORT-STATUS  pic X(02).
 005900     88 GOOD-SHAPE-REPORT-WRITE          VALUE "00".
+
+       01  WS-SHAPE-REJECT-STATUS    PIC X(02).
+       01  WS-SHAPE-FILE-CSV-STATUS  PIC X(02).
+       01  WS-CSV-LINE               PIC X(80).
+       01  WS-CSV-SQ-FT-PRICE        PIC 999.99.
+       01  WS-CSV-AREA-OUT           PIC 999999.99.
+       01  WS-CSV-PRICE-OUT          PIC 999999.99.
+       01  WS-CSV-DISCOUNT-OUT       PIC 99999.99.
+
+       01  WS-ERROR-LOG-STATUS       PIC X(02).
+       01  WS-ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM         PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ERRLOG-PARAGRAPH       PIC X(20).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ERRLOG-FILE            PIC X(20).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ERRLOG-STATUS          PIC X(02).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ERRLOG-DATE            PIC X(08).
+       01  WS-ERR-PARAGRAPH-NAME     PIC X(20).
+       01  WS-ERR-FILE-NAME          PIC X(20).
+       01  WS-ERR-STATUS-CODE        PIC X(02).
+       01  WS-SHAPE-VALID-SW         PIC X(01) VALUE "Y".
+           88 SHAPE-RECORD-VALID            VALUE "Y".
+           88 SHAPE-RECORD-INVALID          VALUE "N".
+       01  WS-SHAPE-REJECT-REASON    PIC X(40).
+       01  WS-SHAPE-REJECT-COUNT     PIC 9(05) VALUE 0.
+
+       01  WS-SHAPE-QUOTE-STATUS     PIC X(02).
+       01  WS-QUOTE-MODE-SW          PIC X(01) VALUE "N".
+           88 QUOTE-MODE-ON                 VALUE "Y".
+           88 QUOTE-MODE-OFF                VALUE "N".
 006000
-006100 01  WS-RULER                   PIC X(39)
-006200     VALUE "----+----1----+----2----+----3----+----".
+006100 01  WS-RULER                   PIC X(53)
+006200     VALUE "----+----1----+----2----+----3----+----4----+----5".
 
        01  PAGE-HDG-01.
            05 PAGE-HDG-01-CC          PIC X(01).
            05 FILLER                  PIC X(62) VALUE SPACES.
            05 FILLER                  PIC X(12) VALUE 'SHAPE REPORT'.
-           05 FILLER                  PIC X(48) VALUE SPACES.
+           05 FILLER                  PIC X(30) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE "PAGE ".
+           05 PAGE-HDG-01-PAGE        PIC ZZ9.
+           05 FILLER                  PIC X(10) VALUE SPACES.
        01  PAGE-HDG-02.
            05 FILLER                  PIC X(59) VALUE SPACES.
            05 FILLER                  PIC X(10) VALUE 
@@ -112,7 +228,8 @@
            05 FILLER                  PIC X(09) VALUE "PERIMETER".
            05 FILLER                  PIC X(13) VALUE SPACES.
            05 FILLER                  PIC X(05) VALUE "PRICE".
-           05 FILLER                  PIC X(20) VALUE SPACES.
+           05 FILLER                  PIC X(15) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE "ORDER".
        01 SHAPE-DETAIL-LINE.
            05 DTL-CC                  PIC X(01).
            05 FILLER                  PIC X(19) VALUE SPACES.
@@ -127,7 +244,8 @@
            05 DTL-SHAPE-PERIMETER     PIC ZZZ,ZZ9.
            05 FILLER                  PIC X(10) VALUE SPACES.
            05 DTL-SHAPE-PRICE         PIC Z,ZZZ,ZZZ.99.
-           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 DTL-ORDER-ID            PIC X(05).
 
        01 DASHED-LINE.
            05 FILLER                  PIC X(20) VALUE SPACES.
@@ -140,15 +258,53 @@
            05 FILLER                  PIC X(19) VALUE "FILE TOTALS".
            05 FILLER                  PIC X(20) VALUE SPACES.
            05 TOTAL-LINE-COUNT        PIC Z,ZZ9.
-           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE SPACES.
            05 TOTAL-LINE-AREA         PIC ZZZ,ZZ9.
-           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE SPACES.
            05 TOTAL-LINE-PERIMETER    PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 TOTAL-LINE-PRICE        PIC $ZZZ,ZZZ.99.
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 FILLER                  PIC X(09) VALUE "DISCOUNT:".
+           05 TOTAL-LINE-DISCOUNT     PIC $ZZ,ZZZ.99.
+
+       01 SHAPE-TYPE-SUBTOTAL-LINE.
+           05 TYPE-SUBTOTAL-CC        PIC X(01).
+           05 FILLER                  PIC X(19) VALUE SPACES.
+           05 TYPE-SUBTOTAL-SHAPE     PIC X(10).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(08) VALUE "SUBTOTAL".
+           05 FILLER                  PIC X(19) VALUE SPACES.
+           05 TYPE-SUBTOTAL-COUNT     PIC Z,ZZ9.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 TYPE-SUBTOTAL-AREA      PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 TYPE-SUBTOTAL-PERIMETER PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 TYPE-SUBTOTAL-PRICE     PIC $ZZZ,ZZZ.99.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+
+       01 SHAPE-ORDER-SUBTOTAL-LINE.
+           05 ORDER-SUBTOTAL-CC       PIC X(01).
+           05 FILLER                  PIC X(19) VALUE SPACES.
+           05 FILLER                  PIC X(06) VALUE "ORDER ".
+           05 ORDER-SUBTOTAL-ORDER    PIC X(05).
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 FILLER                  PIC X(08) VALUE "SUBTOTAL".
+           05 FILLER                  PIC X(18) VALUE SPACES.
+           05 ORDER-SUBTOTAL-COUNT    PIC Z,ZZ9.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 ORDER-SUBTOTAL-AREA     PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 ORDER-SUBTOTAL-PERIM    PIC ZZZ,ZZ9.
            05 FILLER                  PIC X(10) VALUE SPACES.
-           05 TOTAL-LINE-PRICE        PIC $$,ZZZ,ZZ9.99.
+           05 ORDER-SUBTOTAL-PRICE    PIC $ZZZ,ZZZ.99.
            05 FILLER                  PIC X(10) VALUE SPACES.
 
        01 WS-RUN-DATE                 PIC X(08).
+       01 WS-REPORT-LINE-COUNT        PIC 9(02) VALUE 0.
+       01 WS-REPORT-PAGE-NUMBER       PIC 9(03) VALUE 1.
+       01 WS-MAX-LINES-PER-PAGE       PIC 9(02) VALUE 55.
        01 WS-REPORT-RULER.
            05 FILLER                   PIC X(50)
            VALUE "----+----1----+----2----+----3----+----4----+----5".
@@ -165,36 +321,160 @@
 006800
 006900     PERFORM 1000-INITIALIZE.
 007000     PERFORM 2000-READ-SHAPES.
+           IF NOT END-OF-SHAPE-FILE
+               MOVE SHAPE-TYPE TO WS-PREV-SHAPE-TYPE
+               MOVE ORDER-ID   TO WS-PREV-ORDER-ID
+           END-IF.
 007100
 007200     PERFORM UNTIL END-OF-SHAPE-FILE
-007300       perform 3000-CALCULATE-FIELDS
-007400       perform 4000-WRITE-SHAPES
+               IF SHAPE-TYPE NOT = WS-PREV-SHAPE-TYPE
+                   PERFORM 5000-WRITE-TYPE-SUBTOTAL-LINE
+                   MOVE SHAPE-TYPE TO WS-PREV-SHAPE-TYPE
+               END-IF
+               IF ORDER-ID NOT = WS-PREV-ORDER-ID
+                   PERFORM 5100-WRITE-ORDER-SUBTOTAL-LINE
+                   MOVE ORDER-ID TO WS-PREV-ORDER-ID
+               END-IF
+               PERFORM 2500-EDIT-SHAPE-RECORD
+               IF SHAPE-RECORD-VALID
+007300           perform 3000-CALCULATE-FIELDS
+007400           perform 4000-WRITE-SHAPES
+               ELSE
+                   PERFORM 2600-WRITE-SHAPE-REJECT
+               END-IF
 007500       perform 2000-READ-SHAPES
 007600     END-PERFORM.
+           PERFORM 5000-WRITE-TYPE-SUBTOTAL-LINE.
+           PERFORM 5100-WRITE-ORDER-SUBTOTAL-LINE.
 007700     WRITE SHAPE-REC-OUT FROM WS-RULER.
 007900
 008000     DISPLAY " FILE COST      : " WS-COST-OUT.
 008100     DISPLAY " RECORDS READ   : " WS-RECORD-COUNT-IN.
 008200     DISPLAY " RECORDS WRITTEN: " WS-RECORD-COUNT-OUT.
+           DISPLAY " RECORDS REJECTED: " WS-SHAPE-REJECT-COUNT.
 008300     DISPLAY "END OF MATHSHPS".
 008400
            PERFORM 6000-FINISH-UP.
 008700
 008800     goback.
 
+       0900-RESOLVE-FILE-NAMES.
+           ACCEPT WS-SHAPE-IN-DSN FROM ENVIRONMENT "SHAPEIN".
+           IF WS-SHAPE-IN-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\MATHSHPSBIGGER.d
+      -    "at"
+               TO WS-SHAPE-IN-DSN
+           END-IF.
+           ACCEPT WS-SHAPE-OUT-DSN FROM ENVIRONMENT "SHAPEOUT".
+           IF WS-SHAPE-OUT-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\MATHOUT.dat"
+               TO WS-SHAPE-OUT-DSN
+           END-IF.
+           ACCEPT WS-SHAPE-RPT-DSN FROM ENVIRONMENT "SHAPERPT".
+           IF WS-SHAPE-RPT-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\SHAPERPT.rpt"
+               TO WS-SHAPE-RPT-DSN
+           END-IF.
+           ACCEPT WS-SHAPE-REJ-DSN FROM ENVIRONMENT "SHAPEREJ".
+           IF WS-SHAPE-REJ-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\SHAPEREJ.dat"
+               TO WS-SHAPE-REJ-DSN
+           END-IF.
+           ACCEPT WS-SHAPE-QUOTE-DSN FROM ENVIRONMENT "SHAPEQUOTE".
+           IF WS-SHAPE-QUOTE-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\SHAPEQUOTE.dat"
+               TO WS-SHAPE-QUOTE-DSN
+           END-IF.
+           ACCEPT WS-SHAPE-CSV-DSN FROM ENVIRONMENT "SHAPECSV".
+           IF WS-SHAPE-CSV-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\MATHOUT.csv"
+               TO WS-SHAPE-CSV-DSN
+           END-IF.
+           ACCEPT WS-ERROR-LOG-DSN FROM ENVIRONMENT "BATCHERRLOG".
+           IF WS-ERROR-LOG-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\BATCHERR.log"
+               TO WS-ERROR-LOG-DSN
+           END-IF.
+
+      * ONLY SHAPE-FILE-IN/SHAPE-FILE-OUT ERRORS ARE FATAL TO THE
+      * MATHOUT DATA HW15BILL DEPENDS ON -- THOSE CALLERS SET
+      * RETURN-CODE THEMSELVES AFTER THIS LOG; A BAD REJECT/CSV/RPT
+      * FILE IS LOGGED BUT SHOULD NOT BLOCK THE DOWNSTREAM BILLING
+      * STEP.
+       0850-LOG-FILE-ERROR.
+           OPEN EXTEND BATCH-ERROR-LOG.
+           MOVE "HW15NB"             TO ERRLOG-PROGRAM.
+           MOVE WS-ERR-PARAGRAPH-NAME TO ERRLOG-PARAGRAPH.
+           MOVE WS-ERR-FILE-NAME      TO ERRLOG-FILE.
+           MOVE WS-ERR-STATUS-CODE    TO ERRLOG-STATUS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ERRLOG-DATE.
+           WRITE BATCH-ERROR-LOG-REC FROM WS-ERROR-LOG-LINE.
+           CLOSE BATCH-ERROR-LOG.
+
        1000-INITIALIZE.
+           PERFORM 0900-RESOLVE-FILE-NAMES.
 011300     OPEN INPUT  SHAPE-FILE-IN.
+           IF WS-SHAPE-FILE-IN-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE"  TO WS-ERR-PARAGRAPH-NAME
+               MOVE "SHAPE-FILE-IN"    TO WS-ERR-FILE-NAME
+               MOVE WS-SHAPE-FILE-IN-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+               MOVE 16 TO RETURN-CODE
+           END-IF.
 011400     OPEN OUTPUT SHAPE-FILE-OUT.
+           IF WS-SHAPE-FILE-OUT-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE"  TO WS-ERR-PARAGRAPH-NAME
+               MOVE "SHAPE-FILE-OUT"   TO WS-ERR-FILE-NAME
+               MOVE WS-SHAPE-FILE-OUT-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           OPEN OUTPUT SHAPE-FILE-OUT-CSV.
+           IF WS-SHAPE-FILE-CSV-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE"  TO WS-ERR-PARAGRAPH-NAME
+               MOVE "SHAPE-FILE-OUT-CSV" TO WS-ERR-FILE-NAME
+               MOVE WS-SHAPE-FILE-CSV-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+           END-IF.
+           STRING "SHAPE,SIZE-1,SIZE-2,SQ-FT-PRICE,ORDER-ID,AREA,"
+                  "PERIMETER,PRICE,DISCOUNT" DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           WRITE SHAPE-REC-OUT-CSV FROM WS-CSV-LINE.
            OPEN OUTPUT SHAPE-REPORT-OUT.
+           IF WS-SHAPE-REPORT-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE"  TO WS-ERR-PARAGRAPH-NAME
+               MOVE "SHAPE-REPORT-OUT" TO WS-ERR-FILE-NAME
+               MOVE WS-SHAPE-REPORT-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT SHAPE-REJECT.
+           IF WS-SHAPE-REJECT-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE"  TO WS-ERR-PARAGRAPH-NAME
+               MOVE "SHAPE-REJECT"     TO WS-ERR-FILE-NAME
+               MOVE WS-SHAPE-REJECT-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+           END-IF.
+           OPEN INPUT SHAPE-QUOTE-FLAG.
+           IF WS-SHAPE-QUOTE-STATUS = "00"
+               SET QUOTE-MODE-ON TO TRUE
+               CLOSE SHAPE-QUOTE-FLAG
+               DISPLAY "HW15NB RUNNING IN QUOTE MODE"
+           END-IF.
 011500     MOVE ZEROES to WS-CALCULATION-FIELDS
 011600                    CALCULATED-FIELDS-OUT.
            MOVE FUNCTION CURRENT-DATE (3:4) TO PAGE-HDG-02-YY.
            MOVE FUNCTION CURRENT-DATE (5:6) TO PAGE-HDG-02-MM.
            MOVE FUNCTION CURRENT-DATE (7:8) TO PAGE-HDG-02-DD.
 011700     WRITE SHAPE-REC-OUT FROM WS-RULER.
+           PERFORM 1600-WRITE-PAGE-HEADERS.
+
+       1600-WRITE-PAGE-HEADERS.
+           MOVE WS-REPORT-PAGE-NUMBER TO PAGE-HDG-01-PAGE.
            WRITE SHAPE-REC-OUT-RPT FROM PAGE-HDG-01.
            WRITE SHAPE-REC-OUT-RPT FROM PAGE-HDG-02.
            WRITE SHAPE-REC-OUT-RPT FROM PAGE-HDG-03.
+           ADD 1 TO WS-REPORT-PAGE-NUMBER.
+           MOVE 0 TO WS-REPORT-LINE-COUNT.
 
        2000-READ-SHAPES.
 009800     read SHAPE-FILE-IN into CALCULATED-SHAPES-RECORD
@@ -203,38 +483,155 @@
 010100       not AT end
 010200         add 1 to WS-RECORD-COUNT-IN.
 008900
+
+       2500-EDIT-SHAPE-RECORD.
+           SET SHAPE-RECORD-VALID TO TRUE.
+           IF SIZE-1 IS NOT NUMERIC OR SIZE-1 = 0
+               SET SHAPE-RECORD-INVALID TO TRUE
+               MOVE "INVALID SIZE-1 - ZERO OR NOT NUMERIC" TO
+                                                 WS-SHAPE-REJECT-REASON
+           END-IF.
+           IF SHAPE-RECORD-VALID
+               IF SIZE-2 IS NOT NUMERIC OR SIZE-2 = 0
+                   SET SHAPE-RECORD-INVALID TO TRUE
+                   MOVE "INVALID SIZE-2 - ZERO OR NOT NUMERIC" TO
+                                                 WS-SHAPE-REJECT-REASON
+               END-IF
+           END-IF.
+           IF SHAPE-RECORD-VALID
+               IF SQ-FT-PRICE IS NOT NUMERIC OR SQ-FT-PRICE = 0
+                   SET SHAPE-RECORD-INVALID TO TRUE
+                   MOVE "INVALID SQ-FT-PRICE - ZERO OR NOT NUMERIC" TO
+                                                 WS-SHAPE-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2600-WRITE-SHAPE-REJECT.
+           MOVE CALCULATED-SHAPES-RECORD(1:26) TO REJ-RAW-SHAPE-RECORD.
+           MOVE WS-SHAPE-REJECT-REASON TO REJ-SHAPE-REASON.
+           WRITE SHAPE-REJECT-REC.
+           ADD 1 TO WS-SHAPE-REJECT-COUNT.
+
 009000 3000-CALCULATE-FIELDS.
-009100     COMPUTE AREA-OUT      = SIZE-1 * SIZE-2.
-009200     COMPUTE PERIMETER-OUT = (SIZE-1 * 2) + (SIZE-2 * 2).
+           EVALUATE SHAPE-TYPE
+               WHEN "ROUND"
+                   COMPUTE AREA-OUT ROUNDED = WS-PI-CONSTANT
+                                  * (SIZE-1 / 2) * (SIZE-1 / 2)
+                   COMPUTE PERIMETER-OUT ROUNDED
+                                  = WS-PI-CONSTANT * SIZE-1
+               WHEN "SQUARE"
+                   COMPUTE AREA-OUT      = SIZE-1 * SIZE-1
+                   COMPUTE PERIMETER-OUT = SIZE-1 * 4
+               WHEN "TRIANGLE"
+                   COMPUTE AREA-OUT ROUNDED = 0.5 * SIZE-1 * SIZE-2
+                   COMPUTE WS-TRIANGLE-HYPOTENUSE ROUNDED =
+                       FUNCTION SQRT((SIZE-1 ** 2) + (SIZE-2 ** 2))
+                   COMPUTE PERIMETER-OUT ROUNDED = SIZE-1 + SIZE-2
+                                  + WS-TRIANGLE-HYPOTENUSE
+               WHEN OTHER
+009100             COMPUTE AREA-OUT      = SIZE-1 * SIZE-2
+009200             COMPUTE PERIMETER-OUT = (SIZE-1 * 2) + (SIZE-2 * 2)
+           END-EVALUATE.
 009300     COMPUTE PRICE-OUT     = AREA-OUT * SQ-FT-PRICE.
-009400     compute WS-TOTAL-FILE-COST
-009500                           = WS-TOTAL-FILE-COST + PRICE-OUT.
+           EVALUATE TRUE
+               WHEN AREA-OUT > 250
+                   MOVE .10 TO WS-DISCOUNT-PCT
+               WHEN AREA-OUT > 100
+                   MOVE .05 TO WS-DISCOUNT-PCT
+               WHEN OTHER
+                   MOVE 0 TO WS-DISCOUNT-PCT
+           END-EVALUATE.
+           COMPUTE DISCOUNT-OUT ROUNDED = PRICE-OUT * WS-DISCOUNT-PCT.
+           SUBTRACT DISCOUNT-OUT FROM PRICE-OUT.
+           IF NOT QUOTE-MODE-ON
+               ADD DISCOUNT-OUT TO WS-TOTAL-DISCOUNT
+009400         compute WS-TOTAL-FILE-COST
+009500                           = WS-TOTAL-FILE-COST + PRICE-OUT
+           END-IF.
 010300
 010400 4000-WRITE-SHAPES.
-010500     WRITE SHAPE-REC-OUT FROM CALCULATED-SHAPES-RECORD.
-010600     if GOOD-SHAPE-FILE-WRITE
-010700        add 1 to WS-RECORD-COUNT-OUT
-010800     else
-010900        display "BAD WRITE - FILE STATUS: "
-011000          WS-SHAPE-FILE-OUT-STATUS.
-           MOVE SHAPE-TYPE TO DTL-SHAPE.
-           MOVE SIZE-1 TO DTL-SHAPE-SIDE-1.
-           MOVE SIZE-2 TO DTL-SHAPE-SIDE-2.
-           MOVE PERIMETER-OUT TO DTL-SHAPE-PERIMETER.
-           MOVE PRICE-OUT TO DTL-SHAPE-PRICE.
-           MOVE AREA-OUT TO DTL-SHAPE-AREA.
-           WRITE SHAPE-REC-OUT-RPT FROM SHAPE-DETAIL-LINE.
-010600     if GOOD-SHAPE-FILE-WRITE
-010700        add 1 to WS-RECORD-COUNT-OUT
-010800     else
-010900        display "BAD WRITE - FILE STATUS: "
-011000          WS-SHAPE-FILE-OUT-STATUS.
+           IF NOT QUOTE-MODE-ON
+010500         WRITE SHAPE-REC-OUT FROM CALCULATED-SHAPES-RECORD
+010600         if GOOD-SHAPE-FILE-WRITE
+010700            add 1 to WS-RECORD-COUNT-OUT
+010800         else
+010900            display "BAD WRITE - FILE STATUS: "
+011000              WS-SHAPE-FILE-OUT-STATUS
+               end-if
+               PERFORM 4100-WRITE-SHAPE-CSV
+               ADD 1 TO WS-TYPE-COUNT
+               ADD AREA-OUT TO WS-TYPE-AREA WS-RUN-TOTAL-AREA
+               ADD PERIMETER-OUT TO WS-TYPE-PERIMETER
+                                     WS-RUN-TOTAL-PERIMETER
+               ADD PRICE-OUT TO WS-TYPE-PRICE
+               ADD 1 TO WS-ORDER-COUNT
+               ADD AREA-OUT TO WS-ORDER-AREA
+               ADD PERIMETER-OUT TO WS-ORDER-PERIMETER
+               ADD PRICE-OUT TO WS-ORDER-PRICE
+               MOVE SHAPE-TYPE TO DTL-SHAPE
+               MOVE SIZE-1 TO DTL-SHAPE-SIDE-1
+               MOVE SIZE-2 TO DTL-SHAPE-SIDE-2
+               MOVE PERIMETER-OUT TO DTL-SHAPE-PERIMETER
+               MOVE PRICE-OUT TO DTL-SHAPE-PRICE
+               MOVE AREA-OUT TO DTL-SHAPE-AREA
+               MOVE ORDER-ID TO DTL-ORDER-ID
+               IF WS-REPORT-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+                   PERFORM 1600-WRITE-PAGE-HEADERS
+               END-IF
+               WRITE SHAPE-REC-OUT-RPT FROM SHAPE-DETAIL-LINE
+               ADD 1 TO WS-REPORT-LINE-COUNT
+           END-IF.
+
+       4100-WRITE-SHAPE-CSV.
+           MOVE SQ-FT-PRICE  TO WS-CSV-SQ-FT-PRICE.
+           MOVE AREA-OUT     TO WS-CSV-AREA-OUT.
+           MOVE PRICE-OUT    TO WS-CSV-PRICE-OUT.
+           MOVE DISCOUNT-OUT TO WS-CSV-DISCOUNT-OUT.
+           STRING SHAPE-TYPE DELIMITED BY SPACE ","
+               SIZE-1 DELIMITED BY SIZE ","
+               SIZE-2 DELIMITED BY SIZE ","
+               WS-CSV-SQ-FT-PRICE DELIMITED BY SIZE ","
+               ORDER-ID DELIMITED BY SPACE ","
+               WS-CSV-AREA-OUT DELIMITED BY SIZE ","
+               PERIMETER-OUT DELIMITED BY SIZE ","
+               WS-CSV-PRICE-OUT DELIMITED BY SIZE ","
+               WS-CSV-DISCOUNT-OUT DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           WRITE SHAPE-REC-OUT-CSV FROM WS-CSV-LINE.
+
+       5000-WRITE-TYPE-SUBTOTAL-LINE.
+           IF WS-TYPE-COUNT > 0
+               MOVE WS-PREV-SHAPE-TYPE TO TYPE-SUBTOTAL-SHAPE
+               MOVE WS-TYPE-COUNT      TO TYPE-SUBTOTAL-COUNT
+               MOVE WS-TYPE-AREA       TO TYPE-SUBTOTAL-AREA
+               MOVE WS-TYPE-PERIMETER  TO TYPE-SUBTOTAL-PERIMETER
+               MOVE WS-TYPE-PRICE      TO TYPE-SUBTOTAL-PRICE
+               WRITE SHAPE-REC-OUT-RPT FROM SHAPE-TYPE-SUBTOTAL-LINE
+               MOVE ZEROES TO WS-TYPE-SUBTOTAL-FIELDS
+           END-IF.
+
+       5100-WRITE-ORDER-SUBTOTAL-LINE.
+           IF WS-ORDER-COUNT > 0
+               MOVE WS-PREV-ORDER-ID  TO ORDER-SUBTOTAL-ORDER
+               MOVE WS-ORDER-COUNT    TO ORDER-SUBTOTAL-COUNT
+               MOVE WS-ORDER-AREA     TO ORDER-SUBTOTAL-AREA
+               MOVE WS-ORDER-PERIMETER TO ORDER-SUBTOTAL-PERIM
+               MOVE WS-ORDER-PRICE    TO ORDER-SUBTOTAL-PRICE
+               WRITE SHAPE-REC-OUT-RPT FROM SHAPE-ORDER-SUBTOTAL-LINE
+               MOVE ZEROES TO WS-ORDER-SUBTOTAL-FIELDS
+           END-IF.
 
        6000-FINISH-UP.
            MOVE WS-TOTAL-FILE-COST to WS-COST-OUT.
+           MOVE WS-TOTAL-DISCOUNT TO TOTAL-LINE-DISCOUNT.
+           MOVE WS-RECORD-COUNT-OUT TO TOTAL-LINE-COUNT.
+           MOVE WS-RUN-TOTAL-AREA TO TOTAL-LINE-AREA.
+           MOVE WS-RUN-TOTAL-PERIMETER TO TOTAL-LINE-PERIMETER.
            WRITE SHAPE-REC-OUT-RPT FROM DASHED-LINE.
            WRITE SHAPE-REC-OUT-RPT FROM SHAPE-TOTALS-LINE.
            close SHAPE-FILE-IN
 008600           SHAPE-FILE-OUT
-                 SHAPE-REPORT-OUT.
+                 SHAPE-FILE-OUT-CSV
+                 SHAPE-REPORT-OUT
+                 SHAPE-REJECT.
 
\ No newline at end of file
