@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HW15BILL.
+       AUTHOR.        NIKOLINA BEST.
+       DATE-WRITTEN.  08/09/2026.
+      *Reads the calculated-shapes file produced by HW15NB (MATHOUT.dat)
+      *and rolls each rug order up into an invoice line -- item count,
+      *gross price, discount, and net amount due. Meant to be run right
+      *after HW15NB, either standalone or CALLed from HW15DRV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATHOUT-IN
+           ASSIGN TO WS-MATHOUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MATHOUT-STATUS.
+
+           SELECT INVOICE-OUT
+           ASSIGN TO WS-INVOICE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INVOICE-STATUS.
+
+           SELECT BATCH-ERROR-LOG ASSIGN TO WS-ERROR-LOG-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERROR-LOG-STATUS.
+
+      *  DATASET NAMES ARE RESOLVED AT RUNTIME BY 0900-RESOLVE-FILE
+      *  -NAMES FROM THE ENVIRONMENT VARIABLES BELOW, FALLING BACK TO
+      *  DEVELOPMENT DEFAULTS SHOWN THERE WHEN A VARIABLE IS NOT SET:
+      *      SHAPEOUT (MATHOUT.dat FROM HW15NB)   BILLOUT
+      *      BATCHERRLOG - SHARED WITH HW15NB AND HW16NB
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATHOUT-IN
+           RECORDING MODE IS F
+           DATA RECORD IS MATHOUT-REC-IN.
+       01 MATHOUT-REC-IN.
+          05 MI-SHAPE-TYPE            PIC X(10).
+          05 MI-SIZE-1                PIC 9(03).
+          05 MI-SIZE-2                PIC 9(03).
+          05 MI-SQ-FT-PRICE           PIC 9(03)V99.
+          05 MI-ORDER-ID              PIC X(05).
+          05 MI-AREA-OUT              PIC 9(06)V99.
+          05 MI-PERIMETER-OUT         PIC 9(04).
+          05 MI-PRICE-OUT             PIC 9(06)V99.
+          05 MI-DISCOUNT-OUT          PIC 9(05)V99.
+
+       FD  INVOICE-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS INVOICE-REC-OUT.
+       01 INVOICE-REC-OUT             PIC X(80).
+
+       FD  BATCH-ERROR-LOG
+           RECORDING MODE IS F
+           DATA RECORD IS BATCH-ERROR-LOG-REC.
+       01 BATCH-ERROR-LOG-REC         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MATHOUT-DSN             PIC X(80).
+       01  WS-MATHOUT-STATUS          PIC X(02).
+           88 END-OF-MATHOUT              VALUE "10".
+       01  WS-MATHOUT-VALID-SW        PIC X(01) VALUE "N".
+           88 MATHOUT-RECORD-VALID           VALUE "Y".
+       01  WS-INVOICE-DSN             PIC X(80).
+       01  WS-INVOICE-STATUS          PIC X(02).
+
+       01  WS-ERROR-LOG-DSN           PIC X(80).
+       01  WS-ERROR-LOG-STATUS        PIC X(02).
+       01  WS-ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM          PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 ERRLOG-PARAGRAPH        PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 ERRLOG-FILE             PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 ERRLOG-STATUS           PIC X(02).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 ERRLOG-DATE             PIC X(08).
+       01  WS-ERR-PARAGRAPH-NAME      PIC X(20).
+       01  WS-ERR-FILE-NAME           PIC X(20).
+       01  WS-ERR-STATUS-CODE         PIC X(02).
+
+       01  WS-PREV-ORDER-ID           PIC X(05).
+       01  WS-ORDER-ITEM-COUNT        PIC 9(05) VALUE 0.
+       01  WS-ORDER-GROSS-PRICE       PIC 9(07)V99 VALUE 0.
+       01  WS-ORDER-DISCOUNT          PIC 9(07)V99 VALUE 0.
+       01  WS-ORDER-NET-DUE           PIC 9(07)V99 VALUE 0.
+
+       01  WS-GRAND-ITEM-COUNT        PIC 9(05) VALUE 0.
+       01  WS-GRAND-ORDER-COUNT       PIC 9(05) VALUE 0.
+       01  WS-GRAND-GROSS-PRICE       PIC 9(08)V99 VALUE 0.
+       01  WS-GRAND-DISCOUNT          PIC 9(08)V99 VALUE 0.
+       01  WS-GRAND-NET-DUE           PIC 9(08)V99 VALUE 0.
+
+       01  WS-INVOICE-LINE.
+           05 IL-ORDER-ID             PIC X(05).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 IL-ITEM-COUNT           PIC ZZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 IL-GROSS-PRICE          PIC $$,$$$,$$9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 IL-DISCOUNT             PIC $$,$$$,$$9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 IL-NET-DUE              PIC $$,$$$,$$9.99.
+
+       01  WS-INVOICE-HDG1            PIC X(80) VALUE
+           "ORDER    ITEMS   GROSS PRICE     DISCOUNT       NET DUE".
+       01  WS-INVOICE-TOTAL-LINE.
+           05 FILLER                  PIC X(05) VALUE "TOTAL".
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 TL-ORDER-COUNT          PIC ZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 FILLER                  PIC X(06) VALUE "ORDERS".
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 TL-ITEM-COUNT           PIC ZZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 TL-GROSS-PRICE          PIC $$$,$$$,$$9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 TL-DISCOUNT             PIC $$$,$$$,$$9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 TL-NET-DUE              PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-DRIVER.
+           DISPLAY "START HW15BILL".
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-MATHOUT.
+           IF NOT END-OF-MATHOUT
+               MOVE MI-ORDER-ID TO WS-PREV-ORDER-ID
+           END-IF.
+           PERFORM UNTIL END-OF-MATHOUT
+               IF MI-ORDER-ID NOT = WS-PREV-ORDER-ID
+                   PERFORM 5000-WRITE-INVOICE-LINE
+                   MOVE MI-ORDER-ID TO WS-PREV-ORDER-ID
+               END-IF
+               ADD 1 TO WS-ORDER-ITEM-COUNT
+               ADD MI-PRICE-OUT    TO WS-ORDER-GROSS-PRICE
+               ADD MI-DISCOUNT-OUT TO WS-ORDER-DISCOUNT
+               PERFORM 2000-READ-MATHOUT
+           END-PERFORM.
+           IF WS-ORDER-ITEM-COUNT > 0
+               PERFORM 5000-WRITE-INVOICE-LINE
+           END-IF.
+           PERFORM 6000-FINISH-UP.
+           DISPLAY "END HW15BILL".
+           GOBACK.
+
+       0900-RESOLVE-FILE-NAMES.
+           ACCEPT WS-MATHOUT-DSN FROM ENVIRONMENT "SHAPEOUT".
+           IF WS-MATHOUT-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\MATHOUT.dat"
+               TO WS-MATHOUT-DSN
+           END-IF.
+           ACCEPT WS-INVOICE-DSN FROM ENVIRONMENT "BILLOUT".
+           IF WS-INVOICE-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW15INV.rpt"
+               TO WS-INVOICE-DSN
+           END-IF.
+           ACCEPT WS-ERROR-LOG-DSN FROM ENVIRONMENT "BATCHERRLOG".
+           IF WS-ERROR-LOG-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\BATCHERR.log"
+               TO WS-ERROR-LOG-DSN
+           END-IF.
+
+       0850-LOG-FILE-ERROR.
+           OPEN EXTEND BATCH-ERROR-LOG.
+           MOVE "HW15BILL"            TO ERRLOG-PROGRAM.
+           MOVE WS-ERR-PARAGRAPH-NAME TO ERRLOG-PARAGRAPH.
+           MOVE WS-ERR-FILE-NAME      TO ERRLOG-FILE.
+           MOVE WS-ERR-STATUS-CODE    TO ERRLOG-STATUS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ERRLOG-DATE.
+           WRITE BATCH-ERROR-LOG-REC FROM WS-ERROR-LOG-LINE.
+           CLOSE BATCH-ERROR-LOG.
+           MOVE 16 TO RETURN-CODE.
+
+       1000-INITIALIZE.
+           PERFORM 0900-RESOLVE-FILE-NAMES.
+           OPEN INPUT MATHOUT-IN.
+           IF WS-MATHOUT-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE" TO WS-ERR-PARAGRAPH-NAME
+               MOVE "MATHOUT-IN"      TO WS-ERR-FILE-NAME
+               MOVE WS-MATHOUT-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT INVOICE-OUT.
+           IF WS-INVOICE-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE" TO WS-ERR-PARAGRAPH-NAME
+               MOVE "INVOICE-OUT"     TO WS-ERR-FILE-NAME
+               MOVE WS-INVOICE-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+           END-IF.
+           WRITE INVOICE-REC-OUT FROM WS-INVOICE-HDG1.
+
+      * HW15NB WRITES A COSMETIC COLUMN RULER TO THIS SAME DATA FILE
+      * AT THE START AND END OF ITS RUN -- SKIP ANY RECORD THAT ISN'T
+      * REAL SHAPE DATA (SIZE-1/SIZE-2 NOT NUMERIC) SO IT NEVER FEEDS
+      * THE INVOICE TOTALS:
+       2000-READ-MATHOUT.
+           MOVE "N" TO WS-MATHOUT-VALID-SW.
+           PERFORM UNTIL END-OF-MATHOUT OR MATHOUT-RECORD-VALID
+               READ MATHOUT-IN
+                   AT END
+                       MOVE "10" TO WS-MATHOUT-STATUS
+               END-READ
+               IF NOT END-OF-MATHOUT
+                   IF MI-SIZE-1 IS NUMERIC AND MI-SIZE-2 IS NUMERIC
+                       SET MATHOUT-RECORD-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       5000-WRITE-INVOICE-LINE.
+           SUBTRACT WS-ORDER-DISCOUNT FROM WS-ORDER-GROSS-PRICE
+               GIVING WS-ORDER-NET-DUE.
+           MOVE WS-PREV-ORDER-ID   TO IL-ORDER-ID.
+           MOVE WS-ORDER-ITEM-COUNT TO IL-ITEM-COUNT.
+           MOVE WS-ORDER-GROSS-PRICE TO IL-GROSS-PRICE.
+           MOVE WS-ORDER-DISCOUNT  TO IL-DISCOUNT.
+           MOVE WS-ORDER-NET-DUE   TO IL-NET-DUE.
+           WRITE INVOICE-REC-OUT FROM WS-INVOICE-LINE.
+           ADD 1 TO WS-GRAND-ORDER-COUNT.
+           ADD WS-ORDER-ITEM-COUNT  TO WS-GRAND-ITEM-COUNT.
+           ADD WS-ORDER-GROSS-PRICE TO WS-GRAND-GROSS-PRICE.
+           ADD WS-ORDER-DISCOUNT    TO WS-GRAND-DISCOUNT.
+           ADD WS-ORDER-NET-DUE     TO WS-GRAND-NET-DUE.
+           MOVE 0 TO WS-ORDER-ITEM-COUNT.
+           MOVE 0 TO WS-ORDER-GROSS-PRICE.
+           MOVE 0 TO WS-ORDER-DISCOUNT.
+
+       6000-FINISH-UP.
+           MOVE WS-GRAND-ORDER-COUNT TO TL-ORDER-COUNT.
+           MOVE WS-GRAND-ITEM-COUNT  TO TL-ITEM-COUNT.
+           MOVE WS-GRAND-GROSS-PRICE TO TL-GROSS-PRICE.
+           MOVE WS-GRAND-DISCOUNT    TO TL-DISCOUNT.
+           MOVE WS-GRAND-NET-DUE     TO TL-NET-DUE.
+           WRITE INVOICE-REC-OUT FROM WS-INVOICE-TOTAL-LINE.
+           CLOSE MATHOUT-IN
+                 INVOICE-OUT.
+           DISPLAY "ORDERS INVOICED: " WS-GRAND-ORDER-COUNT.
+           DISPLAY "TOTAL NET DUE  : " WS-GRAND-NET-DUE.
