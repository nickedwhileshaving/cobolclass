@@ -6,7 +6,23 @@
        AUTHOR. NIKOLINA BEST.
        DATE-WRITTEN. 03/11/18.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-OUT ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\RPSLOG.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GAME-LOG-STATUS.
+
        data division.
+
+       FILE SECTION.
+
+       FD  GAME-LOG-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS GAME-LOG-REC-OUT.
+       01 GAME-LOG-REC-OUT              PIC X(80).
+
        working-storage section.
        01  WS-TODAYS-DATE          pic x(08).
        01  WS-TIME.
@@ -19,8 +35,7 @@
                  88 RANDOM-ROCK              VALUE 0 1 2.     
                  88 RANDOM-PAPER             VALUE 3 4 5.
                  88 RANDOM-SCISSORS          VALUE 6 7 8.
-                 88 VALID-RANDOM-DIGIT       VALUE 0 THRU 8.
-                    
+
        01 WS-CHOICE                PIC X(01).
           88 ROCK-CHOSEN                     VALUE 'R' 'r'.
           88 PAPER-CHOSEN                    VALUE 'P' 'p'.
@@ -32,6 +47,33 @@
                                                    'Q' 'q'.
           88 EXIT-CHOICE                     VALUE 'X' 'x'
                                                    'Q' 'q'.
+
+       01 WS-SCORE.
+          05 WS-WINS                  PIC 9(03) VALUE 0.
+          05 WS-LOSSES                PIC 9(03) VALUE 0.
+          05 WS-TIES                  PIC 9(03) VALUE 0.
+
+       01 WS-MATCH-LENGTH             PIC 9(02) VALUE 0.
+          88 MATCH-MODE-ON                   VALUE 1 THRU 99.
+       01 WS-WINS-NEEDED              PIC 9(02) VALUE 0.
+       01 WS-MATCH-OVER-SW            PIC X(01) VALUE "N".
+          88 MATCH-OVER                      VALUE "Y".
+
+       01 WS-GAME-LOG-STATUS          PIC X(02) VALUE "00".
+       01 WS-RANDOM-SEED              PIC 9V9(05).
+       01 WS-COMPUTER-CHOICE-TEXT     PIC X(10) VALUE SPACES.
+       01 WS-USER-CHOICE-TEXT         PIC X(10) VALUE SPACES.
+       01 WS-LAST-OUTCOME             PIC X(10) VALUE SPACES.
+
+       01 WS-LOG-LINE.
+          05 LOG-TIMESTAMP            PIC X(08).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 LOG-COMPUTER             PIC X(10).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 LOG-USER                 PIC X(10).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 LOG-OUTCOME              PIC X(10).
+
        PROCEDURE DIVISION.
        0000-MAINLINE.
            DISPLAY 'START RPSGAMFL BY NIKOLINA BEST'.
@@ -41,47 +83,69 @@
            DISPLAY "PROGRAM EXECUTION START TIME: " WS-TIME.
            DISPLAY "R FOR ROCK, P FOR PAPER, S FOR SCISSORS"
            DISPLAY "ENTER X OR Q TO EXIT"
-        
-      * PROMPT THE USER FOR GAME CHOICE UNTIL A VALID CHOICE IS MADE. 
-           PERFORM UNTIL EXIT-CHOICE
+           DISPLAY "ENTER 0 FOR UNLIMITED PLAY, OR A BEST-OF-N "
+               "NUMBER OF ROUNDS (E.G. 5) - " WITH NO ADVANCING.
+           ACCEPT WS-MATCH-LENGTH.
+           IF MATCH-MODE-ON
+               COMPUTE WS-WINS-NEEDED = (WS-MATCH-LENGTH / 2) + 1
+           END-IF.
+           COMPUTE WS-RANDOM-SEED = FUNCTION RANDOM(WS-TIME-SS).
+           OPEN EXTEND GAME-LOG-OUT.
+           IF WS-GAME-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING GAME-LOG-OUT - FILE STATUS: "
+                   WS-GAME-LOG-STATUS
+           END-IF.
+
+      * PROMPT THE USER FOR GAME CHOICE UNTIL A VALID CHOICE IS MADE.
+           PERFORM UNTIL EXIT-CHOICE OR MATCH-OVER
                PERFORM 1000-SET-RANDOM-NUMBER
                ACCEPT WS-CHOICE
                PERFORM 2000-DISPLAY-RANDOM-SELECTION
                PERFORM 3000-SHOW-USER-SELECTION
                PERFORM 4000-DETERMINE-WINNER
+               PERFORM 5000-DISPLAY-SCOREBOARD
+               PERFORM 7000-CHECK-MATCH-OVER
+               PERFORM 8000-LOG-ROUND-RESULT
            END-PERFORM.
+           PERFORM 6000-DISPLAY-FINAL-SUMMARY.
+           CLOSE GAME-LOG-OUT.
            GOBACK.
 
        1000-SET-RANDOM-NUMBER.
-      * QUASI-RANDOM NUMBER GENERATOR FOR GAME    
-           MOVE 9 TO WS-TIME-MS2.
-           PERFORM UNTIL VALID-RANDOM-DIGIT
-             ACCEPT WS-TIME from time
-           END-PERFORM.
+      * TRUE RANDOM NUMBER GENERATOR FOR GAME, SEEDED ONCE AT START
+           COMPUTE WS-TIME-MS2 = FUNCTION RANDOM * 9.
 
        2000-DISPLAY-RANDOM-SELECTION.
            IF RANDOM-ROCK then
                DISPLAY "COMPUTER CHOSE ROCK"
-           ELSE 
+               MOVE "ROCK" TO WS-COMPUTER-CHOICE-TEXT
+           ELSE
                IF RANDOM-PAPER then
                    DISPLAY "COMPUTER CHOSE PAPER"
-               ELSE 
+                   MOVE "PAPER" TO WS-COMPUTER-CHOICE-TEXT
+               ELSE
                    DISPLAY "COMPUTER CHOSE SCISSORS"
+                   MOVE "SCISSORS" TO WS-COMPUTER-CHOICE-TEXT
                END-IF
            END-IF.
 
        3000-SHOW-USER-SELECTION.
            IF ROCK-CHOSEN then
                DISPLAY "USER CHOSE ROCK"
-           ELSE 
+               MOVE "ROCK" TO WS-USER-CHOICE-TEXT
+           ELSE
                IF PAPER-CHOSEN then
                    DISPLAY "USER CHOSE PAPER"
-               ELSE 
+                   MOVE "PAPER" TO WS-USER-CHOICE-TEXT
+               ELSE
                    IF SCISSORS-CHOSEN THEN
                    DISPLAY "USER CHOSE SCISSORS"
-                   ELSE 
+                   MOVE "SCISSORS" TO WS-USER-CHOICE-TEXT
+                   ELSE
                        IF EXIT-CHOICE THEN
                        DISPLAY "YOU HAVE OPTED OUT"
+                           PERFORM 6000-DISPLAY-FINAL-SUMMARY
+                           CLOSE GAME-LOG-OUT
                            GOBACK
                        END-IF
                    END-IF
@@ -93,48 +157,99 @@
                IF RANDOM-ROCK THEN
                    IF ROCK-CHOSEN then
                        DISPLAY "YOU HAVE TIED"
+                       ADD 1 TO WS-TIES
+                       MOVE "TIE" TO WS-LAST-OUTCOME
                    ELSE 
                        IF PAPER-CHOSEN THEN
                            DISPLAY "PAPER COVERS ROCK - PAPER WINS "
                              "ROCK LOSES"
                            DISPLAY "YOU WIN!"
+                           ADD 1 TO WS-WINS
+                           MOVE "WIN" TO WS-LAST-OUTCOME
                        ELSE 
                            DISPLAY "ROCK CRUSHES SCISSORS - ROCK WINS, "
                              "SCISSORS LOSES"
                            DISPLAY "YOU LOSE!"
+                           ADD 1 TO WS-LOSSES
+                           MOVE "LOSE" TO WS-LAST-OUTCOME
                        END-IF
                ELSE 
                    IF RANDOM-PAPER THEN
                        IF PAPER-CHOSEN then
                            DISPLAY "YOU HAVE TIED"
+                           ADD 1 TO WS-TIES
+                           MOVE "TIE" TO WS-LAST-OUTCOME
                        else
                            IF SCISSORS-CHOSEN then
-                               DISPLAY "SCISSOR CUTS PAPER - SCISSORS WIN"
-                               " PAPER LOSES"
+                               DISPLAY "SCISSOR CUTS PAPER - SCISSORS"
+                               " WIN PAPER LOSES"
                                DISPLAY "YOU WIN!"
+                               ADD 1 TO WS-WINS
+                               MOVE "WIN" TO WS-LAST-OUTCOME
                            else
                                DISPLAY "PAPER COVERS ROCK - PAPER WINS"
                                " ROCK LOSES"
                                DISPLAY "YOU LOSE"
+                               ADD 1 TO WS-LOSSES
+                               MOVE "LOSE" TO WS-LAST-OUTCOME
                            END-IF
                      END-IF
                  ELSE
                    IF RANDOM-SCISSORS then
                        IF SCISSORS-CHOSEN then
                            DISPLAY "YOU HAVE TIED"
+                           ADD 1 TO WS-TIES
+                           MOVE "TIE" TO WS-LAST-OUTCOME
                        ELSE 
-                           IF ROCK-CHOSEN THEN 
-                               DISPLAY "ROCK CRUSHES SCISSORS - ROCK WINS"
-                               " SCISSOR LOSES"
+                           IF ROCK-CHOSEN THEN
+                               DISPLAY "ROCK CRUSHES SCISSORS - ROCK"
+                               " WINS SCISSOR LOSES"
                                DISPLAY "YOU WIN!"
-                           ELSE 
-                               DISPLAY "SCISSOR CUTS PAPER - SCISSOR WINS"
-                               " PAPER LOSES"
+                               ADD 1 TO WS-WINS
+                               MOVE "WIN" TO WS-LAST-OUTCOME
+                           ELSE
+                               DISPLAY "SCISSOR CUTS PAPER - SCISSOR"
+                               " WINS PAPER LOSES"
                                DISPLAY "YOU LOSE!"
+                               ADD 1 TO WS-LOSSES
+                               MOVE "LOSE" TO WS-LAST-OUTCOME
                            END-IF
                        END-IF
                    END-IF
                END-IF
-           ELSE 
+           ELSE
                DISPLAY "PLEASE ENTER A VALID CHOICE"
-           END-IF
\ No newline at end of file
+               MOVE "INVALID" TO WS-LAST-OUTCOME
+           END-IF.
+
+       5000-DISPLAY-SCOREBOARD.
+           DISPLAY "SCOREBOARD -- WINS: " WS-WINS
+               " LOSSES: " WS-LOSSES " TIES: " WS-TIES.
+
+       6000-DISPLAY-FINAL-SUMMARY.
+           DISPLAY "FINAL SCORE -- WINS: " WS-WINS
+               " LOSSES: " WS-LOSSES " TIES: " WS-TIES.
+
+       7000-CHECK-MATCH-OVER.
+           IF MATCH-MODE-ON
+               IF WS-WINS >= WS-WINS-NEEDED
+                   DISPLAY "YOU WIN THE MATCH " WS-WINS
+                       " TO " WS-LOSSES "!"
+                   MOVE "Y" TO WS-MATCH-OVER-SW
+               ELSE
+                   IF WS-LOSSES >= WS-WINS-NEEDED
+                       DISPLAY "THE COMPUTER WINS THE MATCH "
+                           WS-LOSSES " TO " WS-WINS "!"
+                       MOVE "Y" TO WS-MATCH-OVER-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+       8000-LOG-ROUND-RESULT.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE WS-TIME TO LOG-TIMESTAMP.
+           MOVE WS-COMPUTER-CHOICE-TEXT TO LOG-COMPUTER.
+           MOVE WS-USER-CHOICE-TEXT TO LOG-USER.
+           MOVE WS-LAST-OUTCOME TO LOG-OUTCOME.
+           WRITE GAME-LOG-REC-OUT FROM WS-LOG-LINE.
+
