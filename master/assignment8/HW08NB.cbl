@@ -3,95 +3,305 @@
        AUTHOR. Nikolina Best.
        DATE-WRITTEN. 02/25/18.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZIP-ZONE-FILE ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\ZIPZONE.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ZIP-ZONE-STATUS.
+
+           SELECT BATCH-ORDERS-IN ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\BATCHORD.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT MANIFEST-OUT ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\MANIFEST.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MANIFEST-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ZIP-ZONE-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS ZIP-ZONE-REC-IN.
+       01 ZIP-ZONE-REC-IN               PIC X(28).
+
+       FD  BATCH-ORDERS-IN
+           RECORDING MODE IS F
+           DATA RECORD IS BATCH-ORDER-REC-IN.
+       01 BATCH-ORDER-REC-IN.
+          05 BATCH-ORDER-ID             PIC X(05).
+          05 BATCH-ORDER-ZIP            PIC X(05).
+          05 BATCH-ORDER-WEIGHT         PIC 9(03)V99.
+          05 BATCH-ORDER-DECLARED-VALUE PIC 9(07)V99.
+
+       FD  MANIFEST-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS MANIFEST-REC-OUT.
+       01 MANIFEST-REC-OUT              PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 ZIP-INPUT PIC X(02).
-           88 ZIP-ST-LOUIS-AREA        VALUE "63".
-           88 ZIP-KANSAS-CITY-AREA     VALUE "64".
-           88 ZIP-OUT-STATE-MISSOURI   VALUE "65".
-           88 ZIP-EAST-ST-LOUIS        VALUE "62".
-           88 ZIP-OUT-STATE-ILLINOIS   VALUE "61".
-           88 ZIP-CHICAGO-AREA         VALUE "60".
-           88 OUTSIDE-AREA             VALUE "00" THRU "59", "66" THRU
-                                             "99".
-
-       01 ENTRY-VALUE                  PIC X(05).
-       01 F-DATA                       PIC X(05).
-       01 A-COUNTER                    PIC 9(01).
-       01 TEMP-COUNTER                 PIC 9(01).
+
+       01 ENTRY-VALUE                  PIC X(10).
+       01 F-DATA                       PIC X(10).
+       01 A-COUNTER                    PIC 9(02).
+       01 TEMP-COUNTER                 PIC 9(02).
+
+       01 WS-ENTRY-VALID-SW            PIC X(01) VALUE "N".
+           88 ENTRY-VALID                      VALUE "Y".
+
+       01 WS-ZIP-ZONE-STATUS            PIC X(02) VALUE "00".
+       01 WS-ZONE-COUNT                 PIC 9(03) VALUE 0.
+       01 WS-ZONE-TABLE.
+          05 WS-ZONE-ENTRY OCCURS 1 TO 100 TIMES
+                  DEPENDING ON WS-ZONE-COUNT.
+             10 WS-ZONE-PREFIX          PIC X(02).
+             10 WS-ZONE-CODE            PIC X(01).
+             10 WS-ZONE-DAYS            PIC 9(01).
+             10 WS-ZONE-NAME            PIC X(20).
+             10 WS-ZONE-RATE            PIC 9(02)V99.
+       01 WS-ZONE-SUB                   PIC 9(03).
+       01 WS-ZONE-FOUND-SW              PIC X(01) VALUE "N".
+           88 ZONE-FOUND                       VALUE "Y".
+       01 WS-FOUND-ZONE-DAYS            PIC 9(01).
+       01 WS-FOUND-ZONE-NAME            PIC X(20).
+       01 WS-FOUND-ZONE-RATE            PIC 9(02)V99.
+
+       01 WS-WEIGHT                     PIC 9(03)V99.
+       01 WS-SHIP-COST                  PIC 9(05)V99.
+
+       01 WS-DECLARED-VALUE             PIC 9(07)V99 VALUE 0.
+       01 WS-INSURANCE-THRESHOLD        PIC 9(07)V99 VALUE 500.00.
+       01 WS-INSURANCE-SURCHARGE        PIC 9(05)V99 VALUE 0.
+
+       01 WS-MODE-SELECT                PIC X(01).
+           88 BATCH-MODE                       VALUE "B", "b".
+           88 INTERACTIVE-MODE                 VALUE "I", "i".
+
+       01 WS-BATCH-STATUS               PIC X(02) VALUE "00".
+       01 WS-MANIFEST-STATUS            PIC X(02) VALUE "00".
+       01 WS-BATCH-ORDER-COUNT          PIC 9(05) VALUE 0.
+       01 WS-BATCH-TOTAL-COST           PIC 9(07)V99 VALUE 0.
+
+       01 MANIFEST-HDR1.
+          05 FILLER                    PIC X(40)
+                  VALUE "SHIPPING MANIFEST -- HW08NB".
+
+       01 MANIFEST-HDR2.
+          05 FILLER                    PIC X(10) VALUE "ORDER ID".
+          05 FILLER                    PIC X(10) VALUE "ZIP".
+          05 FILLER                    PIC X(22) VALUE "ZONE".
+          05 FILLER                    PIC X(06) VALUE "DAYS".
+          05 FILLER                    PIC X(10) VALUE "COST".
+
+       01 MANIFEST-DETAIL.
+          05 MD-ORDER-ID               PIC X(10).
+          05 MD-ZIP                    PIC X(10).
+          05 MD-ZONE                   PIC X(22).
+          05 MD-DAYS                   PIC Z9.
+          05 FILLER                    PIC X(04) VALUE ALL SPACES.
+          05 MD-COST                   PIC Z,ZZZ,ZZ9.99.
+
+       01 MANIFEST-TOTAL-LINE.
+          05 FILLER                    PIC X(20)
+                  VALUE "ORDERS PROCESSED: ".
+          05 MT-ORDER-COUNT            PIC ZZ,ZZ9.
+          05 FILLER                    PIC X(04) VALUE ALL SPACES.
+          05 FILLER                    PIC X(22)
+                  VALUE "TOTAL SHIPPING COST: ".
+          05 MT-TOTAL-COST             PIC Z,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY "Enter a five digit zip code - " WITH NO ADVANCING
+           PERFORM 1000-LOAD-ZONE-TABLE.
+
+           DISPLAY "Enter I for interactive or B for batch mode - "
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE-SELECT.
+
+           IF BATCH-MODE
+               PERFORM 7000-BATCH-MODE
+           ELSE
+               PERFORM 1500-INTERACTIVE-MODE
+           END-IF.
+
+           STOP RUN.
+
+       1500-INTERACTIVE-MODE.
+           DISPLAY "Enter a zip code, 5 digits or ZIP+4 "
+               "(12345 or 123456789 or 12345-6789) - "
+               WITH NO ADVANCING.
 
            ACCEPT ENTRY-VALUE.
 
-           string ENTRY-VALUE, "." delimited by " " into F-DATA.
+           DISPLAY "Enter the package weight in pounds - "
+               WITH NO ADVANCING.
+           ACCEPT WS-WEIGHT.
 
-           Inspect F-DATA TALLYING A-COUNTER for characters
-              before initial ".".
+           DISPLAY "Enter the declared value of the package, "
+               "0 if none - "
+               WITH NO ADVANCING.
+           ACCEPT WS-DECLARED-VALUE.
 
-           IF A-COUNTER < 5 THEN
-               DISPLAY "The number entered does not contain 5 digits."
+           PERFORM 1600-VALIDATE-ZIP.
+
+           IF NOT ENTRY-VALID
+               DISPLAY "The zip code entered is not a valid 5-digit "
+                   "or ZIP+4 format."
                    WITH NO ADVANCING
-           ELSE 
-               PERFORM 2000-IS-NUMERIC
-               DISPLAY TEMP-COUNTER
-               IF TEMP-COUNTER < 5 then
-                   DISPLAY "IT IS NOT NUMERIC."
-               ELSE 
-                   DISPLAY "IT IS NUMERIC."
-                   PERFORM 3000-CHECK-AREA
-                   PERFORM 4000-DO-SHIPPING
-               END-IF
+           ELSE
+               DISPLAY "IT IS NUMERIC."
+               PERFORM 3000-CHECK-AREA
+               PERFORM 4000-DO-SHIPPING
            END-IF.
 
            MOVE ENTRY-VALUE(1:2) TO ZIP-INPUT.
 
-       STOP RUN.
+       1600-VALIDATE-ZIP.
+           MOVE "N" TO WS-ENTRY-VALID-SW.
+           MOVE 0 TO A-COUNTER.
+           string ENTRY-VALUE, "." delimited by " " into F-DATA.
+           Inspect F-DATA TALLYING A-COUNTER for characters
+              before initial ".".
+           EVALUATE A-COUNTER
+               WHEN 5
+                   PERFORM 2000-IS-NUMERIC
+                   IF TEMP-COUNTER = 5
+                       MOVE "Y" TO WS-ENTRY-VALID-SW
+                   END-IF
+               WHEN 9
+                   MOVE 0 TO TEMP-COUNTER
+                   INSPECT ENTRY-VALUE(1:9) TALLYING
+                       TEMP-COUNTER FOR ALL "0", ALL "1", ALL "2",
+                       ALL "3", ALL "4", ALL "5", ALL "6", ALL "7",
+                       ALL "8", ALL "9"
+                   IF TEMP-COUNTER = 9
+                       MOVE "Y" TO WS-ENTRY-VALID-SW
+                   END-IF
+               WHEN 10
+                   IF ENTRY-VALUE(6:1) = "-"
+                       MOVE 0 TO TEMP-COUNTER
+                       INSPECT ENTRY-VALUE(1:5) TALLYING
+                           TEMP-COUNTER FOR ALL "0", ALL "1", ALL "2",
+                           ALL "3", ALL "4", ALL "5", ALL "6", ALL "7",
+                           ALL "8", ALL "9"
+                       INSPECT ENTRY-VALUE(7:4) TALLYING
+                           TEMP-COUNTER FOR ALL "0", ALL "1", ALL "2",
+                           ALL "3", ALL "4", ALL "5", ALL "6", ALL "7",
+                           ALL "8", ALL "9"
+                       IF TEMP-COUNTER = 9
+                           MOVE "Y" TO WS-ENTRY-VALID-SW
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       1000-LOAD-ZONE-TABLE.
+           OPEN INPUT ZIP-ZONE-FILE.
+           IF WS-ZIP-ZONE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING ZIP-ZONE-FILE - FILE STATUS: "
+                   WS-ZIP-ZONE-STATUS
+           END-IF.
+           READ ZIP-ZONE-FILE.
+           PERFORM UNTIL WS-ZIP-ZONE-STATUS > "00"
+               ADD 1 TO WS-ZONE-COUNT
+               MOVE WS-ZONE-COUNT TO WS-ZONE-SUB
+               MOVE ZIP-ZONE-REC-IN TO WS-ZONE-ENTRY(WS-ZONE-SUB)
+               READ ZIP-ZONE-FILE
+           END-PERFORM.
+           CLOSE ZIP-ZONE-FILE.
 
        2000-IS-NUMERIC.
            INSPECT ENTRY-VALUE TALLYING
            TEMP-COUNTER FOR ALL "0", ALL "1", ALL "2", ALL "3",
-               ALL "4", ALL "5", ALL "6", ALL "7", ALL "8", 
+               ALL "4", ALL "5", ALL "6", ALL "7", ALL "8",
                ALL "9".
 
        3000-CHECK-AREA.
-           MOVE ENTRY-VALUE(1:2) TO ZIP-INPUT
-           IF ZIP-ST-LOUIS-AREA then
-               DISPLAY "This is St. Louis"
-           END-IF
-           IF ZIP-KANSAS-CITY-AREA
-               DISPLAY "This is Kansas City"
-           END-IF
-           IF ZIP-EAST-ST-LOUIS
-               DISPLAY "This is East St. Louis"
-           END-IF
-           IF ZIP-CHICAGO-AREA
-               DISPLAY "This is Chicago"
-           END-IF
-           IF ZIP-OUT-STATE-MISSOURI
-               DISPLAY "This is Out State MO"
-           END-IF
-           IF ZIP-OUT-STATE-ILLINOIS
-               DISPLAY "This is Out State IL"
-           END-IF
-           IF OUTSIDE-AREA THEN
+           MOVE ENTRY-VALUE(1:2) TO ZIP-INPUT.
+           MOVE "N" TO WS-ZONE-FOUND-SW.
+           PERFORM VARYING WS-ZONE-SUB FROM 1 BY 1
+               UNTIL WS-ZONE-SUB > WS-ZONE-COUNT
+               IF WS-ZONE-PREFIX(WS-ZONE-SUB) = ZIP-INPUT
+                   MOVE "Y" TO WS-ZONE-FOUND-SW
+                   MOVE WS-ZONE-DAYS(WS-ZONE-SUB)
+                       TO WS-FOUND-ZONE-DAYS
+                   MOVE WS-ZONE-NAME(WS-ZONE-SUB)
+                       TO WS-FOUND-ZONE-NAME
+                   MOVE WS-ZONE-RATE(WS-ZONE-SUB)
+                       TO WS-FOUND-ZONE-RATE
+               END-IF
+           END-PERFORM.
+           IF ZONE-FOUND
+               DISPLAY "This is " WS-FOUND-ZONE-NAME
+           ELSE
+               MOVE 4 TO WS-FOUND-ZONE-DAYS
+               MOVE "Outside Service Area" TO WS-FOUND-ZONE-NAME
+               MOVE 9.99 TO WS-FOUND-ZONE-RATE
                DISPLAY "Outside Bi-State Region"
            END-IF.
 
        4000-DO-SHIPPING.
-           IF ZIP-ST-LOUIS-AREA OR ZIP-KANSAS-CITY-AREA or
-             ZIP-CHICAGO-AREA OR ZIP-EAST-ST-LOUIS then
-               DISPLAY "St. Louis, Kansas City & Chicago are two day"
-               " shipping."
-           END-IF
-           IF ZIP-OUT-STATE-ILLINOIS OR ZIP-OUT-STATE-MISSOURI then
-               DISPLAY "Out State Illinois and Missouri are three day"
-               " shipping."
-           END-IF
-           IF OUTSIDE-AREA then
-               DISPLAY "If it is not MO or IL, the shipping is four"
-               " days."
-           END-IF
\ No newline at end of file
+           COMPUTE WS-SHIP-COST = WS-WEIGHT * WS-FOUND-ZONE-RATE.
+           MOVE 0 TO WS-INSURANCE-SURCHARGE.
+           IF WS-DECLARED-VALUE > WS-INSURANCE-THRESHOLD
+               COMPUTE WS-INSURANCE-SURCHARGE =
+                   WS-DECLARED-VALUE * 0.01
+               ADD WS-INSURANCE-SURCHARGE TO WS-SHIP-COST
+           END-IF.
+           DISPLAY WS-FOUND-ZONE-NAME " is " WS-FOUND-ZONE-DAYS
+               " day shipping."
+           IF WS-INSURANCE-SURCHARGE > 0
+               DISPLAY "INSURANCE SURCHARGE APPLIED: "
+                   WS-INSURANCE-SURCHARGE
+           END-IF.
+           DISPLAY "SHIPPING COST: " WS-SHIP-COST.
+
+       7000-BATCH-MODE.
+           OPEN INPUT BATCH-ORDERS-IN.
+           IF WS-BATCH-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BATCH-ORDERS-IN - FILE STATUS: "
+                   WS-BATCH-STATUS
+           END-IF.
+           OPEN OUTPUT MANIFEST-OUT.
+           IF WS-MANIFEST-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING MANIFEST-OUT - FILE STATUS: "
+                   WS-MANIFEST-STATUS
+           END-IF.
+           WRITE MANIFEST-REC-OUT FROM MANIFEST-HDR1.
+           WRITE MANIFEST-REC-OUT FROM MANIFEST-HDR2.
+           MOVE 0 TO WS-BATCH-ORDER-COUNT.
+           MOVE 0 TO WS-BATCH-TOTAL-COST.
+           READ BATCH-ORDERS-IN.
+           PERFORM UNTIL WS-BATCH-STATUS > "00"
+               MOVE BATCH-ORDER-ZIP TO ENTRY-VALUE
+               MOVE BATCH-ORDER-WEIGHT TO WS-WEIGHT
+               MOVE BATCH-ORDER-DECLARED-VALUE TO WS-DECLARED-VALUE
+               PERFORM 3000-CHECK-AREA
+               PERFORM 4000-DO-SHIPPING
+               PERFORM 7100-WRITE-MANIFEST-LINE
+               READ BATCH-ORDERS-IN
+           END-PERFORM.
+           MOVE WS-BATCH-ORDER-COUNT TO MT-ORDER-COUNT.
+           MOVE WS-BATCH-TOTAL-COST TO MT-TOTAL-COST.
+           WRITE MANIFEST-REC-OUT FROM MANIFEST-TOTAL-LINE.
+           CLOSE BATCH-ORDERS-IN MANIFEST-OUT.
+           DISPLAY "BATCH MANIFEST COMPLETE. ORDERS PROCESSED: "
+               WS-BATCH-ORDER-COUNT.
+
+       7100-WRITE-MANIFEST-LINE.
+           ADD 1 TO WS-BATCH-ORDER-COUNT.
+           ADD WS-SHIP-COST TO WS-BATCH-TOTAL-COST.
+           MOVE BATCH-ORDER-ID TO MD-ORDER-ID.
+           MOVE BATCH-ORDER-ZIP TO MD-ZIP.
+           MOVE WS-FOUND-ZONE-NAME TO MD-ZONE.
+           MOVE WS-FOUND-ZONE-DAYS TO MD-DAYS.
+           MOVE WS-SHIP-COST TO MD-COST.
+           WRITE MANIFEST-REC-OUT FROM MANIFEST-DETAIL.
