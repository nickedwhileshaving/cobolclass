@@ -3,7 +3,22 @@
        AUTHOR. NIKOLINA BEST.
        DATE-WRITTEN. 03/31/18.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOTTLES-REPORT-OUT
+           ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\BOTTLESRPT.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BOTTLES-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BOTTLES-REPORT-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS BOTTLES-REPORT-LINE.
+       01 BOTTLES-REPORT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 VARIABLES.
            05 BOTTLES              PIC S99     VALUE 0.
@@ -21,17 +36,29 @@
               NUM-IN-DECR             PIC S99.
            05 NUM-IN-TEXT             PIC X(2).
 
-           
+       01 WS-BOTTLES-REPORT-STATUS    PIC X(02) VALUE "00".
+       01 WS-VERSE-LINE1              PIC X(80) VALUE SPACES.
+       01 WS-VERSE-LINE2              PIC X(80) VALUE SPACES.
+       01 WS-STEP-REMAINDER           PIC S99   VALUE 0.
+
        PROCEDURE DIVISION.
            DISPLAY "PLEASE ENTER A STARTING NUMBER OF BOTTLES"
            PERFORM 1000-INPUT-CHECK.
            DISPLAY "PLEASE ENTER THE DECREMENTER"
            PERFORM 2000-INPUT-CHECK.
+           PERFORM 2500-VALIDATE-STEP.
            MOVE NUM-IN-DECR TO NUM-IN-TEXT.
            MULTIPLY -1 BY NUM-IN-INT-DECR.
-           PERFORM VARYING BOTTLES FROM NUM-IN-INT BY NUM-IN-INT-DECR UNTIL
-               BOTTLES < NUM-IN-INT-DECR
+           OPEN OUTPUT BOTTLES-REPORT-OUT.
+           IF WS-BOTTLES-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BOTTLES-REPORT-OUT - STATUS: "
+                   WS-BOTTLES-REPORT-STATUS
+           END-IF.
+           PERFORM VARYING BOTTLES FROM NUM-IN-INT BY NUM-IN-INT-DECR
+               UNTIL BOTTLES < 1
                DISPLAY SPACES
+               MOVE SPACES TO BOTTLES-REPORT-LINE
+               WRITE BOTTLES-REPORT-LINE
                ADD NUM-IN-INT-DECR TO BOTTLES GIVING REMAINING-BOTTLES
                EVALUATE BOTTLES
                    WHEN 1
@@ -39,6 +66,16 @@
                                "1 BOTTLE OF BEER."
                        DISPLAY "TAKE ONE DOWN, PASS IT AROUND, "
                                "NO MORE BOTTLES OF BEER ON THE WALL."
+                       STRING "1 BOTTLE OF BEER ON THE WALL, "
+                              "1 BOTTLE OF BEER."
+                           DELIMITED BY SIZE INTO WS-VERSE-LINE1
+                       STRING "TAKE ONE DOWN, PASS IT AROUND, "
+                              "NO MORE BOTTLES OF BEER ON THE WALL."
+                           DELIMITED BY SIZE INTO WS-VERSE-LINE2
+                       MOVE WS-VERSE-LINE1 TO BOTTLES-REPORT-LINE
+                       WRITE BOTTLES-REPORT-LINE
+                       MOVE WS-VERSE-LINE2 TO BOTTLES-REPORT-LINE
+                       WRITE BOTTLES-REPORT-LINE
 
                    WHEN 2 THRU 99
                        MOVE ZEROS TO COUNTING
@@ -50,6 +87,11 @@
                                " BOTTLES OF BEER ON THE WALL, "
                                BOTTLES (STARTING-POSITION:POSITIONS)
                                " BOTTLES OF BEER."
+                       STRING BOTTLES (STARTING-POSITION:POSITIONS)
+                              " BOTTLES OF BEER ON THE WALL, "
+                              BOTTLES (STARTING-POSITION:POSITIONS)
+                              " BOTTLES OF BEER."
+                           DELIMITED BY SIZE INTO WS-VERSE-LINE1
                        MOVE ZEROS TO COUNTING
                        INSPECT REMAINING-BOTTLES TALLYING
                          COUNTING FOR LEADING ZEROS
@@ -59,19 +101,37 @@
                               DISPLAY "TAKE " NUM-IN-TEXT " ONE DOWN, "
                               "PASS IT AROUND, NEGATIVE"
                                " BOTTLES OF BEER ON THE WALL."
+                           STRING "TAKE " NUM-IN-TEXT " ONE DOWN, "
+                                  "PASS IT AROUND, NEGATIVE"
+                                  " BOTTLES OF BEER ON THE WALL."
+                               DELIMITED BY SIZE INTO WS-VERSE-LINE2
                        ELSE
                            IF REMAINING-BOTTLES = 0 THEN
                            DISPLAY "TAKE " NUM-IN-TEXT " ONE DOWN, "
                                       "PASS IT AROUND, ZERO "
                                       "BOTTLES OF BEER ON THE WALL."
+                               STRING "TAKE " NUM-IN-TEXT " ONE DOWN, "
+                                      "PASS IT AROUND, ZERO "
+                                      "BOTTLES OF BEER ON THE WALL."
+                                   DELIMITED BY SIZE INTO WS-VERSE-LINE2
                            ELSE
                            DISPLAY "TAKE " NUM-IN-TEXT " ONE DOWN, "
                                       "PASS IT AROUND, "
                                        REMAINING-BOTTLES
                                        (STARTING-POSITION:POSITIONS)
                                        " BOTTLES OF BEER ON THE WALL."
+                               STRING "TAKE " NUM-IN-TEXT " ONE DOWN, "
+                                      "PASS IT AROUND, "
+                                      REMAINING-BOTTLES
+                                      (STARTING-POSITION:POSITIONS)
+                                      " BOTTLES OF BEER ON THE WALL."
+                                   DELIMITED BY SIZE INTO WS-VERSE-LINE2
                            END-IF
                        END-IF
+                       MOVE WS-VERSE-LINE1 TO BOTTLES-REPORT-LINE
+                       WRITE BOTTLES-REPORT-LINE
+                       MOVE WS-VERSE-LINE2 TO BOTTLES-REPORT-LINE
+                       WRITE BOTTLES-REPORT-LINE
 
                END-EVALUATE
            END-PERFORM
@@ -80,6 +140,18 @@
            DISPLAY "GET THE HAT AND PASS IT AROUND, "
                    "TIME TO B DOUBLE E DOUBLE R U-N, "
                    "BEER RUN."
+           STRING "NO MORE BOTTLES OF BEER ON THE WALL, "
+                  "NO MORE BOTTLES OF BEER..."
+               DELIMITED BY SIZE INTO WS-VERSE-LINE1
+           STRING "GET THE HAT AND PASS IT AROUND, "
+                  "TIME TO B DOUBLE E DOUBLE R U-N, "
+                  "BEER RUN."
+               DELIMITED BY SIZE INTO WS-VERSE-LINE2
+           MOVE WS-VERSE-LINE1 TO BOTTLES-REPORT-LINE
+           WRITE BOTTLES-REPORT-LINE
+           MOVE WS-VERSE-LINE2 TO BOTTLES-REPORT-LINE
+           WRITE BOTTLES-REPORT-LINE
+           CLOSE BOTTLES-REPORT-OUT.
            ACCEPT POSITIONS.
            STOP RUN.
 
@@ -95,3 +167,18 @@
              ACCEPT NUM-IN-DECR
            END-PERFORM.
 
+      * IS-VALID-DECR ALREADY REJECTS "00", SO A ZERO DECREMENTER
+      * CANNOT REACH HERE.  CONFIRM THE STARTING COUNT WILL COUNT
+      * DOWN EVENLY TO 0 OR 1 AND RE-PROMPT FOR THE DECREMENTER
+      * IF IT WILL NOT.
+       2500-VALIDATE-STEP.
+           COMPUTE WS-STEP-REMAINDER =
+               FUNCTION MOD(NUM-IN-INT, NUM-IN-INT-DECR).
+           PERFORM UNTIL WS-STEP-REMAINDER = 0 OR WS-STEP-REMAINDER = 1
+               DISPLAY "THAT DECREMENTER WILL NOT COUNT DOWN EVENLY "
+                   "TO 0 OR 1 - PLEASE RE-ENTER"
+               PERFORM 2000-INPUT-CHECK
+               COMPUTE WS-STEP-REMAINDER =
+                   FUNCTION MOD(NUM-IN-INT, NUM-IN-INT-DECR)
+           END-PERFORM.
+
