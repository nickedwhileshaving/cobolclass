@@ -0,0 +1,43 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HW15DRV.
+       AUTHOR.        NIKOLINA BEST.
+       DATE-WRITTEN.  08/09/2026.
+      *Batch driver for the rug pricing run.  Calls HW15NB to price the
+      *incoming orders and, if that run completes cleanly, chains
+      *straight into HW15BILL to produce the invoice report from the
+      *file HW15NB just wrote.  Stops the chain and reports the failure
+      *if either step comes back with a non-zero return code.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-HW15NB-RC               PIC 9(04).
+       01  WS-HW15BILL-RC             PIC 9(04).
+
+       PROCEDURE DIVISION.
+
+       0000-DRIVER.
+           DISPLAY "HW15DRV: STARTING RUG PRICING BATCH RUN".
+           MOVE 0 TO RETURN-CODE.
+           CALL "HW15NB".
+           MOVE RETURN-CODE TO WS-HW15NB-RC.
+           IF WS-HW15NB-RC NOT = 0
+               DISPLAY "HW15DRV: HW15NB FAILED, RETURN CODE "
+                   WS-HW15NB-RC
+               DISPLAY "HW15DRV: BILLING STEP SKIPPED"
+           ELSE
+               DISPLAY "HW15DRV: HW15NB COMPLETE, STARTING HW15BILL"
+               MOVE 0 TO RETURN-CODE
+               CALL "HW15BILL"
+               MOVE RETURN-CODE TO WS-HW15BILL-RC
+               IF WS-HW15BILL-RC NOT = 0
+                   DISPLAY "HW15DRV: HW15BILL FAILED, RETURN CODE "
+                       WS-HW15BILL-RC
+               ELSE
+                   DISPLAY "HW15DRV: HW15BILL COMPLETE"
+               END-IF
+           END-IF.
+           DISPLAY "HW15DRV: BATCH RUN FINISHED".
+           STOP RUN.
