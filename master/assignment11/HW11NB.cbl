@@ -4,48 +4,83 @@
       * CONVERT THE IN-LINE PERFORMS INTO PARAGRAPHS.
        DATE-WRITTEN. 03/25/18.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIMES-OUT ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\PRIMES.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PRIMES-OUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PRIMES-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS PRIMES-REC-OUT.
+       01  PRIMES-REC-OUT     PIC X(04).
+
        WORKING-STORAGE SECTION.
        01 NUM-IN          PIC XXXX.
           88 USER-WANTS-TO-QUIT    VALUE "x" "X" "XX" "xx".
-       01 NUM-IN-INT REDEFINES
-          NUM-IN          PIC 9999.
+       01 NUM-IN-INT REDEFINES NUM-IN PIC 9999.
        01 WS-QUOTIENT     PIC 9999
                                    VALUE 0.
        01 WS-REMAINDER    PIC 9999 VALUE 1.
           88 NOT-PRIME-NUMBER      VALUE 0.
        01 WS-DIVISOR      PIC 9999 VALUE 0.
-        
+       01 WS-PRIMES-OUT-STATUS PIC X(02) VALUE "00".
+
        PROCEDURE DIVISION.
        0000-DRIVER.
            DISPLAY "NIKOLINA BEST".
            DISPLAY "List of Prime Numbers to 999:".
+           OPEN OUTPUT PRIMES-OUT.
+           IF WS-PRIMES-OUT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PRIMES-OUT - FILE STATUS: "
+                   WS-PRIMES-OUT-STATUS
+           END-IF.
            PERFORM VARYING NUM-IN-INT FROM 1 BY 1
                UNTIL NUM-IN-INT = 1000
                    PERFORM 1000-CHECK-NUMBER
       *            DISPLAY NUM-IN-INT
            END-PERFORM.
+           CLOSE PRIMES-OUT.
            DISPLAY "END OF THE PROGRAM".
            ACCEPT NUM-IN.
            GOBACK.
-           
+
        1000-CHECK-NUMBER.
            MOVE 1 TO WS-REMAINDER.
            PERFORM 1010-DIVISION-CALC.
 
        1010-DIVISION-CALC.
-           PERFORM VARYING WS-DIVISOR FROM 2 BY 1 
+           PERFORM VARYING WS-DIVISOR FROM 2 BY 1
              UNTIL WS-REMAINDER = 0
                 OR WS-DIVISOR = (NUM-IN-INT - 1)
                 OR NUM-IN-INT = 1
                MOVE 1 TO WS-REMAINDER
-               DIVIDE NUM-IN-INT by WS-DIVISOR 
+               DIVIDE NUM-IN-INT by WS-DIVISOR
                  GIVING WS-QUOTIENT REMAINDER WS-REMAINDER
            END-PERFORM
            PERFORM 1020-PRIME-CHK.
 
        1020-PRIME-CHK.
            IF NOT-PRIME-NUMBER OR NUM-IN-INT = 1
-           ELSE  
-             DISPLAY NUM-IN-INT.
+               CONTINUE
+           ELSE
+               DISPLAY NUM-IN-INT
+               PERFORM 1030-WRITE-PRIME
+           END-IF.
+
+       1030-WRITE-PRIME.
+      * SAVE EACH PRIME AS IT'S FOUND SO THE LIST CAN BE REUSED
+      * WITHOUT RE-RUNNING THE SCAN AND SCRAPING THE SCREEN:
+           MOVE NUM-IN TO PRIMES-REC-OUT.
+           WRITE PRIMES-REC-OUT.
+           IF WS-PRIMES-OUT-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING PRIMES-OUT - FILE STATUS: "
+                   WS-PRIMES-OUT-STATUS
+           END-IF.
        
\ No newline at end of file
