@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HW16W2.
+       AUTHOR.        NIKOLINA BEST.
+       DATE-WRITTEN.  08/08/2026.
+       INSTALLATION.  INFSYS-3807 COBOL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-OUT-IN ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\HW16OU01.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYROLL-OUT-IN-STATUS.
+
+           SELECT W2-RPT ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\HW16W2.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-W2-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PAYROLL-OUT-IN
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REC-IN-W2.
+       01 PAYROLL-REC-IN-W2.
+          05 W2-EMP-OUT.
+             10 W2-PAY-DATE           PIC X(06).
+             10 W2-EMP-NUMBER         PIC X(03).
+             10 FILLER                PIC X(12).
+          05 W2-CALCULATED.
+             10 W2-GROSS              PIC 9(04)V99.
+             10 W2-SSN-MED            PIC 9(03)V99.
+             10 W2-STATE              PIC 9(03)V99.
+             10 W2-LOCAL              PIC 9(03)V99.
+             10 W2-FED                PIC 9(03)V99.
+             10 W2-NET                PIC 9(04)V99.
+
+       FD  W2-RPT
+           RECORDING MODE IS F
+           DATA RECORD IS W2-REC-OUT-RPT.
+       01 W2-REC-OUT-RPT               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PAYROLL-OUT-IN-STATUS     PIC X(02) VALUE "00".
+       01 WS-W2-RPT-STATUS             PIC X(02) VALUE "00".
+
+       01 WS-W2-COUNT                  PIC 9(03) VALUE 0.
+       01 WS-W2-SUB                    PIC 9(03).
+       01 WS-W2-FOUND-SW               PIC X(01) VALUE "N".
+          88 W2-EMP-FOUND                    VALUE "Y".
+       01 WS-W2-FOUND-SUB              PIC 9(03).
+       01 WS-W2-TABLE.
+          05 WS-W2-ENTRY OCCURS 100 TIMES.
+             10 WS-W2-EMP-NUM          PIC X(03).
+             10 WS-W2-YTD-GROSS        PIC 9(07)V99.
+             10 WS-W2-YTD-SSN-MED      PIC 9(07)V99.
+             10 WS-W2-YTD-STATE        PIC 9(07)V99.
+             10 WS-W2-YTD-LOCAL        PIC 9(07)V99.
+             10 WS-W2-YTD-FED          PIC 9(07)V99.
+             10 WS-W2-YTD-NET          PIC 9(07)V99.
+
+       01 WS-W2-RPT-HDR1.
+          05 FILLER                   PIC X(40)
+                  VALUE "YEAR-END W-2 SUMMARY -- HW16W2".
+
+       01 WS-W2-RPT-HDR2.
+          05 FILLER                   PIC X(08) VALUE "EMP. NUM".
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 FILLER                   PIC X(12) VALUE "YTD GROSS".
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 FILLER                   PIC X(12) VALUE "YTD FED".
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 FILLER                   PIC X(12) VALUE "YTD STATE".
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 FILLER                   PIC X(12) VALUE "YTD LOCAL".
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 FILLER                   PIC X(12) VALUE "YTD SSN/MED".
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 FILLER                   PIC X(10) VALUE "YTD NET".
+
+       01 WS-W2-RPT-DETAIL.
+          05 W2D-EMP-NUM              PIC X(08).
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 W2D-GROSS                PIC Z,ZZZ,ZZ9.99.
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 W2D-FED                  PIC Z,ZZZ,ZZ9.99.
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 W2D-STATE                PIC Z,ZZZ,ZZ9.99.
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 W2D-LOCAL                PIC Z,ZZZ,ZZ9.99.
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 W2D-SSN-MED              PIC Z,ZZZ,ZZ9.99.
+          05 FILLER                   PIC X(04) VALUE ALL SPACES.
+          05 W2D-NET                  PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "HW16W2 BEGINS".
+           PERFORM 1000-INITIALIZE.
+
+           READ PAYROLL-OUT-IN.
+           PERFORM UNTIL WS-PAYROLL-OUT-IN-STATUS > "00"
+               IF W2-PAY-DATE(1:3) NOT = "TRL"
+                   PERFORM 2000-ACCUMULATE-EMPLOYEE
+               END-IF
+               READ PAYROLL-OUT-IN
+           END-PERFORM.
+
+           PERFORM 3000-WRITE-W2-REPORT.
+
+           CLOSE PAYROLL-OUT-IN W2-RPT.
+           DISPLAY "EMPLOYEES SUMMARIZED: " WS-W2-COUNT.
+           DISPLAY "HW16W2 CONCLUDES".
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PAYROLL-OUT-IN.
+           OPEN OUTPUT W2-RPT.
+           WRITE W2-REC-OUT-RPT FROM WS-W2-RPT-HDR1.
+           WRITE W2-REC-OUT-RPT FROM WS-W2-RPT-HDR2.
+
+       2000-ACCUMULATE-EMPLOYEE.
+           MOVE "N" TO WS-W2-FOUND-SW.
+           PERFORM VARYING WS-W2-SUB FROM 1 BY 1
+               UNTIL WS-W2-SUB > WS-W2-COUNT
+               IF WS-W2-EMP-NUM(WS-W2-SUB) = W2-EMP-NUMBER
+                   SET W2-EMP-FOUND TO TRUE
+                   MOVE WS-W2-SUB TO WS-W2-FOUND-SUB
+               END-IF
+           END-PERFORM.
+           IF NOT W2-EMP-FOUND
+               ADD 1 TO WS-W2-COUNT
+               MOVE WS-W2-COUNT TO WS-W2-FOUND-SUB
+               MOVE W2-EMP-NUMBER TO WS-W2-EMP-NUM(WS-W2-FOUND-SUB)
+               MOVE ZEROS TO WS-W2-YTD-GROSS(WS-W2-FOUND-SUB)
+                             WS-W2-YTD-SSN-MED(WS-W2-FOUND-SUB)
+                             WS-W2-YTD-STATE(WS-W2-FOUND-SUB)
+                             WS-W2-YTD-LOCAL(WS-W2-FOUND-SUB)
+                             WS-W2-YTD-FED(WS-W2-FOUND-SUB)
+                             WS-W2-YTD-NET(WS-W2-FOUND-SUB)
+           END-IF.
+           ADD W2-GROSS   TO WS-W2-YTD-GROSS(WS-W2-FOUND-SUB).
+           ADD W2-SSN-MED TO WS-W2-YTD-SSN-MED(WS-W2-FOUND-SUB).
+           ADD W2-STATE   TO WS-W2-YTD-STATE(WS-W2-FOUND-SUB).
+           ADD W2-LOCAL   TO WS-W2-YTD-LOCAL(WS-W2-FOUND-SUB).
+           ADD W2-FED     TO WS-W2-YTD-FED(WS-W2-FOUND-SUB).
+           ADD W2-NET     TO WS-W2-YTD-NET(WS-W2-FOUND-SUB).
+
+       3000-WRITE-W2-REPORT.
+           PERFORM VARYING WS-W2-SUB FROM 1 BY 1
+               UNTIL WS-W2-SUB > WS-W2-COUNT
+               MOVE WS-W2-EMP-NUM(WS-W2-SUB)     TO W2D-EMP-NUM
+               MOVE WS-W2-YTD-GROSS(WS-W2-SUB)   TO W2D-GROSS
+               MOVE WS-W2-YTD-FED(WS-W2-SUB)     TO W2D-FED
+               MOVE WS-W2-YTD-STATE(WS-W2-SUB)   TO W2D-STATE
+               MOVE WS-W2-YTD-LOCAL(WS-W2-SUB)   TO W2D-LOCAL
+               MOVE WS-W2-YTD-SSN-MED(WS-W2-SUB) TO W2D-SSN-MED
+               MOVE WS-W2-YTD-NET(WS-W2-SUB)     TO W2D-NET
+               WRITE W2-REC-OUT-RPT FROM WS-W2-RPT-DETAIL
+           END-PERFORM.
