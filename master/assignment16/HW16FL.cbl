@@ -9,22 +9,60 @@
 003900 INPUT-OUTPUT SECTION.
 004000 FILE-CONTROL.
            SELECT PAYROLL-IN
-001300     assign to
-           "C:\school\cobol\cobolclass\master\data\HW16IN01.dat"
+001300     assign to WS-PAYROLL-IN-DSN
            organization is line sequential
            FILE STATUS IS WS-PAYROLL-IN-STATUS.
 
 004400     SELECT PAYROLL-OUT
-           assign to
-           "C:\school\cobol\cobolclass\master\data\HW16OU01.dat"
+           assign to WS-PAYROLL-OUT-DSN
            ORGANIZATION IS LINE SEQUENTIAL
 004500       FILE STATUS IS WS-PAYROLL-FILE-OUT-STATUS.
 
-004510     SELECT PAYROLL-RPT  assign to
-           "C:\school\cobol\cobolclass\master\data\HW16OU02.dat" 
+004510     SELECT PAYROLL-RPT  assign to WS-PAYROLL-RPT-DSN
            ORGANIZATION IS LINE SEQUENTIAL
 004520       FILE STATUS IS WS-PAYROLL-RPT-STATUS.
+
+           SELECT PAYROLL-OUT-CSV ASSIGN TO WS-PAYROLL-CSV-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYROLL-CSV-STATUS.
+
+           SELECT RATE-TABLE-IN ASSIGN TO WS-RATE-TABLE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RATE-TABLE-STATUS.
+
+           SELECT PAYROLL-YTD ASSIGN TO WS-PAYROLL-YTD-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-EMP-NUMBER
+           FILE STATUS IS WS-PAYROLL-YTD-STATUS.
+
+           SELECT PAYROLL-REJECT ASSIGN TO WS-PAYROLL-REJ-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYROLL-REJECT-STATUS.
+
+           SELECT EMPLOYEE-MASTER ASSIGN TO WS-EMP-MASTER-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EMP-MASTER-STATUS.
+
+           SELECT PAYROLL-CHECKPOINT ASSIGN TO WS-PAYROLL-CKPT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT PAYROLL-CORRECTION ASSIGN TO WS-PAYROLL-CORR-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CORRECTION-STATUS.
+
+           SELECT BATCH-ERROR-LOG ASSIGN TO WS-ERROR-LOG-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERROR-LOG-STATUS.
 004600
+000450*  DATASET NAMES ARE RESOLVED AT RUNTIME BY 0900-RESOLVE-FILE
+000451*  -NAMES FROM THE ENVIRONMENT VARIABLES BELOW, FALLING BACK
+000452*  TO THE DEVELOPMENT DEFAULTS SHOWN THERE WHEN NOT SET:
+000453*      PAYIN     PAYOUT    PAYRPT    PAYCSV    PAYRATES
+000454*      PAYYTD    PAYREJ    PAYEMP    PAYCKPT   PAYCORR
+000455*      BATCHERRLOG - SHARED ACROSS HW15NB, HW16NB, AND HW19NB SO
+000456*      FILE-STATUS ERRORS FROM ALL THREE PROGRAMS LAND IN ONE LOG
 004700 DATA DIVISION.
 004800
 004900 FILE SECTION.
@@ -39,7 +77,10 @@
 005800    05  PAYROLL-EMP-HOURS        PIC 9(02)V99.
 005900    05  PAYROLL-EMP-RATE         PIC 9(02)V99.
 006000    05  PAYROLL-EMP-DEDUCTIONS   PIC X(01).
-          05  FILLER                   PIC X(03).
+              88  PAYROLL-DEDUCT-401K        VALUE "4".
+              88  PAYROLL-DEDUCT-HEALTH      VALUE "H" "h".
+          05  PAYROLL-RATE-CODE        PIC X(02).
+          05  FILLER                   PIC X(01).
 
 006100
 006200 FD  PAYROLL-OUT
@@ -56,13 +97,161 @@
 007300         15  PAYROLL-EMP-FED      PIC 9(03)V99.
 007400         15  PAYROLL-EMP-NET      PIC 9(04)V99.
 007500
+       01  PAYROLL-TRAILER-REC.
+           05  TRAILER-ID               PIC X(03) VALUE "TRL".
+           05  TRAILER-RECORD-COUNT     PIC 9(07).
+           05  TRAILER-TOTAL-GROSS      PIC 9(09)V99.
+           05  TRAILER-TOTAL-NET        PIC 9(09)V99.
+
+       FD  PAYROLL-OUT-CSV
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REC-OUT-CSV.
+       01  PAYROLL-REC-OUT-CSV          PIC X(100).
 
        FD  PAYROLL-RPT
 003000     RECORDING MODE IS F
 003100     DATA RECORD IS SHAPE-REC-OUT-RPT.
-003200 01 PAYROLL-REC-OUT-RPT         PIC X(133).
-       
+003200 01 PAYROLL-REC-OUT-RPT         PIC X(170).
+
+       FD  RATE-TABLE-IN
+           RECORDING MODE IS F
+           DATA RECORD IS RATE-TABLE-REC-IN.
+       01 RATE-TABLE-REC-IN.
+          05 RT-CODE-IN                 PIC X(02).
+          05 RT-STATE-RATE-IN           PIC V9999.
+          05 RT-SS-RATE-IN              PIC V9999.
+          05 RT-MEDICARE-RATE-IN        PIC V9999.
+          05 RT-LOCAL-RATE-IN           PIC V9999.
+          05 RT-FED-RATE-IN             PIC V9999.
+
+       FD  PAYROLL-YTD
+           DATA RECORD IS PAYROLL-YTD-REC.
+       01 PAYROLL-YTD-REC.
+          05 YTD-EMP-NUMBER             PIC X(03).
+          05 YTD-GROSS                  PIC 9(07)V99.
+          05 YTD-SS-TAXABLE-GROSS       PIC 9(07)V99.
+
+       FD  PAYROLL-REJECT
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REJECT-REC.
+       01 PAYROLL-REJECT-REC.
+          05 REJ-RAW-RECORD             PIC X(21).
+          05 FILLER                     PIC X(02) VALUE SPACES.
+          05 REJ-REASON                 PIC X(40).
+
+       FD  EMPLOYEE-MASTER
+           RECORDING MODE IS F
+           DATA RECORD IS EMPLOYEE-MASTER-REC-IN.
+       01 EMPLOYEE-MASTER-REC-IN.
+          05 EMP-NUM-IN                 PIC X(03).
+          05 EMP-NAME-IN                PIC X(20).
+          05 EMP-DEPT-IN                PIC X(15).
+
+       FD  PAYROLL-CHECKPOINT
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-CHECKPOINT-REC.
+       01 PAYROLL-CHECKPOINT-REC.
+          05 CKPT-LAST-PAY-DATE         PIC X(06).
+          05 CKPT-LAST-EMP-NUMBER       PIC X(03).
+          05 CKPT-TOTAL-HOURS           PIC 9(06).
+          05 CKPT-TOTAL-OVERTIME        PIC 9(07)V99.
+          05 CKPT-TOTAL-GROSS           PIC 9(07)V99.
+          05 CKPT-TOTAL-NET             PIC 9(07)V99.
+          05 CKPT-TOTAL-STATE-TAX       PIC 9(07)V99.
+          05 CKPT-TOTAL-LOCAL-TAX       PIC 9(07)V99.
+          05 CKPT-TOTAL-FED-TAX         PIC 9(07)V99.
+          05 CKPT-TOTAL-MED-SS-WH       PIC 9(07)V99.
+          05 CKPT-TOTAL-DEDUCTIONS      PIC 9(07)V99.
+          05 CKPT-TOTAL-DEDUCT-ACCUM    PIC 9(07)V99.
+          05 CKPT-TOTAL-OPT-DEDUCT      PIC 9(07)V99.
+          05 CKPT-RUN-TOTAL-HOURS       PIC 9(06).
+          05 CKPT-RUN-TOTAL-OVERTIME    PIC 9(07)V99.
+          05 CKPT-RUN-TOTAL-GROSS       PIC 9(07)V99.
+          05 CKPT-RUN-TOTAL-NET         PIC 9(07)V99.
+          05 CKPT-RUN-TOTAL-DEDUCT      PIC 9(07)V99.
+          05 CKPT-RUN-TOTAL-OPT-DEDUCT  PIC 9(07)V99.
+          05 CKPT-PAYROLL-OUT-COUNT     PIC 9(07).
+          05 CKPT-PAYROLL-OUT-GROSS     PIC 9(09)V99.
+          05 CKPT-PAYROLL-OUT-NET       PIC 9(09)V99.
+          05 CKPT-REJECT-COUNT          PIC 9(05).
+          05 CKPT-RPT-LINE-COUNT        PIC 9(02).
+          05 CKPT-RPT-PAGE-NUMBER       PIC 9(03).
+
+       FD  PAYROLL-CORRECTION
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-CORRECTION-REC-IN.
+       01 PAYROLL-CORRECTION-REC-IN.
+          05 CORR-PAY-DATE              PIC X(06).
+          05 CORR-EMP-NUMBER            PIC X(03).
+          05 CORR-HOURS                 PIC 9(02)V99.
+          05 CORR-RATE                  PIC 9(02)V99.
+
+       FD  BATCH-ERROR-LOG
+           RECORDING MODE IS F
+           DATA RECORD IS BATCH-ERROR-LOG-REC.
+       01 BATCH-ERROR-LOG-REC          PIC X(80).
+
 007600 WORKING-STORAGE SECTION.
+       01 WS-EMP-CALC-FIELDS.
+          05 WS-EMP-REG-HOURS           PIC 9(02)V99.
+          05 WS-EMP-OT-HOURS            PIC 9(02)V99.
+          05 WS-EMP-OVERTIME-AMT        PIC 9(04)V99.
+          05 WS-EMP-OPT-DEDUCT          PIC 9(04)V99.
+
+       01 WS-DEDUCTION-RATES.
+          05 WS-401K-PERCENT            PIC V99     VALUE .05.
+          05 WS-HEALTH-INS-FLAT         PIC 9(03)V99 VALUE 025.00.
+
+       01 WS-SSN-MED-FIELDS.
+          05 WS-SS-WAGE-BASE             PIC 9(07)V99 VALUE 0160200.00.
+          05 WS-SS-REMAINING-BASE        PIC 9(07)V99.
+          05 WS-SS-TAXABLE-THIS-PERIOD   PIC 9(07)V99.
+          05 WS-YTD-RECORD-FOUND         PIC X(01)    VALUE "N".
+             88 YTD-RECORD-FOUND               VALUE "Y".
+
+       01 WS-RATE-TABLE-STATUS           PIC X(02) VALUE "00".
+       01 WS-RATE-TABLE-COUNT            PIC 9(02) VALUE 0.
+       01 WS-RATE-TABLE.
+          05 WS-RATE-ENTRY OCCURS 20 TIMES.
+             10 WS-RATE-CODE             PIC X(02).
+             10 WS-RATE-STATE            PIC V9999.
+             10 WS-RATE-SS               PIC V9999.
+             10 WS-RATE-MEDICARE         PIC V9999.
+             10 WS-RATE-LOCAL            PIC V9999.
+             10 WS-RATE-FED              PIC V9999.
+       01 WS-RATE-SUB                    PIC 9(02).
+
+      * DEFAULT RATES USED WHEN NO RATE CODE ON THE RECORD MATCHES
+      * AN ENTRY IN THE RATE TABLE FILE.
+       01 WS-DEFAULT-RATES.
+          05 WS-DFLT-STATE-RATE          PIC V9999 VALUE .0600.
+          05 WS-DFLT-SS-RATE             PIC V9999 VALUE .0620.
+          05 WS-DFLT-MEDICARE-RATE       PIC V9999 VALUE .0145.
+          05 WS-DFLT-LOCAL-RATE          PIC V9999 VALUE .0100.
+          05 WS-DFLT-FED-RATE            PIC V9999 VALUE .2000.
+
+      * RATES IN EFFECT FOR THE EMPLOYEE RECORD CURRENTLY BEING PAID.
+       01 WS-EMP-RATES-IN-EFFECT.
+          05 WS-EMP-STATE-RATE           PIC V9999.
+          05 WS-EMP-SS-RATE              PIC V9999.
+          05 WS-EMP-MEDICARE-RATE        PIC V9999.
+          05 WS-EMP-LOCAL-RATE           PIC V9999.
+          05 WS-EMP-FED-RATE             PIC V9999.
+
+       01 WS-EMP-MASTER-STATUS           PIC X(02) VALUE "00".
+       01 WS-EMP-MASTER-COUNT            PIC 9(03) VALUE 0.
+       01 WS-EMPLOYEE-TABLE.
+          05 WS-EMP-TABLE-ENTRY OCCURS 100 TIMES.
+             10 WS-EMP-TABLE-NUM         PIC X(03).
+             10 WS-EMP-TABLE-NAME        PIC X(20).
+             10 WS-EMP-TABLE-DEPT        PIC X(15).
+       01 WS-EMP-TABLE-SUB               PIC 9(03).
+
+      * EMPLOYEE NAME/DEPARTMENT FOUND FOR THE RECORD CURRENTLY BEING
+      * PAID; SPACES WHEN THE EMPLOYEE NUMBER IS NOT ON THE MASTER.
+       01 WS-EMP-LOOKUP-NAME             PIC X(20).
+       01 WS-EMP-LOOKUP-DEPT             PIC X(15).
+
 007700 01 WS-TOTAL-FIELDS.
           05 WS-TOTAL-HOURS             PIC 9(06).
           05 WS-TOTAL-OVERTIME          PIC 9(07)V99.
@@ -73,8 +262,88 @@
 008200    05 WS-TOTAL-FED-TAX           PIC 9(07)V99.
 008300    05 WS-TOTAL-MED-SS-WH         PIC 9(07)V99.
 008400    05 WS-TOTAL-DEDUCTIONS        PIC 9(07)V99.
-          05 WS-GRAND-TOTAL-DEDUCT      PIC 9(07)V99.
+          05 WS-TOTAL-DEDUCT-ACCUM      PIC 9(07)V99.
+          05 WS-TOTAL-OPT-DEDUCT        PIC 9(07)V99.
 008500
+       01 WS-RUN-TOTAL-FIELDS.
+          05 WS-RUN-TOTAL-HOURS         PIC 9(06).
+          05 WS-RUN-TOTAL-OVERTIME      PIC 9(07)V99.
+          05 WS-RUN-TOTAL-GROSS         PIC 9(07)V99.
+          05 WS-RUN-TOTAL-NET           PIC 9(07)V99.
+          05 WS-RUN-TOTAL-DEDUCT        PIC 9(07)V99.
+          05 WS-RUN-TOTAL-OPT-DEDUCT    PIC 9(07)V99.
+
+       01 WS-PREV-PAY-DATE              PIC X(06) VALUE SPACES.
+
+      * INDEPENDENT TALLY OF WHAT WAS ACTUALLY WRITTEN TO PAYROLL-OUT,
+      * KEPT SEPARATE FROM WS-RUN-TOTAL-FIELDS SO THE TRAILER BALANCING
+      * CHECK IS COMPARING TWO DIFFERENT COUNTS, NOT THE SAME ONE TWICE.
+       01 WS-PAYROLL-OUT-COUNT          PIC 9(07) VALUE 0.
+       01 WS-PAYROLL-OUT-GROSS          PIC 9(09)V99 VALUE 0.
+       01 WS-PAYROLL-OUT-NET            PIC 9(09)V99 VALUE 0.
+       01 WS-PAYROLL-OUT-BALANCED-SW    PIC X(01) VALUE "Y".
+          88 PAYROLL-OUT-BALANCED            VALUE "Y".
+          88 PAYROLL-OUT-NOT-BALANCED        VALUE "N".
+
+      * REPORT PAGE-BREAK CONTROL.
+       01 WS-RPT-LINE-COUNT             PIC 9(02) VALUE 0.
+       01 WS-RPT-PAGE-NUMBER            PIC 9(03) VALUE 1.
+       01 WS-RPT-MAX-LINES-PER-PAGE     PIC 9(02) VALUE 55.
+
+      * CHECKPOINT/RESTART CONTROL FOR LARGE PAYROLL RUNS.
+       01 WS-CHECKPOINT-STATUS          PIC X(02) VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL        PIC 9(04) VALUE 25.
+       01 WS-RECORDS-SINCE-CHECKPOINT   PIC 9(04) VALUE 0.
+       01 WS-RESTARTING-SW              PIC X(01) VALUE "N".
+          88 RESTART-IN-PROGRESS             VALUE "Y".
+          88 NOT-RESTARTING                  VALUE "N".
+
+      * RETROACTIVE PAY ADJUSTMENT RUN MODE -- TRIGGERED WHENEVER
+      * HW16CORR.dat IS PRESENT INSTEAD OF THE NORMAL PAYROLL-IN FEED.
+       01 WS-CORRECTION-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-ERROR-LOG-DSN             PIC X(80).
+       01  WS-ERROR-LOG-STATUS          PIC X(02).
+       01  WS-ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM            PIC X(08).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERRLOG-PARAGRAPH          PIC X(20).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERRLOG-FILE               PIC X(20).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERRLOG-STATUS             PIC X(02).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 ERRLOG-DATE               PIC X(08).
+       01  WS-ERR-PARAGRAPH-NAME        PIC X(20).
+       01  WS-ERR-FILE-NAME             PIC X(20).
+       01  WS-ERR-STATUS-CODE           PIC X(02).
+
+       01 WS-PRIOR-COUNT                PIC 9(03) VALUE 0.
+       01 WS-PRIOR-SUB                  PIC 9(03).
+       01 WS-PRIOR-TABLE.
+          05 WS-PRIOR-ENTRY OCCURS 500 TIMES.
+             10 WS-PRIOR-PAY-DATE       PIC X(06).
+             10 WS-PRIOR-EMP-NUM        PIC X(03).
+             10 WS-PRIOR-GROSS          PIC 9(04)V99.
+             10 WS-PRIOR-NET            PIC 9(04)V99.
+       01 WS-PRIOR-FOUND-SW             PIC X(01) VALUE "N".
+          88 PRIOR-RECORD-FOUND              VALUE "Y".
+          88 PRIOR-RECORD-NOT-FOUND          VALUE "N".
+       01 WS-PRIOR-MATCH-GROSS          PIC 9(04)V99.
+       01 WS-PRIOR-MATCH-NET            PIC 9(04)V99.
+       01 WS-ADJ-SIGN                   PIC X(01) VALUE "+".
+          88 ADJ-INCREASE                    VALUE "+".
+          88 ADJ-DECREASE                    VALUE "-".
+       01 WS-ADJ-GROSS-DELTA            PIC 9(04)V99.
+       01 WS-ADJ-NET-DELTA              PIC 9(04)V99.
+       01 WS-ADJUSTMENT-COUNT           PIC 9(05) VALUE 0.
+
+       01 WS-PAYROLL-REJECT-STATUS      PIC X(02) VALUE "00".
+       01 WS-REJECT-COUNT               PIC 9(05) VALUE 0.
+       01 WS-REJECT-REASON              PIC X(40).
+       01 WS-RECORD-VALID-SW            PIC X(01) VALUE "Y".
+          88 PAYROLL-RECORD-VALID              VALUE "Y".
+          88 PAYROLL-RECORD-INVALID            VALUE "N".
 008600 01 WS-FORMATTED-OUTPUT.
 008700    05 WS-FORMATTED-GROSS         PIC $Z,ZZZ,ZZZ.99.
 008800    05 WS-FORMATTED-NET           PIC $Z,ZZZ,ZZZ.99.
@@ -83,6 +352,33 @@
 009100 01 WS-PAYROLL-IN-STATUS       PIC X(02) VALUE "00".
 009200 01 WS-PAYROLL-FILE-OUT-STATUS PIC X(02) VALUE "00".
        01 WS-PAYROLL-RPT-STATUS      PIC X(02) VALUE "00".
+       01 WS-PAYROLL-CSV-STATUS      PIC X(02) VALUE "00".
+       01 WS-PAYROLL-CSV-LINE        PIC X(100).
+       01 WS-PAYROLL-YTD-STATUS      PIC X(02) VALUE "00".
+
+       01 WS-CSV-EMP-HOURS           PIC 99.99.
+       01 WS-CSV-EMP-RATE            PIC 99.99.
+       01 WS-CSV-BASE-PAY            PIC 9999.99.
+       01 WS-CSV-OVERTIME-AMT        PIC 9999.99.
+       01 WS-CSV-EMP-GROSS           PIC 9999.99.
+       01 WS-CSV-EMP-SSN-MED         PIC 999.99.
+       01 WS-CSV-EMP-STATE           PIC 999.99.
+       01 WS-CSV-EMP-LOCAL           PIC 999.99.
+       01 WS-CSV-EMP-FED             PIC 999.99.
+       01 WS-CSV-OPT-DEDUCT          PIC 9999.99.
+       01 WS-CSV-EMP-NET             PIC 9999.99.
+
+       01  WS-PAYROLL-IN-DSN          PIC X(80).
+       01  WS-PAYROLL-OUT-DSN         PIC X(80).
+       01  WS-PAYROLL-RPT-DSN         PIC X(80).
+       01  WS-PAYROLL-CSV-DSN         PIC X(80).
+       01  WS-RATE-TABLE-DSN          PIC X(80).
+       01  WS-PAYROLL-YTD-DSN         PIC X(80).
+       01  WS-PAYROLL-REJ-DSN         PIC X(80).
+       01  WS-EMP-MASTER-DSN          PIC X(80).
+       01  WS-PAYROLL-CKPT-DSN        PIC X(80).
+       01  WS-PAYROLL-CORR-DSN        PIC X(80).
+
        01 WS-DATE.
           05 WS-DATE-MM              PIC X(02).
           05 FILLER                  PIC X VALUE "/".
@@ -96,7 +392,10 @@
        01 WS-PAYROLL-RPT-HDR1.
           05 FILLER                  PIC X(60) VALUE ALL SPACES.
           05 FILLER                  PIC X(14) VALUE "PAYROLL REPORT".
-          05 FILLER                  PIC X(59) VALUE ALL SPACES.
+          05 FILLER                  PIC X(40) VALUE ALL SPACES.
+          05 FILLER                  PIC X(05) VALUE "PAGE ".
+          05 WS-PAYROLL-RPT-PAGE     PIC ZZ9.
+          05 FILLER                  PIC X(11) VALUE ALL SPACES.
        01 WS-PAYROLL-RPT-HDR2.
           05 FILLER                  PIC X(66) VALUE ALL SPACES.
           05 FILLER                  PIC X(02) VALUE "BY".
@@ -115,7 +414,11 @@
           05 FILLER                  PIC X(07) VALUE "PAYDATE".
           05 FILLER                  PIC X(04) VALUE ALL SPACES.
           05 FILLER                  PIC X(08) VALUE "EMP. NUM".
-          05 FILLER                  PIC X(01) VALUE ALL SPACES.
+          05 FILLER                  PIC X(02) VALUE ALL SPACES.
+          05 FILLER                  PIC X(20) VALUE "EMPLOYEE NAME".
+          05 FILLER                  PIC X(02) VALUE ALL SPACES.
+          05 FILLER                  PIC X(15) VALUE "DEPARTMENT".
+          05 FILLER                  PIC X(05) VALUE ALL SPACES.
           05 FILLER                  PIC X(12) VALUE "HOURS WORKED".
           05 FILLER                  PIC X(02) VALUE ALL SPACES.
           05 FILLER                  PIC X(11) VALUE "HOURLY RATE".
@@ -129,6 +432,8 @@
           05 FILLER                  PIC X(06) VALUE "DEDUCT".
           05 FILLER                  PIC X(05) VALUE ALL SPACES.
           05 FILLER                  PIC X(03) VALUE "NET".
+          05 FILLER                  PIC X(05) VALUE ALL SPACES.
+          05 FILLER                  PIC X(09) VALUE "OPT DEDUC".
        01 WS-PAYROLL-RPT-DETAIL.
           05 FILLER                  PIC X(21) VALUE ALL SPACES.
           05 DTL-DATE.
@@ -139,7 +444,11 @@
              06 DTL-DATE-YY          PIC X(02).
           05 FILLER                  PIC X(04) VALUE ALL SPACES.
           05 DTL-EMP-OUT             PIC X(06).
-          05 FILLER                  PIC X(07) VALUE ALL SPACES.
+          05 FILLER                  PIC X(02) VALUE ALL SPACES.
+          05 DTL-EMP-NAME            PIC X(20).
+          05 FILLER                  PIC X(02) VALUE ALL SPACES.
+          05 DTL-EMP-DEPT            PIC X(15).
+          05 FILLER                  PIC X(05) VALUE ALL SPACES.
           05 DTL-HOURS-WORKED        PIC 9(02).
           05 FILLER                  PIC X(10) VALUE ALL SPACES.
           05 DTL-HOURLY-RATE         PIC $$.$$.
@@ -153,9 +462,11 @@
           05 DTL-DEDUCT              PIC $$$$.$$.
           05 FILLER                  PIC X(03) VALUE ALL SPACES.
           05 DTL-NET                 PIC $$$$.$$.
+          05 FILLER                  PIC X(05) VALUE ALL SPACES.
+          05 DTL-OPT-DEDUCT          PIC $$$9.99.
        01 WS-PAYROLL-RPT-DASH-LINE.
           05 FILLER                  PIC X(21) VALUE ALL SPACES.
-          05 FILLER                  PIC X(93) VALUE ALL "-".
+          05 FILLER                  PIC X(142) VALUE ALL "-".
        01 WS-PAYROLL-RPT-TOTAL-LINE.
           05 FILLER                  PIC X(21) VALUE ALL SPACES.
           05 TOTAL-PAYDATE           PIC X(08).
@@ -171,6 +482,40 @@
           05 TOTAL-DEDUCT            PIC $$$$$.$$.
           05 FILLER                  PIC X(01) VALUE ALL SPACES.
           05 TOTAL-NET-RPT           PIC $$$$$$.$$.
+          05 FILLER                  PIC X(03) VALUE ALL SPACES.
+          05 TOTAL-OPT-DEDUCT        PIC $$$$$.$$.
+       01 WS-PAYROLL-RPT-SUBTOTAL-LINE.
+          05 FILLER                  PIC X(21) VALUE ALL SPACES.
+          05 SUBTOTAL-PAYDATE        PIC X(08).
+          05 FILLER                  PIC X(01) VALUE ALL SPACES.
+          05 FILLER                  PIC X(08) VALUE "SUBTOTAL".
+          05 FILLER                  PIC X(06) VALUE ALL SPACES.
+          05 SUBTOTAL-HOURS-WORKED   PIC ZZZ9.
+          05 FILLER                  PIC X(28) VALUE ALL SPACES.
+          05 SUBTOTAL-OVERTIME       PIC $$$$$.$$.
+          05 FILLER                  PIC X(01) VALUE ALL SPACES.
+          05 SUBTOTAL-GROSS          PIC $$$$$$.$$.
+          05 FILLER                  PIC X(02) VALUE ALL SPACES.
+          05 SUBTOTAL-DEDUCT         PIC $$$$$.$$.
+          05 FILLER                  PIC X(01) VALUE ALL SPACES.
+          05 SUBTOTAL-NET-RPT        PIC $$$$$$.$$.
+          05 FILLER                  PIC X(03) VALUE ALL SPACES.
+          05 SUBTOTAL-OPT-DEDUCT     PIC $$$$$.$$.
+       01 WS-PAYROLL-RPT-ADJUST-LINE.
+          05 FILLER                  PIC X(21) VALUE ALL SPACES.
+          05 ADJUST-PAYDATE          PIC X(08).
+          05 FILLER                  PIC X(01) VALUE ALL SPACES.
+          05 FILLER                  PIC X(11) VALUE "ADJUSTMENT:".
+          05 FILLER                  PIC X(01) VALUE ALL SPACES.
+          05 ADJUST-EMP-NUM          PIC X(06).
+          05 FILLER                  PIC X(02) VALUE ALL SPACES.
+          05 ADJUST-SIGN             PIC X(01).
+          05 FILLER                  PIC X(01) VALUE ALL SPACES.
+          05 FILLER                  PIC X(06) VALUE "GROSS:".
+          05 ADJUST-GROSS-DELTA      PIC $$$9.99.
+          05 FILLER                  PIC X(03) VALUE ALL SPACES.
+          05 FILLER                  PIC X(04) VALUE "NET:".
+          05 ADJUST-NET-DELTA        PIC $$$9.99.
 
 009400 PROCEDURE DIVISION.
 009900*    PERFORM LOOP TO:
@@ -184,82 +529,702 @@
 010700*    CLOSE FILES
 010800
 010900     DISPLAY "HW16NB BEGINS".
+
+           PERFORM 0900-RESOLVE-FILE-NAMES.
+           OPEN INPUT PAYROLL-CORRECTION.
+           IF WS-CORRECTION-STATUS = "00"
+               PERFORM 7000-RUN-ADJUSTMENT-MODE
+               DISPLAY "HW16NB CONCLUDES"
+               GOBACK
+           END-IF.
+
            PERFORM 1000-INITIALIZE.
-011000 
+011000
 011500     READ PAYROLL-IN.
 011600     DISPLAY "WS-PAYROLL-IN-STATUS AFTER READ 1: "
 011700              WS-PAYROLL-IN-STATUS.
+           IF RESTART-IN-PROGRESS
+               PERFORM 1410-SKIP-TO-CHECKPOINT
+           END-IF.
+           IF WS-PAYROLL-IN-STATUS = "00"
+               MOVE PAYROLL-PAY-DATE TO WS-PREV-PAY-DATE
+           END-IF.
 011800     PERFORM UNTIL WS-PAYROLL-IN-STATUS > "00"
 011900                OR WS-PAYROLL-FILE-OUT-STATUS > "00"
+             IF PAYROLL-PAY-DATE NOT = WS-PREV-PAY-DATE
+                 PERFORM 5000-WRITE-SUBTOTAL-LINE
+                 MOVE PAYROLL-PAY-DATE TO WS-PREV-PAY-DATE
+             END-IF
 012000       MOVE PAYROLL-REC-IN TO PAYROLL-EMP-OUT
 012100       MOVE ZEROS          TO PAYROLL-OUT-CALCULATED
-012210       COMPUTE PAYROLL-EMP-GROSS   = PAYROLL-EMP-HOURS
-012300                                   * PAYROLL-EMP-RATE
-012400       COMPUTE PAYROLL-EMP-STATE   = PAYROLL-EMP-GROSS * .06
-012500       COMPUTE PAYROLL-EMP-SSN-MED = PAYROLL-EMP-GROSS * .0765
-012600       COMPUTE PAYROLL-EMP-LOCAL   = PAYROLL-EMP-GROSS * .01
-012700       COMPUTE PAYROLL-EMP-FED     = PAYROLL-EMP-GROSS * .20
-012800       COMPUTE PAYROLL-EMP-NET     = PAYROLL-EMP-GROSS
-012900                                   - PAYROLL-EMP-STATE
-013000                                   - PAYROLL-EMP-SSN-MED
-013100                                   - PAYROLL-EMP-LOCAL
-013200                                   - PAYROLL-EMP-FED
-013500       WRITE PAYROLL-REC-OUT
-             MOVE PAYROLL-PAY-DATE(1:2) TO DTL-DATE-MM
-             MOVE PAYROLL-PAY-DATE(3:4) TO DTL-DATE-DD
-             MOVE PAYROLL-PAY-DATE(5:6) TO DTL-DATE-YY
-             MOVE PAYROLL-EMP-NUMBER TO DTL-EMP-OUT
-             MOVE PAYROLL-EMP-HOURS TO DTL-HOURS-WORKED
-             MOVE PAYROLL-EMP-RATE TO DTL-HOURLY-RATE
-             COMPUTE WS-TOTAL-DEDUCTIONS = PAYROLL-EMP-GROSS
-014400                                 - PAYROLL-EMP-NET
-014500       MOVE PAYROLL-EMP-GROSS      TO WS-FORMATTED-GROSS
-014600       MOVE WS-TOTAL-DEDUCTIONS TO WS-FORMATTED-WH
-014700       MOVE PAYROLL-EMP-NET        TO WS-FORMATTED-NET
-             MOVE PAYROLL-EMP-GROSS      TO DTL-BASE-PAY
-             MOVE PAYROLL-EMP-GROSS      TO DTL-GROSS
-             MOVE WS-TOTAL-DEDUCTIONS    TO DTL-DEDUCT
-             MOVE PAYROLL-EMP-NET        TO DTL-NET
-             WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-DETAIL
-             ADD PAYROLL-EMP-HOURS TO WS-TOTAL-HOURS
-             ADD PAYROLL-EMP-GROSS to  WS-TOTAL-GROSS
-013400       ADD PAYROLL-EMP-NET   TO  WS-TOTAL-NET
-             ADD WS-TOTAL-DEDUCTIONS TO WS-GRAND-TOTAL-DEDUCT
+             MOVE ZEROS          TO WS-EMP-CALC-FIELDS
+             PERFORM 2000-EDIT-DETAIL-RECORD
+             IF PAYROLL-RECORD-VALID
+                 PERFORM 3000-CALCULATE-GROSS-PAY
+                 PERFORM 3700-LOOKUP-RATES
+                 PERFORM 3800-LOOKUP-EMPLOYEE
+012400           COMPUTE PAYROLL-EMP-STATE   = PAYROLL-EMP-GROSS
+                                              * WS-EMP-STATE-RATE
+                 PERFORM 3600-CALCULATE-SSN-MED
+012600           COMPUTE PAYROLL-EMP-LOCAL   = PAYROLL-EMP-GROSS
+                                              * WS-EMP-LOCAL-RATE
+012700           COMPUTE PAYROLL-EMP-FED     = PAYROLL-EMP-GROSS
+                                              * WS-EMP-FED-RATE
+                 PERFORM 3500-CALCULATE-OPT-DEDUCTION
+012800           COMPUTE PAYROLL-EMP-NET     = PAYROLL-EMP-GROSS
+012900                                       - PAYROLL-EMP-STATE
+013000                                       - PAYROLL-EMP-SSN-MED
+013100                                       - PAYROLL-EMP-LOCAL
+013200                                       - PAYROLL-EMP-FED
+                                              - WS-EMP-OPT-DEDUCT
+013500           WRITE PAYROLL-REC-OUT
+                 MOVE PAYROLL-PAY-DATE(1:2) TO DTL-DATE-MM
+                 MOVE PAYROLL-PAY-DATE(3:4) TO DTL-DATE-DD
+                 MOVE PAYROLL-PAY-DATE(5:2) TO DTL-DATE-YY
+                 MOVE PAYROLL-EMP-NUMBER TO DTL-EMP-OUT
+                 MOVE WS-EMP-LOOKUP-NAME TO DTL-EMP-NAME
+                 MOVE WS-EMP-LOOKUP-DEPT TO DTL-EMP-DEPT
+                 MOVE PAYROLL-EMP-HOURS TO DTL-HOURS-WORKED
+                 MOVE PAYROLL-EMP-RATE TO DTL-HOURLY-RATE
+                 COMPUTE WS-TOTAL-DEDUCTIONS = PAYROLL-EMP-GROSS
+014400                                     - PAYROLL-EMP-NET
+014500           MOVE PAYROLL-EMP-GROSS      TO WS-FORMATTED-GROSS
+014600           MOVE WS-TOTAL-DEDUCTIONS TO WS-FORMATTED-WH
+014700           MOVE PAYROLL-EMP-NET        TO WS-FORMATTED-NET
+                 COMPUTE DTL-BASE-PAY       = PAYROLL-EMP-GROSS
+                                            - WS-EMP-OVERTIME-AMT
+                 MOVE WS-EMP-OVERTIME-AMT   TO DTL-OVERTIME
+                 MOVE PAYROLL-EMP-GROSS      TO DTL-GROSS
+                 MOVE WS-TOTAL-DEDUCTIONS    TO DTL-DEDUCT
+                 MOVE PAYROLL-EMP-NET        TO DTL-NET
+                 MOVE WS-EMP-OPT-DEDUCT      TO DTL-OPT-DEDUCT
+                 IF WS-RPT-LINE-COUNT >= WS-RPT-MAX-LINES-PER-PAGE
+                     PERFORM 1450-WRITE-RPT-PAGE-HEADERS
+                 END-IF
+                 WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-DETAIL
+                 ADD 1 TO WS-RPT-LINE-COUNT
+                 PERFORM 4500-WRITE-PAYROLL-CSV
+                 ADD PAYROLL-EMP-HOURS TO WS-TOTAL-HOURS
+                 ADD WS-EMP-OVERTIME-AMT TO WS-TOTAL-OVERTIME
+                 ADD PAYROLL-EMP-GROSS to  WS-TOTAL-GROSS
+013400           ADD PAYROLL-EMP-NET   TO  WS-TOTAL-NET
+                 ADD WS-TOTAL-DEDUCTIONS TO WS-TOTAL-DEDUCT-ACCUM
+                 ADD WS-EMP-OPT-DEDUCT TO WS-TOTAL-OPT-DEDUCT
+                 ADD PAYROLL-EMP-HOURS TO WS-RUN-TOTAL-HOURS
+                 ADD WS-EMP-OVERTIME-AMT TO WS-RUN-TOTAL-OVERTIME
+                 ADD PAYROLL-EMP-GROSS TO WS-RUN-TOTAL-GROSS
+                 ADD PAYROLL-EMP-NET   TO WS-RUN-TOTAL-NET
+                 ADD WS-TOTAL-DEDUCTIONS TO WS-RUN-TOTAL-DEDUCT
+                 ADD WS-EMP-OPT-DEDUCT TO WS-RUN-TOTAL-OPT-DEDUCT
+                 IF WS-PAYROLL-FILE-OUT-STATUS = "00"
+                     ADD 1 TO WS-PAYROLL-OUT-COUNT
+                     ADD PAYROLL-EMP-GROSS TO WS-PAYROLL-OUT-GROSS
+                     ADD PAYROLL-EMP-NET   TO WS-PAYROLL-OUT-NET
+                 END-IF
+             ELSE
+                 PERFORM 2100-WRITE-REJECT-RECORD
+             END-IF
+             PERFORM 6200-CHECK-AND-WRITE-CHECKPOINT
 
 013900       READ PAYROLL-IN
 014200     END-PERFORM.
+           PERFORM 5000-WRITE-SUBTOTAL-LINE.
            WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-DASH-LINE.
-           MOVE DTL-DATE TO TOTAL-PAYDATE.
-           MOVE WS-TOTAL-HOURS TO TOTAL-HOURS-WORKED.
-           MOVE WS-TOTAL-OVERTIME TO TOTAL-OVERTIME.
-           MOVE WS-TOTAL-GROSS TO TOTAL-GROSS.
-           MOVE WS-GRAND-TOTAL-DEDUCT TO TOTAL-DEDUCT.
-           MOVE WS-TOTAL-NET TO TOTAL-NET-RPT.
+           MOVE SPACES TO TOTAL-PAYDATE.
+           MOVE WS-RUN-TOTAL-HOURS TO TOTAL-HOURS-WORKED.
+           MOVE WS-RUN-TOTAL-OVERTIME TO TOTAL-OVERTIME.
+           MOVE WS-RUN-TOTAL-GROSS TO TOTAL-GROSS.
+           MOVE WS-RUN-TOTAL-DEDUCT TO TOTAL-DEDUCT.
+           MOVE WS-RUN-TOTAL-NET TO TOTAL-NET-RPT.
+           MOVE WS-RUN-TOTAL-OPT-DEDUCT TO TOTAL-OPT-DEDUCT.
            WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-TOTAL-LINE
+           PERFORM 6000-WRITE-PAYROLL-OUT-TRAILER.
+           PERFORM 6300-CLEAR-CHECKPOINT.
 015300     CLOSE PAYROLL-IN
-015400           PAYROLL-OUT.
+015400           PAYROLL-OUT
+                 PAYROLL-OUT-CSV
+                 PAYROLL-YTD
+                 PAYROLL-REJECT.
+           DISPLAY "RECORDS REJECTED: " WS-REJECT-COUNT.
+           IF PAYROLL-OUT-NOT-BALANCED
+               DISPLAY "*** PAYROLL-OUT DID NOT BALANCE -- "
+                       "RELEASE TO THE BANK FEED ON HOLD ***"
+           END-IF.
 015500     DISPLAY "HW16NB CONCLUDES".
 015600     GOBACK.
 
+       0900-RESOLVE-FILE-NAMES.
+           ACCEPT WS-PAYROLL-IN-DSN FROM ENVIRONMENT "PAYIN".
+           IF WS-PAYROLL-IN-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16IN01.dat"
+               TO WS-PAYROLL-IN-DSN
+           END-IF.
+           ACCEPT WS-PAYROLL-OUT-DSN FROM ENVIRONMENT "PAYOUT".
+           IF WS-PAYROLL-OUT-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16OU01.dat"
+               TO WS-PAYROLL-OUT-DSN
+           END-IF.
+           ACCEPT WS-PAYROLL-RPT-DSN FROM ENVIRONMENT "PAYRPT".
+           IF WS-PAYROLL-RPT-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16OU02.dat"
+               TO WS-PAYROLL-RPT-DSN
+           END-IF.
+           ACCEPT WS-PAYROLL-CSV-DSN FROM ENVIRONMENT "PAYCSV".
+           IF WS-PAYROLL-CSV-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16OU01.csv"
+               TO WS-PAYROLL-CSV-DSN
+           END-IF.
+           ACCEPT WS-RATE-TABLE-DSN FROM ENVIRONMENT "PAYRATES".
+           IF WS-RATE-TABLE-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16RATES.dat"
+               TO WS-RATE-TABLE-DSN
+           END-IF.
+           ACCEPT WS-PAYROLL-YTD-DSN FROM ENVIRONMENT "PAYYTD".
+           IF WS-PAYROLL-YTD-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16YTD.dat"
+               TO WS-PAYROLL-YTD-DSN
+           END-IF.
+           ACCEPT WS-PAYROLL-REJ-DSN FROM ENVIRONMENT "PAYREJ".
+           IF WS-PAYROLL-REJ-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16REJ.dat"
+               TO WS-PAYROLL-REJ-DSN
+           END-IF.
+           ACCEPT WS-EMP-MASTER-DSN FROM ENVIRONMENT "PAYEMP".
+           IF WS-EMP-MASTER-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16EMP.dat"
+               TO WS-EMP-MASTER-DSN
+           END-IF.
+           ACCEPT WS-PAYROLL-CKPT-DSN FROM ENVIRONMENT "PAYCKPT".
+           IF WS-PAYROLL-CKPT-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16CKPT.dat"
+               TO WS-PAYROLL-CKPT-DSN
+           END-IF.
+           ACCEPT WS-PAYROLL-CORR-DSN FROM ENVIRONMENT "PAYCORR".
+           IF WS-PAYROLL-CORR-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\HW16CORR.dat"
+               TO WS-PAYROLL-CORR-DSN
+           END-IF.
+           ACCEPT WS-ERROR-LOG-DSN FROM ENVIRONMENT "BATCHERRLOG".
+           IF WS-ERROR-LOG-DSN = SPACES
+           MOVE "C:\school\cobol\cobolclass\master\data\BATCHERR.log"
+               TO WS-ERROR-LOG-DSN
+           END-IF.
+
+       0850-LOG-FILE-ERROR.
+           OPEN EXTEND BATCH-ERROR-LOG.
+           MOVE "HW16NB"              TO ERRLOG-PROGRAM.
+           MOVE WS-ERR-PARAGRAPH-NAME TO ERRLOG-PARAGRAPH.
+           MOVE WS-ERR-FILE-NAME      TO ERRLOG-FILE.
+           MOVE WS-ERR-STATUS-CODE    TO ERRLOG-STATUS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ERRLOG-DATE.
+           WRITE BATCH-ERROR-LOG-REC FROM WS-ERROR-LOG-LINE.
+           CLOSE BATCH-ERROR-LOG.
+           MOVE 16 TO RETURN-CODE.
+
        1000-INITIALIZE.
+           PERFORM 0900-RESOLVE-FILE-NAMES.
+           PERFORM 1400-CHECK-FOR-RESTART.
            OPEN INPUT  PAYROLL-IN.
 011100     DISPLAY "WS-PAYROLL-IN-STATUS AFTER OPEN: "
 011200              WS-PAYROLL-IN-STATUS.
-011300     OPEN OUTPUT PAYROLL-OUT.
-           OPEN OUTPUT PAYROLL-RPT.
-           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-HDR1.
-           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-HDR2.
-           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-HDR3.
+           IF WS-PAYROLL-IN-STATUS NOT = "00"
+               MOVE "1000-INITIALIZE" TO WS-ERR-PARAGRAPH-NAME
+               MOVE "PAYROLL-IN"      TO WS-ERR-FILE-NAME
+               MOVE WS-PAYROLL-IN-STATUS TO WS-ERR-STATUS-CODE
+               PERFORM 0850-LOG-FILE-ERROR
+           END-IF.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND PAYROLL-OUT
+               OPEN EXTEND PAYROLL-OUT-CSV
+               OPEN EXTEND PAYROLL-RPT
+               OPEN EXTEND PAYROLL-REJECT
+           ELSE
+011300         OPEN OUTPUT PAYROLL-OUT
+               IF WS-PAYROLL-FILE-OUT-STATUS NOT = "00"
+                   MOVE "1000-INITIALIZE" TO WS-ERR-PARAGRAPH-NAME
+                   MOVE "PAYROLL-OUT"     TO WS-ERR-FILE-NAME
+                   MOVE WS-PAYROLL-FILE-OUT-STATUS TO WS-ERR-STATUS-CODE
+                   PERFORM 0850-LOG-FILE-ERROR
+               END-IF
+               OPEN OUTPUT PAYROLL-OUT-CSV
+               STRING "PAYDATE,EMPNUM,NAME,DEPT,HOURS,RATE,BASE,"
+                      "OVERTIME,GROSS,SSN-MEDICARE,STATE,LOCAL,FED,"
+                      "OPT-DEDUCT,NET" DELIMITED BY SIZE
+                   INTO WS-PAYROLL-CSV-LINE
+               WRITE PAYROLL-REC-OUT-CSV FROM WS-PAYROLL-CSV-LINE
+               OPEN OUTPUT PAYROLL-RPT
+               IF WS-PAYROLL-RPT-STATUS NOT = "00"
+                   MOVE "1000-INITIALIZE" TO WS-ERR-PARAGRAPH-NAME
+                   MOVE "PAYROLL-RPT"     TO WS-ERR-FILE-NAME
+                   MOVE WS-PAYROLL-RPT-STATUS TO WS-ERR-STATUS-CODE
+                   PERFORM 0850-LOG-FILE-ERROR
+               END-IF
+               OPEN OUTPUT PAYROLL-REJECT
+           END-IF.
+           PERFORM 1100-OPEN-YTD-FILE.
+           PERFORM 1200-LOAD-RATE-TABLE.
+           PERFORM 1300-LOAD-EMPLOYEE-MASTER.
+           IF RESTART-IN-PROGRESS
+               DISPLAY "RESTARTING FROM CHECKPOINT AFTER PAY DATE "
+                       CKPT-LAST-PAY-DATE " EMPLOYEE "
+                       CKPT-LAST-EMP-NUMBER
+           END-IF.
            MOVE FUNCTION CURRENT-DATE (5:6) TO WS-DATE-MM.
            MOVE FUNCTION CURRENT-DATE (7:8) TO WS-DATE-DD.
            MOVE FUNCTION CURRENT-DATE (3:4) TO WS-DATE-YY.
            DISPLAY FUNCTION current-date.
            MOVE WS-DATE TO WS-PAYROLL-RPT-DATE.
+           IF NOT-RESTARTING
+               PERFORM 1450-WRITE-RPT-PAGE-HEADERS
+011400         MOVE ZEROES TO WS-TOTAL-FIELDS
+               MOVE ZEROES TO WS-RUN-TOTAL-FIELDS
+           END-IF.
+
+       1450-WRITE-RPT-PAGE-HEADERS.
+           MOVE WS-RPT-PAGE-NUMBER TO WS-PAYROLL-RPT-PAGE.
+           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-HDR1.
+           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-HDR2.
+           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-HDR3.
            WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-HDR4.
            WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-HDR5.
+           ADD 1 TO WS-RPT-PAGE-NUMBER.
+           MOVE 0 TO WS-RPT-LINE-COUNT.
+
+       1100-OPEN-YTD-FILE.
+           OPEN I-O PAYROLL-YTD.
+           IF WS-PAYROLL-YTD-STATUS = "35"
+               OPEN OUTPUT PAYROLL-YTD
+               CLOSE PAYROLL-YTD
+               OPEN I-O PAYROLL-YTD
+           END-IF.
+
+       1200-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-TABLE-IN.
+           IF WS-RATE-TABLE-STATUS = "00"
+               PERFORM 1210-READ-RATE-TABLE-LOOP
+               CLOSE RATE-TABLE-IN
+           END-IF.
+
+       1210-READ-RATE-TABLE-LOOP.
+           MOVE 1 TO WS-RATE-SUB.
+           READ RATE-TABLE-IN.
+           PERFORM UNTIL WS-RATE-TABLE-STATUS > "00"
+                      OR WS-RATE-SUB > 20
+               MOVE RT-CODE-IN          TO WS-RATE-CODE(WS-RATE-SUB)
+               MOVE RT-STATE-RATE-IN    TO WS-RATE-STATE(WS-RATE-SUB)
+               MOVE RT-SS-RATE-IN       TO WS-RATE-SS(WS-RATE-SUB)
+               MOVE RT-MEDICARE-RATE-IN TO
+                                      WS-RATE-MEDICARE(WS-RATE-SUB)
+               MOVE RT-LOCAL-RATE-IN    TO WS-RATE-LOCAL(WS-RATE-SUB)
+               MOVE RT-FED-RATE-IN      TO WS-RATE-FED(WS-RATE-SUB)
+               ADD 1 TO WS-RATE-SUB
+               ADD 1 TO WS-RATE-TABLE-COUNT
+               READ RATE-TABLE-IN
+           END-PERFORM.
+
+       1300-LOAD-EMPLOYEE-MASTER.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-EMP-MASTER-STATUS = "00"
+               PERFORM 1310-READ-EMPLOYEE-MASTER-LOOP
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+       1310-READ-EMPLOYEE-MASTER-LOOP.
+           MOVE 1 TO WS-EMP-TABLE-SUB.
+           READ EMPLOYEE-MASTER.
+           PERFORM UNTIL WS-EMP-MASTER-STATUS > "00"
+                      OR WS-EMP-TABLE-SUB > 100
+               MOVE EMP-NUM-IN  TO WS-EMP-TABLE-NUM(WS-EMP-TABLE-SUB)
+               MOVE EMP-NAME-IN TO WS-EMP-TABLE-NAME(WS-EMP-TABLE-SUB)
+               MOVE EMP-DEPT-IN TO WS-EMP-TABLE-DEPT(WS-EMP-TABLE-SUB)
+               ADD 1 TO WS-EMP-TABLE-SUB
+               ADD 1 TO WS-EMP-MASTER-COUNT
+               READ EMPLOYEE-MASTER
+           END-PERFORM.
+
+       1400-CHECK-FOR-RESTART.
+           SET NOT-RESTARTING TO TRUE.
+           OPEN INPUT PAYROLL-CHECKPOINT.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ PAYROLL-CHECKPOINT
+               IF WS-CHECKPOINT-STATUS = "00"
+                   PERFORM 1420-RESTORE-CHECKPOINT
+                   SET RESTART-IN-PROGRESS TO TRUE
+               END-IF
+               CLOSE PAYROLL-CHECKPOINT
+           END-IF.
+
+       1420-RESTORE-CHECKPOINT.
+           MOVE CKPT-TOTAL-HOURS          TO WS-TOTAL-HOURS.
+           MOVE CKPT-TOTAL-OVERTIME       TO WS-TOTAL-OVERTIME.
+           MOVE CKPT-TOTAL-GROSS          TO WS-TOTAL-GROSS.
+           MOVE CKPT-TOTAL-NET            TO WS-TOTAL-NET.
+           MOVE CKPT-TOTAL-STATE-TAX      TO WS-TOTAL-STATE-TAX.
+           MOVE CKPT-TOTAL-LOCAL-TAX      TO WS-TOTAL-LOCAL-TAX.
+           MOVE CKPT-TOTAL-FED-TAX        TO WS-TOTAL-FED-TAX.
+           MOVE CKPT-TOTAL-MED-SS-WH      TO WS-TOTAL-MED-SS-WH.
+           MOVE CKPT-TOTAL-DEDUCTIONS     TO WS-TOTAL-DEDUCTIONS.
+           MOVE CKPT-TOTAL-DEDUCT-ACCUM   TO WS-TOTAL-DEDUCT-ACCUM.
+           MOVE CKPT-TOTAL-OPT-DEDUCT     TO WS-TOTAL-OPT-DEDUCT.
+           MOVE CKPT-RUN-TOTAL-HOURS      TO WS-RUN-TOTAL-HOURS.
+           MOVE CKPT-RUN-TOTAL-OVERTIME   TO WS-RUN-TOTAL-OVERTIME.
+           MOVE CKPT-RUN-TOTAL-GROSS      TO WS-RUN-TOTAL-GROSS.
+           MOVE CKPT-RUN-TOTAL-NET        TO WS-RUN-TOTAL-NET.
+           MOVE CKPT-RUN-TOTAL-DEDUCT     TO WS-RUN-TOTAL-DEDUCT.
+           MOVE CKPT-RUN-TOTAL-OPT-DEDUCT TO WS-RUN-TOTAL-OPT-DEDUCT.
+           MOVE CKPT-PAYROLL-OUT-COUNT    TO WS-PAYROLL-OUT-COUNT.
+           MOVE CKPT-PAYROLL-OUT-GROSS    TO WS-PAYROLL-OUT-GROSS.
+           MOVE CKPT-PAYROLL-OUT-NET      TO WS-PAYROLL-OUT-NET.
+           MOVE CKPT-REJECT-COUNT         TO WS-REJECT-COUNT.
+           MOVE CKPT-RPT-LINE-COUNT       TO WS-RPT-LINE-COUNT.
+           MOVE CKPT-RPT-PAGE-NUMBER      TO WS-RPT-PAGE-NUMBER.
+
+       1410-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-PAYROLL-IN-STATUS > "00"
+               OR (PAYROLL-PAY-DATE   = CKPT-LAST-PAY-DATE
+                   AND PAYROLL-EMP-NUMBER = CKPT-LAST-EMP-NUMBER)
+               READ PAYROLL-IN
+           END-PERFORM.
+           IF WS-PAYROLL-IN-STATUS = "00"
+               READ PAYROLL-IN
+           END-IF.
+
+       5000-WRITE-SUBTOTAL-LINE.
+           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-DASH-LINE.
+           MOVE DTL-DATE                TO SUBTOTAL-PAYDATE.
+           MOVE WS-TOTAL-HOURS          TO SUBTOTAL-HOURS-WORKED.
+           MOVE WS-TOTAL-OVERTIME       TO SUBTOTAL-OVERTIME.
+           MOVE WS-TOTAL-GROSS          TO SUBTOTAL-GROSS.
+           MOVE WS-TOTAL-DEDUCT-ACCUM   TO SUBTOTAL-DEDUCT.
+           MOVE WS-TOTAL-NET            TO SUBTOTAL-NET-RPT.
+           MOVE WS-TOTAL-OPT-DEDUCT     TO SUBTOTAL-OPT-DEDUCT.
+           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-SUBTOTAL-LINE.
+           MOVE ZEROES TO WS-TOTAL-FIELDS.
+
+       6000-WRITE-PAYROLL-OUT-TRAILER.
+           MOVE "TRL"                TO TRAILER-ID.
+           MOVE WS-PAYROLL-OUT-COUNT TO TRAILER-RECORD-COUNT.
+           MOVE WS-PAYROLL-OUT-GROSS TO TRAILER-TOTAL-GROSS.
+           MOVE WS-PAYROLL-OUT-NET   TO TRAILER-TOTAL-NET.
+           WRITE PAYROLL-TRAILER-REC.
+           SET PAYROLL-OUT-BALANCED TO TRUE.
+           IF WS-PAYROLL-OUT-GROSS NOT = WS-RUN-TOTAL-GROSS
+               OR WS-PAYROLL-OUT-NET NOT = WS-RUN-TOTAL-NET
+               SET PAYROLL-OUT-NOT-BALANCED TO TRUE
+           END-IF.
+
+       6200-CHECK-AND-WRITE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT.
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 6100-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       6100-WRITE-CHECKPOINT.
+           MOVE PAYROLL-PAY-DATE          TO CKPT-LAST-PAY-DATE.
+           MOVE PAYROLL-EMP-NUMBER        TO CKPT-LAST-EMP-NUMBER.
+           MOVE WS-TOTAL-HOURS            TO CKPT-TOTAL-HOURS.
+           MOVE WS-TOTAL-OVERTIME         TO CKPT-TOTAL-OVERTIME.
+           MOVE WS-TOTAL-GROSS            TO CKPT-TOTAL-GROSS.
+           MOVE WS-TOTAL-NET              TO CKPT-TOTAL-NET.
+           MOVE WS-TOTAL-STATE-TAX        TO CKPT-TOTAL-STATE-TAX.
+           MOVE WS-TOTAL-LOCAL-TAX        TO CKPT-TOTAL-LOCAL-TAX.
+           MOVE WS-TOTAL-FED-TAX          TO CKPT-TOTAL-FED-TAX.
+           MOVE WS-TOTAL-MED-SS-WH        TO CKPT-TOTAL-MED-SS-WH.
+           MOVE WS-TOTAL-DEDUCTIONS       TO CKPT-TOTAL-DEDUCTIONS.
+           MOVE WS-TOTAL-DEDUCT-ACCUM     TO CKPT-TOTAL-DEDUCT-ACCUM.
+           MOVE WS-TOTAL-OPT-DEDUCT       TO CKPT-TOTAL-OPT-DEDUCT.
+           MOVE WS-RUN-TOTAL-HOURS        TO CKPT-RUN-TOTAL-HOURS.
+           MOVE WS-RUN-TOTAL-OVERTIME     TO CKPT-RUN-TOTAL-OVERTIME.
+           MOVE WS-RUN-TOTAL-GROSS        TO CKPT-RUN-TOTAL-GROSS.
+           MOVE WS-RUN-TOTAL-NET          TO CKPT-RUN-TOTAL-NET.
+           MOVE WS-RUN-TOTAL-DEDUCT       TO CKPT-RUN-TOTAL-DEDUCT.
+           MOVE WS-RUN-TOTAL-OPT-DEDUCT   TO CKPT-RUN-TOTAL-OPT-DEDUCT.
+           MOVE WS-PAYROLL-OUT-COUNT      TO CKPT-PAYROLL-OUT-COUNT.
+           MOVE WS-PAYROLL-OUT-GROSS      TO CKPT-PAYROLL-OUT-GROSS.
+           MOVE WS-PAYROLL-OUT-NET        TO CKPT-PAYROLL-OUT-NET.
+           MOVE WS-REJECT-COUNT           TO CKPT-REJECT-COUNT.
+           MOVE WS-RPT-LINE-COUNT         TO CKPT-RPT-LINE-COUNT.
+           MOVE WS-RPT-PAGE-NUMBER        TO CKPT-RPT-PAGE-NUMBER.
+           OPEN OUTPUT PAYROLL-CHECKPOINT.
+           WRITE PAYROLL-CHECKPOINT-REC.
+           CLOSE PAYROLL-CHECKPOINT.
+
+       6300-CLEAR-CHECKPOINT.
+           OPEN OUTPUT PAYROLL-CHECKPOINT.
+           CLOSE PAYROLL-CHECKPOINT.
+
+       2000-EDIT-DETAIL-RECORD.
+           SET PAYROLL-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF PAYROLL-EMP-HOURS IS NOT NUMERIC
+               SET PAYROLL-RECORD-INVALID TO TRUE
+               MOVE "INVALID HOURS - NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE
+               IF PAYROLL-EMP-HOURS > 80
+                   SET PAYROLL-RECORD-INVALID TO TRUE
+                   MOVE "HOURS OUT OF RANGE (0-80)" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF PAYROLL-RECORD-VALID
+               IF PAYROLL-EMP-RATE IS NOT NUMERIC
+                   SET PAYROLL-RECORD-INVALID TO TRUE
+                   MOVE "INVALID RATE - NOT NUMERIC" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2100-WRITE-REJECT-RECORD.
+           MOVE PAYROLL-EMP-OUT TO REJ-RAW-RECORD.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE PAYROLL-REJECT-REC.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       3000-CALCULATE-GROSS-PAY.
+           IF PAYROLL-EMP-HOURS > 40
+               MOVE 40                   TO WS-EMP-REG-HOURS
+               COMPUTE WS-EMP-OT-HOURS  = PAYROLL-EMP-HOURS - 40
+               COMPUTE WS-EMP-OVERTIME-AMT
+                                        = WS-EMP-OT-HOURS
+                                        * PAYROLL-EMP-RATE * 1.5
+           ELSE
+               MOVE PAYROLL-EMP-HOURS     TO WS-EMP-REG-HOURS
+               MOVE ZEROS                 TO WS-EMP-OT-HOURS
+               MOVE ZEROS                 TO WS-EMP-OVERTIME-AMT
+           END-IF
+           COMPUTE PAYROLL-EMP-GROSS = (WS-EMP-REG-HOURS
+                                     * PAYROLL-EMP-RATE)
+                                     + WS-EMP-OVERTIME-AMT.
+
+       3500-CALCULATE-OPT-DEDUCTION.
+           EVALUATE TRUE
+               WHEN PAYROLL-DEDUCT-401K
+                   COMPUTE WS-EMP-OPT-DEDUCT
+                                  = PAYROLL-EMP-GROSS * WS-401K-PERCENT
+               WHEN PAYROLL-DEDUCT-HEALTH
+                   MOVE WS-HEALTH-INS-FLAT TO WS-EMP-OPT-DEDUCT
+               WHEN OTHER
+                   MOVE ZEROS TO WS-EMP-OPT-DEDUCT
+           END-EVALUATE.
+
+       3700-LOOKUP-RATES.
+           MOVE WS-DFLT-STATE-RATE    TO WS-EMP-STATE-RATE.
+           MOVE WS-DFLT-SS-RATE       TO WS-EMP-SS-RATE.
+           MOVE WS-DFLT-MEDICARE-RATE TO WS-EMP-MEDICARE-RATE.
+           MOVE WS-DFLT-LOCAL-RATE    TO WS-EMP-LOCAL-RATE.
+           MOVE WS-DFLT-FED-RATE      TO WS-EMP-FED-RATE.
+           PERFORM VARYING WS-RATE-SUB FROM 1 BY 1
+               UNTIL WS-RATE-SUB > WS-RATE-TABLE-COUNT
+               IF WS-RATE-CODE(WS-RATE-SUB) = PAYROLL-RATE-CODE
+                   MOVE WS-RATE-STATE(WS-RATE-SUB)
+                                            TO WS-EMP-STATE-RATE
+                   MOVE WS-RATE-SS(WS-RATE-SUB)
+                                            TO WS-EMP-SS-RATE
+                   MOVE WS-RATE-MEDICARE(WS-RATE-SUB)
+                                            TO WS-EMP-MEDICARE-RATE
+                   MOVE WS-RATE-LOCAL(WS-RATE-SUB)
+                                            TO WS-EMP-LOCAL-RATE
+                   MOVE WS-RATE-FED(WS-RATE-SUB)
+                                            TO WS-EMP-FED-RATE
+                   MOVE WS-RATE-TABLE-COUNT TO WS-RATE-SUB
+               END-IF
+           END-PERFORM.
+
+       3800-LOOKUP-EMPLOYEE.
+           MOVE SPACES TO WS-EMP-LOOKUP-NAME.
+           MOVE SPACES TO WS-EMP-LOOKUP-DEPT.
+           PERFORM VARYING WS-EMP-TABLE-SUB FROM 1 BY 1
+               UNTIL WS-EMP-TABLE-SUB > WS-EMP-MASTER-COUNT
+               IF WS-EMP-TABLE-NUM(WS-EMP-TABLE-SUB)
+                                          = PAYROLL-EMP-NUMBER
+                   MOVE WS-EMP-TABLE-NAME(WS-EMP-TABLE-SUB)
+                                            TO WS-EMP-LOOKUP-NAME
+                   MOVE WS-EMP-TABLE-DEPT(WS-EMP-TABLE-SUB)
+                                            TO WS-EMP-LOOKUP-DEPT
+                   MOVE WS-EMP-MASTER-COUNT TO WS-EMP-TABLE-SUB
+               END-IF
+           END-PERFORM.
+
+       4500-WRITE-PAYROLL-CSV.
+           MOVE PAYROLL-EMP-HOURS   TO WS-CSV-EMP-HOURS.
+           MOVE PAYROLL-EMP-RATE    TO WS-CSV-EMP-RATE.
+           COMPUTE WS-CSV-BASE-PAY = PAYROLL-EMP-GROSS
+                                    - WS-EMP-OVERTIME-AMT.
+           MOVE WS-EMP-OVERTIME-AMT TO WS-CSV-OVERTIME-AMT.
+           MOVE PAYROLL-EMP-GROSS   TO WS-CSV-EMP-GROSS.
+           MOVE PAYROLL-EMP-SSN-MED TO WS-CSV-EMP-SSN-MED.
+           MOVE PAYROLL-EMP-STATE   TO WS-CSV-EMP-STATE.
+           MOVE PAYROLL-EMP-LOCAL   TO WS-CSV-EMP-LOCAL.
+           MOVE PAYROLL-EMP-FED     TO WS-CSV-EMP-FED.
+           MOVE WS-EMP-OPT-DEDUCT   TO WS-CSV-OPT-DEDUCT.
+           MOVE PAYROLL-EMP-NET     TO WS-CSV-EMP-NET.
+           STRING PAYROLL-PAY-DATE DELIMITED BY SIZE ","
+               PAYROLL-EMP-NUMBER DELIMITED BY SIZE ","
+               FUNCTION TRIM(WS-EMP-LOOKUP-NAME) DELIMITED BY SIZE ","
+               FUNCTION TRIM(WS-EMP-LOOKUP-DEPT) DELIMITED BY SIZE ","
+               WS-CSV-EMP-HOURS DELIMITED BY SIZE ","
+               WS-CSV-EMP-RATE DELIMITED BY SIZE ","
+               WS-CSV-BASE-PAY DELIMITED BY SIZE ","
+               WS-CSV-OVERTIME-AMT DELIMITED BY SIZE ","
+               WS-CSV-EMP-GROSS DELIMITED BY SIZE ","
+               WS-CSV-EMP-SSN-MED DELIMITED BY SIZE ","
+               WS-CSV-EMP-STATE DELIMITED BY SIZE ","
+               WS-CSV-EMP-LOCAL DELIMITED BY SIZE ","
+               WS-CSV-EMP-FED DELIMITED BY SIZE ","
+               WS-CSV-OPT-DEDUCT DELIMITED BY SIZE ","
+               WS-CSV-EMP-NET DELIMITED BY SIZE
+               INTO WS-PAYROLL-CSV-LINE.
+           WRITE PAYROLL-REC-OUT-CSV FROM WS-PAYROLL-CSV-LINE.
+
+       3600-CALCULATE-SSN-MED.
+           MOVE "N" TO WS-YTD-RECORD-FOUND.
+           MOVE PAYROLL-EMP-NUMBER TO YTD-EMP-NUMBER.
+           READ PAYROLL-YTD
+               INVALID KEY
+                   MOVE ZEROS TO YTD-GROSS YTD-SS-TAXABLE-GROSS
+               NOT INVALID KEY
+                   SET YTD-RECORD-FOUND TO TRUE
+           END-READ.
+
+           COMPUTE WS-SS-REMAINING-BASE = WS-SS-WAGE-BASE
+                                         - YTD-SS-TAXABLE-GROSS.
+           IF WS-SS-REMAINING-BASE < 0
+               MOVE ZEROS TO WS-SS-REMAINING-BASE
+           END-IF.
+           IF PAYROLL-EMP-GROSS < WS-SS-REMAINING-BASE
+               MOVE PAYROLL-EMP-GROSS TO WS-SS-TAXABLE-THIS-PERIOD
+           ELSE
+               MOVE WS-SS-REMAINING-BASE TO WS-SS-TAXABLE-THIS-PERIOD
+           END-IF.
+
+           COMPUTE PAYROLL-EMP-SSN-MED
+                       = (WS-SS-TAXABLE-THIS-PERIOD * WS-EMP-SS-RATE)
+                       + (PAYROLL-EMP-GROSS * WS-EMP-MEDICARE-RATE).
+
+           ADD WS-SS-TAXABLE-THIS-PERIOD TO YTD-SS-TAXABLE-GROSS.
+           ADD PAYROLL-EMP-GROSS         TO YTD-GROSS.
+           IF YTD-RECORD-FOUND
+               REWRITE PAYROLL-YTD-REC
+           ELSE
+               WRITE PAYROLL-YTD-REC
+           END-IF.
+
+       7000-RUN-ADJUSTMENT-MODE.
+           DISPLAY "HW16NB RUNNING IN ADJUSTMENT MODE".
+           PERFORM 7010-LOAD-PRIOR-PAYROLL-OUT.
+           OPEN EXTEND PAYROLL-OUT.
+           OPEN EXTEND PAYROLL-RPT.
+           READ PAYROLL-CORRECTION.
+           PERFORM UNTIL WS-CORRECTION-STATUS > "00"
+               PERFORM 7100-PROCESS-ADJUSTMENT
+               READ PAYROLL-CORRECTION
+           END-PERFORM.
+           PERFORM 6000-WRITE-PAYROLL-OUT-TRAILER.
+           CLOSE PAYROLL-CORRECTION PAYROLL-OUT PAYROLL-RPT.
+           DISPLAY "ADJUSTMENTS PROCESSED: " WS-ADJUSTMENT-COUNT.
+
+       7010-LOAD-PRIOR-PAYROLL-OUT.
+           OPEN INPUT PAYROLL-OUT.
+           READ PAYROLL-OUT
+               AT END CONTINUE
+           END-READ.
+           PERFORM UNTIL WS-PAYROLL-FILE-OUT-STATUS > "00"
+               IF PAYROLL-EMP-OUT(1:3) NOT = "TRL"
+                   PERFORM 7011-STORE-PRIOR-ENTRY
+               END-IF
+               READ PAYROLL-OUT
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+           CLOSE PAYROLL-OUT.
+
+       7011-STORE-PRIOR-ENTRY.
+           ADD 1 TO WS-PRIOR-COUNT.
+           MOVE WS-PRIOR-COUNT TO WS-PRIOR-SUB.
+           MOVE PAYROLL-EMP-OUT(1:6)
+                                  TO WS-PRIOR-PAY-DATE(WS-PRIOR-SUB).
+           MOVE PAYROLL-EMP-OUT(7:3)
+                                  TO WS-PRIOR-EMP-NUM(WS-PRIOR-SUB).
+           MOVE PAYROLL-EMP-GROSS     TO WS-PRIOR-GROSS(WS-PRIOR-SUB).
+           MOVE PAYROLL-EMP-NET       TO WS-PRIOR-NET(WS-PRIOR-SUB).
+           ADD 1 TO WS-PAYROLL-OUT-COUNT.
+           ADD PAYROLL-EMP-GROSS TO WS-PAYROLL-OUT-GROSS.
+           ADD PAYROLL-EMP-NET   TO WS-PAYROLL-OUT-NET.
+
+       7100-PROCESS-ADJUSTMENT.
+           MOVE CORR-HOURS TO PAYROLL-EMP-HOURS.
+           MOVE CORR-RATE  TO PAYROLL-EMP-RATE.
+           PERFORM 3000-CALCULATE-GROSS-PAY.
+           COMPUTE PAYROLL-EMP-STATE   = PAYROLL-EMP-GROSS
+                                        * WS-DFLT-STATE-RATE.
+           COMPUTE PAYROLL-EMP-LOCAL   = PAYROLL-EMP-GROSS
+                                        * WS-DFLT-LOCAL-RATE.
+           COMPUTE PAYROLL-EMP-FED     = PAYROLL-EMP-GROSS
+                                        * WS-DFLT-FED-RATE.
+           COMPUTE PAYROLL-EMP-SSN-MED = PAYROLL-EMP-GROSS
+                                        * (WS-DFLT-SS-RATE
+                                        + WS-DFLT-MEDICARE-RATE).
+           COMPUTE PAYROLL-EMP-NET     = PAYROLL-EMP-GROSS
+                                        - PAYROLL-EMP-STATE
+                                        - PAYROLL-EMP-SSN-MED
+                                        - PAYROLL-EMP-LOCAL
+                                        - PAYROLL-EMP-FED.
+
+           SET PRIOR-RECORD-NOT-FOUND TO TRUE.
+           MOVE ZEROS TO WS-PRIOR-MATCH-GROSS WS-PRIOR-MATCH-NET.
+           PERFORM VARYING WS-PRIOR-SUB FROM 1 BY 1
+               UNTIL WS-PRIOR-SUB > WS-PRIOR-COUNT
+               IF WS-PRIOR-EMP-NUM(WS-PRIOR-SUB) = CORR-EMP-NUMBER
+                   AND WS-PRIOR-PAY-DATE(WS-PRIOR-SUB) = CORR-PAY-DATE
+                   MOVE WS-PRIOR-GROSS(WS-PRIOR-SUB)
+                                            TO WS-PRIOR-MATCH-GROSS
+                   MOVE WS-PRIOR-NET(WS-PRIOR-SUB)
+                                            TO WS-PRIOR-MATCH-NET
+                   SET PRIOR-RECORD-FOUND TO TRUE
+                   MOVE WS-PRIOR-COUNT TO WS-PRIOR-SUB
+               END-IF
+           END-PERFORM.
+           IF PRIOR-RECORD-NOT-FOUND
+               DISPLAY "*** NO PRIOR PAYROLL-OUT RECORD FOUND FOR "
+                       CORR-EMP-NUMBER " ON " CORR-PAY-DATE
+                       " -- TREATING PRIOR PAY AS ZERO ***"
+           END-IF.
+
+           IF PRIOR-RECORD-NOT-FOUND
+               ADD 1 TO WS-PAYROLL-OUT-COUNT
+           END-IF.
+
+           IF PAYROLL-EMP-NET >= WS-PRIOR-MATCH-NET
+               SET ADJ-INCREASE TO TRUE
+               COMPUTE WS-ADJ-GROSS-DELTA = PAYROLL-EMP-GROSS
+                                           - WS-PRIOR-MATCH-GROSS
+               COMPUTE WS-ADJ-NET-DELTA   = PAYROLL-EMP-NET
+                                           - WS-PRIOR-MATCH-NET
+               ADD WS-ADJ-GROSS-DELTA TO WS-PAYROLL-OUT-GROSS
+               ADD WS-ADJ-NET-DELTA   TO WS-PAYROLL-OUT-NET
+           ELSE
+               SET ADJ-DECREASE TO TRUE
+               COMPUTE WS-ADJ-GROSS-DELTA = WS-PRIOR-MATCH-GROSS
+                                           - PAYROLL-EMP-GROSS
+               COMPUTE WS-ADJ-NET-DELTA   = WS-PRIOR-MATCH-NET
+                                           - PAYROLL-EMP-NET
+               SUBTRACT WS-ADJ-GROSS-DELTA FROM WS-PAYROLL-OUT-GROSS
+               SUBTRACT WS-ADJ-NET-DELTA   FROM WS-PAYROLL-OUT-NET
+           END-IF.
+
+           MOVE CORR-PAY-DATE      TO PAYROLL-EMP-OUT(1:6).
+           MOVE CORR-EMP-NUMBER    TO PAYROLL-EMP-OUT(7:3).
+           WRITE PAYROLL-REC-OUT.
 
-011400     MOVE ZEROES TO WS-TOTAL-FIELDS.
-           MOVE ZEROES TO DTL-OVERTIME.
-           MOVE ZEROES TO WS-TOTAL-OVERTIME.
+           MOVE CORR-PAY-DATE(1:2) TO ADJUST-PAYDATE(1:2).
+           MOVE "/"                TO ADJUST-PAYDATE(3:1).
+           MOVE CORR-PAY-DATE(3:2) TO ADJUST-PAYDATE(4:2).
+           MOVE "/"                TO ADJUST-PAYDATE(6:1).
+           MOVE CORR-PAY-DATE(5:2) TO ADJUST-PAYDATE(7:2).
+           MOVE CORR-EMP-NUMBER    TO ADJUST-EMP-NUM.
+           MOVE WS-ADJ-SIGN        TO ADJUST-SIGN.
+           MOVE WS-ADJ-GROSS-DELTA TO ADJUST-GROSS-DELTA.
+           MOVE WS-ADJ-NET-DELTA   TO ADJUST-NET-DELTA.
+           WRITE PAYROLL-REC-OUT-RPT FROM WS-PAYROLL-RPT-ADJUST-LINE.
 
+           ADD 1 TO WS-ADJUSTMENT-COUNT.
 
