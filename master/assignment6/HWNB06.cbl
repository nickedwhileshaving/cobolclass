@@ -6,8 +6,20 @@
        configuration section.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-                   
+           SELECT WELLNESS-HISTORY-OUT ASSIGN TO
+           "C:\school\cobol\cobolclass\master\data\WELLHIST.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-WELLNESS-HISTORY-STATUS.
+
        data division.
+
+       FILE SECTION.
+
+       FD  WELLNESS-HISTORY-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS WELLNESS-HISTORY-REC-OUT.
+       01  WELLNESS-HISTORY-REC-OUT   PIC X(40).
+
        working-storage section.
        01  WS-NB-NB-WORKING-STORAGE.
       * Add & Modify working storage elements as needed.  Some
@@ -28,10 +40,28 @@
            05 WS-BMI               PIC Z9.99.
            05 WS-KILO-IN           PIC 9999V99. 
            05 WS-CENT-IN           PIC 9999V99.
-           05 WS-KILO-IN-F         PIC ZZZ9.99. 
+           05 WS-KILO-IN-F         PIC ZZZ9.99.
            05 WS-CENT-IN-F         PIC ZZZ9.99.
-           
-           
+           05 WS-START-YEAR-IN     PIC 9(04)    VALUE 0.
+           05 WS-CANDIDATE-YEAR    PIC 9(04).
+           05 WS-SEARCH-START-YEAR PIC 9(04).
+           05 WS-FIRST-LEAP-YEAR   PIC 9(04).
+           05 WS-LEAP-COUNT        PIC 9(01)    VALUE 0.
+           05 WS-LEAP-SW           PIC X(01)    VALUE "N".
+              88 WS-IS-LEAP-YEAR                VALUE "Y".
+           05 WS-WELLNESS-HISTORY-STATUS PIC X(02) VALUE "00".
+
+       01  WELLNESS-HISTORY-LINE.
+           05 WH-DATE              PIC X(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WH-WEIGHT            PIC ZZZ9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WH-HEIGHT            PIC ZZ9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WH-BMI               PIC Z9.99.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WH-AGE               PIC Z9.
+
        01  WS-TIME.
            05 WS-TIME-HH           PIC X(02).
            05 WS-TIME-MM           PIC X(02).
@@ -73,20 +103,25 @@
            DISPLAY "The Rounded Average of " FIRST-WHOLE-NUMBER " and "
                    SECOND-WHOLE-NUMBER " is " WS-AVG-ROUNDED.
 
-      * 2016 WAS A LEAP YEAR. CALCULATE AND DISPLAY EACH OF THE 
-      * NEXT 4 LEAP YEARS.
-           COMPUTE WS-YEAR = WS-LAST-LEAP-YEAR + 4.
-           DISPLAY "NEXT LEAP YEAR: " WS-YEAR.
-           COMPUTE WS-YEAR = WS-YEAR + 4.
-           DISPLAY "2ND LEAP YEAR FROM NOW: " WS-YEAR.
-           COMPUTE WS-YEAR = WS-YEAR + 4.
-           DISPLAY "3RD LEAP YEAR FROM NOW: " WS-YEAR.
-           COMPUTE WS-YEAR = WS-YEAR + 4.
-           DISPLAY "4TH LEAP YEAR FROM NOW: " WS-YEAR.
-           
-      * DISPLAY FOR THE USER HOW MANY YEARS UNTIL THE NEXT LEAP YEAR
+      * CALCULATE AND DISPLAY THE NEXT 4 LEAP YEARS, USING THE REAL
+      * DIVISIBLE-BY-4/NOT-100-UNLESS-400 RULE SO THE ANSWER STAYS
+      * CORRECT ACROSS CENTURY BOUNDARIES, STARTING FROM WHATEVER
+      * YEAR THE USER GIVES US (OR TODAY'S YEAR IF THEY DON'T):
            MOVE WS-8-DATE-YEAR TO WS-CURRENT-YEAR.
-           COMPUTE WS-NEXT-LEAP-YEAR = 2020 - WS-CURRENT-YEAR.
+           DISPLAY "ENTER A STARTING YEAR FOR THE LEAP YEAR CHECK, "
+                   "OR 0000 TO USE THE CURRENT YEAR".
+           ACCEPT WS-START-YEAR-IN.
+           IF WS-START-YEAR-IN = 0
+               MOVE WS-CURRENT-YEAR TO WS-CANDIDATE-YEAR
+           ELSE
+               MOVE WS-START-YEAR-IN TO WS-CANDIDATE-YEAR
+           END-IF.
+           MOVE WS-CANDIDATE-YEAR TO WS-SEARCH-START-YEAR.
+           PERFORM 1000-CALC-NEXT-LEAP-YEARS.
+
+      * DISPLAY FOR THE USER HOW MANY YEARS UNTIL THE NEXT LEAP YEAR
+           COMPUTE WS-NEXT-LEAP-YEAR = WS-FIRST-LEAP-YEAR
+                   - WS-SEARCH-START-YEAR.
            MOVE WS-NEXT-LEAP-YEAR TO WS-NEXT-LEAP-YEAR-F. 
            DISPLAY "THIS IS THE NUMBER OF YEARS UNTIL THE NEXT LEAP"
                    " YEAR " WS-NEXT-LEAP-YEAR-F.
@@ -126,6 +161,60 @@
            MOVE WS-CENT-IN TO WS-CENT-IN-F.
            DISPLAY "YOUR HEIGHT IN CENTIMETERS " WS-CENT-IN-F.
            COMPUTE WS-BMI = WS-KILO-IN / ((WS-CENT-IN / 100) ** 2).
-           DISPLAY "YOUR BMI IS: " WS-BMI. 
+           DISPLAY "YOUR BMI IS: " WS-BMI.
+
+      * APPEND TODAY'S INPUTS AND RESULTS TO THE WELLNESS HISTORY
+      * FILE SO THE TREND CAN BE TRACKED OVER TIME INSTEAD OF BEING
+      * LOST THE MOMENT THIS SESSION ENDS:
+           PERFORM 1030-LOG-WELLNESS-HISTORY.
            DISPLAY "END OF ASSIGNMENT 06".
            GOBACK.
+
+       1030-LOG-WELLNESS-HISTORY.
+           MOVE WS-TODAYS-DATE TO WH-DATE.
+           MOVE WS-WEIGHT-IN TO WH-WEIGHT.
+           MOVE WS-INCH-HGT-IN TO WH-HEIGHT.
+           MOVE WS-BMI TO WH-BMI.
+           MOVE WS-AGE-IN TO WH-AGE.
+           OPEN EXTEND WELLNESS-HISTORY-OUT.
+           WRITE WELLNESS-HISTORY-REC-OUT FROM WELLNESS-HISTORY-LINE.
+           CLOSE WELLNESS-HISTORY-OUT.
+
+       1000-CALC-NEXT-LEAP-YEARS.
+           MOVE 0 TO WS-LEAP-COUNT.
+           PERFORM UNTIL WS-LEAP-COUNT = 4
+               ADD 1 TO WS-CANDIDATE-YEAR
+               PERFORM 1010-CHECK-LEAP-YEAR
+               IF WS-IS-LEAP-YEAR
+                   ADD 1 TO WS-LEAP-COUNT
+                   MOVE WS-CANDIDATE-YEAR TO WS-YEAR
+                   IF WS-LEAP-COUNT = 1
+                       MOVE WS-CANDIDATE-YEAR TO WS-FIRST-LEAP-YEAR
+                   END-IF
+                   PERFORM 1020-DISPLAY-LEAP-YEAR
+               END-IF
+           END-PERFORM.
+
+       1010-CHECK-LEAP-YEAR.
+           MOVE "N" TO WS-LEAP-SW.
+           IF FUNCTION MOD(WS-CANDIDATE-YEAR, 4) = 0
+               IF FUNCTION MOD(WS-CANDIDATE-YEAR, 100) = 0
+                   IF FUNCTION MOD(WS-CANDIDATE-YEAR, 400) = 0
+                       MOVE "Y" TO WS-LEAP-SW
+                   END-IF
+               ELSE
+                   MOVE "Y" TO WS-LEAP-SW
+               END-IF
+           END-IF.
+
+       1020-DISPLAY-LEAP-YEAR.
+           EVALUATE WS-LEAP-COUNT
+               WHEN 1
+                   DISPLAY "NEXT LEAP YEAR: " WS-YEAR
+               WHEN 2
+                   DISPLAY "2ND LEAP YEAR FROM NOW: " WS-YEAR
+               WHEN 3
+                   DISPLAY "3RD LEAP YEAR FROM NOW: " WS-YEAR
+               WHEN 4
+                   DISPLAY "4TH LEAP YEAR FROM NOW: " WS-YEAR
+           END-EVALUATE.
